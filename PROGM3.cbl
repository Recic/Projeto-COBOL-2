@@ -24,18 +24,42 @@
        01  WS-COM-AREA.
            03 WS-MENSAGEM                        PIC X(40).
            03 WS-TIPO                            PIC 9.
+           03 WS-OPERADOR                        PIC X(20).
+           03 WS-TERMINAL                        PIC X(20).
+           03 WS-SESSAO-DATA                     PIC 9(08).
+           03 WS-SESSAO-HORA                     PIC 9(08).
 
        77  WS-TITULO                             PIC X(40).
 
        77  WS-OPCAO                              PIC X.
-       
+
        77  WS-EXT                                PIC X.
-       
+
       ******************************************************************
        PROCEDURE DIVISION.
 
+           PERFORM P050-INICIA-SESSAO
            PERFORM P100-MENU-INICIAL UNTIL WS-OPCAO = 'F'
            PERFORM P500-ENCERRAMENTO
+           .
+       P050-INICIA-SESSAO.
+
+           ACCEPT WS-SESSAO-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-SESSAO-HORA FROM TIME
+
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT 'USER'
+              ON EXCEPTION MOVE 'DESCONHECIDO' TO WS-OPERADOR
+           END-ACCEPT
+
+           ACCEPT WS-TERMINAL FROM ENVIRONMENT 'SSH_CONNECTION'
+              ON EXCEPTION MOVE SPACE TO WS-TERMINAL
+           END-ACCEPT
+           IF WS-TERMINAL EQUAL SPACE
+              ACCEPT WS-TERMINAL FROM ENVIRONMENT 'TERMINAL'
+                 ON EXCEPTION MOVE 'LOCAL' TO WS-TERMINAL
+              END-ACCEPT
+           END-IF
+
            .
        P100-MENU-INICIAL.
 
@@ -50,7 +74,12 @@
            DISPLAY '|           1 - Menu do Aluno                     |'
            DISPLAY '|           2 - Menu de Discplina                 |'
            DISPLAY '|           3 - Menu de Notas                     |'
-           DISPLAY '|                                                 |'        
+           DISPLAY '|           4 - Menu de Matricula                 |'
+           DISPLAY '|           5 - Exportar Dados                    |'
+           DISPLAY '|           6 - Importar Dados                    |'
+           DISPLAY '|           7 - Fechamento de Periodo em Lote     |'
+           DISPLAY '|           8 - Arquivamento de Anos Letivos      |'
+           DISPLAY '|           9 - Ficha do Aluno                    |'
            DISPLAY '|                                                 |'
            DISPLAY '|           F - ENCERRAR                          |'
            DISPLAY '|                                                 |'
@@ -73,6 +102,41 @@
                  MOVE 3 TO WS-TIPO
                  PERFORM P200-MENU-DADOS
 
+              WHEN '4'
+                 MOVE 'MATRICULA' TO WS-TITULO
+                 MOVE 4 TO WS-TIPO
+                 PERFORM P200-MENU-DADOS
+
+              WHEN '5'
+                 MOVE 'DADOS' TO WS-MENSAGEM
+                 CALL
+                 '/home/recic/Dev/Cobol/Desafio M3/Modulos/PROGEXPT'
+                 USING WS-COM-AREA
+
+              WHEN '6'
+                 MOVE 'DADOS' TO WS-MENSAGEM
+                 CALL
+                 '/home/recic/Dev/Cobol/Desafio M3/Modulos/PROGIMPT'
+                 USING WS-COM-AREA
+
+              WHEN '7'
+                 MOVE 'FECHAMENTO' TO WS-MENSAGEM
+                 CALL
+                 '/home/recic/Dev/Cobol/Desafio M3/Modulos/PROGFECH'
+                 USING WS-COM-AREA
+
+              WHEN '8'
+                 MOVE 'ARQUIVAMENTO' TO WS-MENSAGEM
+                 CALL
+                 '/home/recic/Dev/Cobol/Desafio M3/Modulos/PROGARQV'
+                 USING WS-COM-AREA
+
+              WHEN '9'
+                 MOVE 'FICHA' TO WS-MENSAGEM
+                 CALL
+                 '/home/recic/Dev/Cobol/Desafio M3/Modulos/PROGFICH'
+                 USING WS-COM-AREA
+
               WHEN 'F'
                  DISPLAY 'Ate a Proxima'
                  STOP RUN
