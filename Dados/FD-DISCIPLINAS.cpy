@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: FD-DISCIPLINAS
+      * Layout do registro do arquivo DISCIPLINAS.
+      ******************************************************************
+       01  REG-DISCIPLINA.
+           03 ID-DISCIPLINA                   PIC 9(05).
+           03 NM-DISCIPLINA                   PIC X(20).
+           03 NT-DISCIPLINA                   PIC 9(02)V99.
+           03 PESO-TRI1                       PIC 9V99.
+           03 PESO-TRI2                       PIC 9V99.
+           03 PESO-TRI3                       PIC 9V99.
+           03 PESO-TRI4                       PIC 9V99.
+           03 OP-APROVACAO                    PIC X(02).
+           03 NT-MAXIMA                       PIC 9(02)V99.
+           03 ARRED-APROVACAO                 PIC X(01).
+           03 FREQ-MINIMA                     PIC 9(03)V99.
