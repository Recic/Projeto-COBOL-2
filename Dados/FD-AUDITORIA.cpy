@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: FD-AUDITORIA
+      * Layout do registro do arquivo AUDITORIA (trilha de auditoria
+      * de inclusoes, alteracoes e exclusoes nos cadastros).
+      ******************************************************************
+       01  REG-AUDITORIA.
+           03 AUD-DATA                        PIC 9(08).
+           03 AUD-HORA                        PIC 9(08).
+           03 AUD-OPERADOR                    PIC X(20).
+           03 AUD-TERMINAL                    PIC X(20).
+           03 AUD-PROGRAMA                    PIC X(08).
+           03 AUD-OPERACAO                    PIC X(10).
+           03 AUD-ARQUIVO                     PIC X(15).
+           03 AUD-CHAVE                       PIC X(10).
+           03 AUD-VALOR-ANTES                 PIC X(90).
+           03 AUD-VALOR-DEPOIS                PIC X(90).
+           03 AUD-MOTIVO                       PIC X(20).
+           03 AUD-RESPONSAVEL                  PIC X(20).
