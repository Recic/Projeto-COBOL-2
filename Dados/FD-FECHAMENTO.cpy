@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: FD-FECHAMENTO
+      * Layout do registro de transacao do fechamento de periodo em lote
+      * (uma linha por lancamento de nota a ser processado sem operador).
+      ******************************************************************
+       01  REG-FECHAMENTO.
+           03 ID-ALUNO-FCH                    PIC 9(05).
+           03 ID-DISCIPLINA-FCH               PIC 9(05).
+           03 NT1-FCH                         PIC 9(02)V99.
+           03 NT2-FCH                         PIC 9(02)V99.
+           03 NT3-FCH                         PIC 9(02)V99.
+           03 NT4-FCH                         PIC 9(02)V99.
+           03 REC-FCH                         PIC 9(02)V99.
+           03 ANO-FCH                         PIC 9(04).
+           03 FREQ-FCH                        PIC 9(03)V99.
