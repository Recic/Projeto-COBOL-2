@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: FD-BOLETIM
+      * Layout das linhas do boletim impresso (dados do aluno e cada
+      * disciplina cursada, uma linha por registro).
+      ******************************************************************
+       01  REG-BOLETIM                          PIC X(80).
