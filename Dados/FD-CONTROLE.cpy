@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: FD-CONTROLE
+      * Layout do registro do arquivo CONTROLE (numeracao automatica
+      * dos IDs de ALUNOS, DISCIPLINAS e NOTAS).
+      ******************************************************************
+       01  REG-CONTROLE.
+           03 CHAVE-CONTROLE                  PIC X(10).
+           03 ULTIMO-NUMERO                   PIC 9(05).
