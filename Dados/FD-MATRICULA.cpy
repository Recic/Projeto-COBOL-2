@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: FD-MATRICULA
+      * Layout do registro do arquivo MATRICULA (vinculo aluno x
+      * disciplina usado para validar a inclusao de notas).
+      ******************************************************************
+       01  REG-MATRICULA.
+           03 CHAVE-MATRICULA.
+               05 ID-ALUNO-MAT                PIC 9(05).
+               05 ID-DISCIPLINA-MAT           PIC 9(05).
+           03 FILLER                          PIC X(20).
