@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: FD-AL-APROV
+      * Layout do registro do arquivo AL-APROV (alunos aprovados).
+      ******************************************************************
+       01  REG-AL-APROV.
+           03 ID-INC-APROV                    PIC 9(05).
+           03 NM-ALUNO                        PIC X(20).
+           03 NM-DISCIPLINA                   PIC X(20).
+           03 ID-DISCIPLINA                   PIC 9(05).
+           03 MD-NOTA                         PIC 9(02)V99.
+           03 REC-NOTA                        PIC 9(02)V99.
+           03 ST-ALUNO                        PIC X(10).
+           03 ANO-LETIVO                      PIC 9(04).
+           03 FREQ-NOTA                       PIC 9(03)V99.
