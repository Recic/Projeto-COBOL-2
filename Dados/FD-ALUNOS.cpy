@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: FD-ALUNOS
+      * Layout do registro do arquivo ALUNOS (cadastro de alunos).
+      ******************************************************************
+       01  REG-ALUNO.
+           03 ID-ALUNO                        PIC 9(05).
+           03 NM-ALUNO                        PIC X(20).
+           03 TL-ALUNO                        PIC X(20).
+           03 NM-RESPONSAVEL                  PIC X(20).
+           03 TL-RESPONSAVEL                  PIC X(20).
+           03 SITUACAO-ALUNO                  PIC X(01).
+              88 ALUNO-ATIVO                  VALUE 'A' SPACE.
+              88 ALUNO-INATIVO                VALUE 'I'.
+           03 UNIDADE-ALUNO                   PIC X(04).
