@@ -0,0 +1,669 @@
+      ******************************************************************
+      * Author: Renan Cicero
+      * Date: 05/05/2023
+      * Purpose: Fechamento de periodo em lote, sem operador, a partir
+      *          de um arquivo de transacoes de lancamento de notas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGFECH.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-DISCIPLINA
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT MATRICULA ASSIGN TO
+           WS-CAMINHO-MATRICULA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY CHAVE-MATRICULA
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
+           SELECT CONTROLE ASSIGN TO
+           WS-CAMINHO-CONTROLE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY CHAVE-CONTROLE
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS-CTL.
+
+           SELECT FECHAMENTO ASSIGN TO
+           WS-CAMINHO-FECHAMENTO
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-FCH.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY FD-ALUNOS.
+
+       FD  DISCIPLINAS.
+           COPY FD-DISCIPLINAS.
+
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  MATRICULA.
+           COPY FD-MATRICULA.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
+
+       FD  CONTROLE.
+           COPY FD-CONTROLE.
+
+       FD  FECHAMENTO.
+           COPY FD-FECHAMENTO.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-MATRICULA              PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+       01  WS-CAMINHO-CONTROLE               PIC X(80).
+       01  WS-CAMINHO-FECHAMENTO             PIC X(80).
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-NT.
+           03 ID-NT                          PIC 9(05).
+           03 NM-NT                          PIC X(20).
+           03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
+           03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
+           03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
+
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-AL.
+           03 ID-AL                          PIC 9(05).
+           03 NM-AL                          PIC X(20).
+           03 TL-AL                          PIC X(20).
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+              88 SIT-AL-ATIVO                VALUE 'A' SPACE.
+              88 SIT-AL-INATIVO               VALUE 'I'.
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-DP.
+           03 ID-DP                          PIC 9(05).
+           03 NM-DP                          PIC X(20).
+           03 NT-DP                          PIC 9(02)V99.
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+              88 ARRED-OK                    VALUE 'S'.
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
+       77  WS-MD                             PIC 9(02)V99.
+
+       77  WS-FS                             PIC 99.
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-AUD                         PIC 99.
+           88 FS-AUD-OK                      VALUE 0.
+
+       77  WS-FS-CTL                         PIC 99.
+           88 FS-CTL-OK                      VALUE 0.
+
+       77  WS-FS-FCH                         PIC 99.
+           88 FS-FCH-OK                      VALUE 0.
+
+       77  WS-TIPO-CONTROLE                  PIC X(10).
+       77  WS-PROX-NUMERO                    PIC 9(05).
+
+       77  WS-EOF                            PIC X.
+           88 EOF-OK                         VALUE 'S' FALSE 'N'.
+
+       77  WS-REJEITADO                      PIC X.
+           88 REJEITADO-OK                   VALUE 'S'.
+
+       77  WS-MATRICULADO                    PIC X.
+           88 MATRICULADO-OK                 VALUE 'S'.
+
+       77  WS-CONT-LIDOS                     PIC 9(05) VALUE ZERO.
+       77  WS-CONT-PROCESSADOS               PIC 9(05) VALUE ZERO.
+       77  WS-CONT-REJEITADOS                PIC 9(05) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 LK-MENSAGEM                     PIC X(40).
+           03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'FECHAMENTO DE PERIODO - PROCESSAMENTO EM LOTE'
+           DISPLAY '***************************************************'
+
+           SET FS-FCH-OK TO TRUE
+           OPEN INPUT FECHAMENTO
+
+           IF FS-FCH-OK
+              SET EOF-OK TO FALSE
+              PERFORM P100-PROCESSA-LOTE THRU P100-FIM UNTIL EOF-OK
+              CLOSE FECHAMENTO
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE TRANSACOES DE '
+                      'FECHAMENTO.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-FCH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'RESUMO DO FECHAMENTO DE PERIODO'
+           DISPLAY 'TRANSACOES LIDAS:      ' WS-CONT-LIDOS
+           DISPLAY 'TRANSACOES PROCESSADAS: ' WS-CONT-PROCESSADOS
+           DISPLAY 'TRANSACOES REJEITADAS:  ' WS-CONT-REJEITADOS
+
+           PERFORM P950-FIM
+           .
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-MATRICULA FROM ENVIRONMENT 'MATRICULA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-MATRICULA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-CONTROLE FROM ENVIRONMENT 'CONTROLE_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'CONTROLE.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-CONTROLE
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-FECHAMENTO FROM ENVIRONMENT
+              'FECHAMENTO_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'FECHAMENTO.dat'    DELIMITED BY SIZE
+                        INTO WS-CAMINHO-FECHAMENTO
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
+       P100-PROCESSA-LOTE.
+
+           READ FECHAMENTO NEXT RECORD
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-CONT-LIDOS
+                 MOVE 'N' TO WS-REJEITADO
+
+                 PERFORM P200-LOCALIZA-ALUNO THRU P200-FIM
+                 IF NOT REJEITADO-OK
+                    PERFORM P300-LOCALIZA-DISCIPLINA THRU P300-FIM
+                 END-IF
+                 IF NOT REJEITADO-OK
+                    PERFORM P400-VERIFICA-MATRICULA THRU P400-FIM
+                 END-IF
+
+                 IF REJEITADO-OK
+                    ADD 1 TO WS-CONT-REJEITADOS
+                 ELSE
+                    PERFORM P500-CALCULA-SITUACAO THRU P500-FIM
+                    MOVE 'NOTAS' TO WS-TIPO-CONTROLE
+                    PERFORM P850-PROXIMO-NUMERO THRU P850-FIM
+                    MOVE WS-PROX-NUMERO TO ID-NT
+                    PERFORM P600-GRAVA-NOTA THRU P600-FIM
+                    IF ST-NT EQUAL 'APROVADO'
+                       PERFORM P700-GRAVA-APROVADO THRU P700-FIM
+                    END-IF
+                    ADD 1 TO WS-CONT-PROCESSADOS
+                 END-IF
+           END-READ
+           .
+       P100-FIM.
+
+       P200-LOCALIZA-ALUNO.
+
+           MOVE 'N' TO WS-REJEITADO
+           SET FS-OK TO TRUE
+           OPEN INPUT ALUNOS
+
+           IF FS-OK
+              MOVE ID-ALUNO-FCH TO ID-ALUNO
+              READ ALUNOS INTO WS-REGISTRO-AL
+                 KEY IS ID-ALUNO
+                    INVALID KEY
+                       DISPLAY 'TRANSACAO ' WS-CONT-LIDOS
+                          ': ALUNO ' ID-ALUNO-FCH ' NAO CADASTRADO. '
+                          'TRANSACAO REJEITADA.'
+                       MOVE 'S' TO WS-REJEITADO
+                    NOT INVALID KEY
+                       IF SIT-AL-INATIVO
+                          DISPLAY 'TRANSACAO ' WS-CONT-LIDOS
+                             ': ALUNO ' ID-ALUNO-FCH ' COM MATRICULA '
+                             'INATIVA. TRANSACAO REJEITADA.'
+                          MOVE 'S' TO WS-REJEITADO
+                       ELSE
+                          MOVE NM-AL TO NM-NT
+                       END-IF
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+              MOVE 'S' TO WS-REJEITADO
+           END-IF
+
+           CLOSE ALUNOS
+           .
+       P200-FIM.
+
+       P300-LOCALIZA-DISCIPLINA.
+
+           SET FS-OK TO TRUE
+           OPEN INPUT DISCIPLINAS
+
+           IF FS-OK
+              MOVE ID-DISCIPLINA-FCH TO ID-DISCIPLINA IN REG-DISCIPLINA
+              READ DISCIPLINAS INTO WS-REGISTRO-DP
+                 KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                    INVALID KEY
+                       DISPLAY 'TRANSACAO ' WS-CONT-LIDOS
+                          ': DISCIPLINA ' ID-DISCIPLINA-FCH
+                          ' NAO CADASTRADA. TRANSACAO REJEITADA.'
+                       MOVE 'S' TO WS-REJEITADO
+                    NOT INVALID KEY
+                       MOVE NM-DP TO DP-NT
+                       MOVE ID-DP TO IDDP-NT
+                       MOVE NT-DP TO WS-MD
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS.'
+              MOVE 'S' TO WS-REJEITADO
+           END-IF
+
+           CLOSE DISCIPLINAS
+           .
+       P300-FIM.
+
+       P400-VERIFICA-MATRICULA.
+
+           MOVE ID-ALUNO-FCH      TO ID-ALUNO-MAT
+           MOVE ID-DISCIPLINA-FCH TO ID-DISCIPLINA-MAT
+           MOVE 'N' TO WS-MATRICULADO
+
+           SET FS-OK TO TRUE
+           OPEN INPUT MATRICULA
+
+           IF FS-OK
+              READ MATRICULA
+                 KEY IS CHAVE-MATRICULA
+                    INVALID KEY
+                       DISPLAY 'TRANSACAO ' WS-CONT-LIDOS
+                          ': ALUNO ' ID-ALUNO-FCH
+                          ' NAO MATRICULADO NA DISCIPLINA '
+                          ID-DISCIPLINA-FCH '. TRANSACAO REJEITADA.'
+                       MOVE 'S' TO WS-REJEITADO
+                    NOT INVALID KEY
+                       MOVE 'S' TO WS-MATRICULADO
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA.'
+              MOVE 'S' TO WS-REJEITADO
+           END-IF
+
+           CLOSE MATRICULA
+           .
+       P400-FIM.
+
+       P500-CALCULA-SITUACAO.
+
+           MOVE ZERO     TO REC-NT
+           MOVE ANO-FCH  TO ANO-NT
+           MOVE FREQ-FCH TO FREQ-NT
+
+           IF ARRED-OK
+              COMPUTE MD-NT ROUNDED =
+                 (NT1-FCH * WS-PESO1-DP) + (NT2-FCH * WS-PESO2-DP)
+                 + (NT3-FCH * WS-PESO3-DP) + (NT4-FCH * WS-PESO4-DP)
+           ELSE
+              COMPUTE MD-NT =
+                 (NT1-FCH * WS-PESO1-DP) + (NT2-FCH * WS-PESO2-DP)
+                 + (NT3-FCH * WS-PESO3-DP) + (NT4-FCH * WS-PESO4-DP)
+           END-IF
+
+           IF FREQ-NT < WS-FREQMIN-DP
+              MOVE 'REPROVADO' TO ST-NT
+           ELSE
+              EVALUATE TRUE
+                 WHEN WS-OP-DP EQUAL '>=' AND MD-NT >= WS-MD
+                    MOVE 'APROVADO' TO ST-NT
+                 WHEN WS-OP-DP EQUAL '>' AND MD-NT > WS-MD
+                    MOVE 'APROVADO' TO ST-NT
+                 WHEN OTHER
+                    MOVE REC-FCH TO REC-NT
+                    IF REC-NT NOT EQUAL ZERO
+                       IF ARRED-OK
+                          COMPUTE MD-NT ROUNDED = (MD-NT + REC-NT) / 2
+                       ELSE
+                          COMPUTE MD-NT = (MD-NT + REC-NT) / 2
+                       END-IF
+                    END-IF
+                    IF (WS-OP-DP EQUAL '>=' AND MD-NT >= WS-MD)
+                       OR (WS-OP-DP EQUAL '>' AND MD-NT > WS-MD)
+                       MOVE 'APROVADO' TO ST-NT
+                    ELSE
+                       MOVE 'REPROVADO' TO ST-NT
+                    END-IF
+              END-EVALUATE
+           END-IF
+
+           DISPLAY 'TRANSACAO ' WS-CONT-LIDOS ': ALUNO ' NM-NT
+                   ' - DISCIPLINA ' DP-NT ' - MEDIA ' MD-NT
+                   ' - SITUACAO ' ST-NT
+           .
+       P500-FIM.
+
+       P600-GRAVA-NOTA.
+
+           OPEN I-O NOTAS
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT NOTAS
+              CLOSE NOTAS
+              OPEN I-O NOTAS
+           END-IF
+
+           IF FS-OK
+              MOVE ID-NT   TO ID-INCLUSAO   IN REG-NOTAS
+              MOVE NM-NT   TO NM-ALUNO      IN REG-NOTAS
+              MOVE DP-NT   TO NM-DISCIPLINA IN REG-NOTAS
+              MOVE IDDP-NT TO ID-DISCIPLINA IN REG-NOTAS
+              MOVE MD-NT   TO MD-NOTA       IN REG-NOTAS
+              MOVE REC-NT  TO REC-NOTA      IN REG-NOTAS
+              MOVE ST-NT   TO ST-ALUNO      IN REG-NOTAS
+              MOVE ANO-NT  TO ANO-LETIVO    IN REG-NOTAS
+              MOVE FREQ-NT TO FREQ-NOTA     IN REG-NOTAS
+
+              WRITE REG-NOTAS
+                 INVALID KEY
+                    DISPLAY 'ERRO AO GRAVAR NOTA DA TRANSACAO '
+                            WS-CONT-LIDOS
+                 NOT INVALID KEY
+                    MOVE 'FECHAMENTO' TO AUD-OPERACAO
+                    MOVE 'NOTAS'      TO AUD-ARQUIVO
+                    MOVE ID-NT        TO AUD-CHAVE
+                    MOVE SPACE        TO AUD-VALOR-ANTES
+                    MOVE REG-NOTAS    TO AUD-VALOR-DEPOIS
+                    PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+              END-WRITE
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
+           END-IF
+
+           CLOSE NOTAS
+           .
+       P600-FIM.
+
+       P700-GRAVA-APROVADO.
+
+           OPEN I-O AL-APROV
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT AL-APROV
+              CLOSE AL-APROV
+              OPEN I-O AL-APROV
+           END-IF
+
+           IF FS-OK
+              MOVE ID-NT   TO ID-INC-APROV  IN REG-AL-APROV
+              MOVE NM-NT   TO NM-ALUNO      IN REG-AL-APROV
+              MOVE DP-NT   TO NM-DISCIPLINA IN REG-AL-APROV
+              MOVE IDDP-NT TO ID-DISCIPLINA IN REG-AL-APROV
+              MOVE MD-NT   TO MD-NOTA       IN REG-AL-APROV
+              MOVE REC-NT  TO REC-NOTA      IN REG-AL-APROV
+              MOVE ST-NT   TO ST-ALUNO      IN REG-AL-APROV
+              MOVE ANO-NT  TO ANO-LETIVO    IN REG-AL-APROV
+              MOVE FREQ-NT TO FREQ-NOTA     IN REG-AL-APROV
+
+              WRITE REG-AL-APROV
+                 INVALID KEY
+                    DISPLAY 'MEDIA JA CADASTRADA NOS APROVADOS '
+                            '(TRANSACAO ' WS-CONT-LIDOS ').'
+                 NOT INVALID KEY
+                    MOVE 'FECHAMENTO' TO AUD-OPERACAO
+                    MOVE 'AL-APROV'   TO AUD-ARQUIVO
+                    MOVE ID-NT        TO AUD-CHAVE
+                    MOVE SPACE        TO AUD-VALOR-ANTES
+                    MOVE REG-AL-APROV TO AUD-VALOR-DEPOIS
+                    PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+              END-WRITE
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS.'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
+           END-IF
+
+           CLOSE AL-APROV
+           .
+       P700-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              MOVE 'LOTE' TO AUD-TERMINAL
+           END-IF
+
+           MOVE 'PROGFECH' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
+       P850-PROXIMO-NUMERO.
+
+           MOVE WS-TIPO-CONTROLE TO CHAVE-CONTROLE
+
+           OPEN I-O CONTROLE
+
+           IF WS-FS-CTL EQUAL 35
+              OPEN OUTPUT CONTROLE
+              CLOSE CONTROLE
+              OPEN I-O CONTROLE
+           END-IF
+
+           IF FS-CTL-OK
+              READ CONTROLE
+                 KEY IS CHAVE-CONTROLE
+                    INVALID KEY
+                       MOVE WS-TIPO-CONTROLE TO CHAVE-CONTROLE
+                       MOVE 1 TO ULTIMO-NUMERO
+                       MOVE 1 TO WS-PROX-NUMERO
+                       WRITE REG-CONTROLE
+                    NOT INVALID KEY
+                       ADD 1 TO ULTIMO-NUMERO
+                       MOVE ULTIMO-NUMERO TO WS-PROX-NUMERO
+                       REWRITE REG-CONTROLE
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTROLE.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-CTL
+           END-IF
+
+           CLOSE CONTROLE
+
+           .
+       P850-FIM.
+
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P950-FIM.
+           GOBACK.
+       END PROGRAM PROGFECH.
