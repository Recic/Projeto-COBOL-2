@@ -14,79 +14,145 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUNOS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/ALUNOS.dat'
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT DISCIPLINAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/DISCIPLINAS.dat'
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-DISCIPLINA
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT NOTAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/NOTAS.dat'
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT AL-APROV ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/AL-APROV.dat'
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
-       
+
+           SELECT MATRICULA ASSIGN TO
+           WS-CAMINHO-MATRICULA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY CHAVE-MATRICULA
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
+           SELECT CONTROLE ASSIGN TO
+           WS-CAMINHO-CONTROLE
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY CHAVE-CONTROLE
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS-CTL.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  ALUNOS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-ALUNOS.cpy'.
+           COPY FD-ALUNOS.
            
 
        FD  DISCIPLINAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-DISCIPLINAS.cpy'.
+           COPY FD-DISCIPLINAS.
 
        
        FD  NOTAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-NOTAS.cpy'.
+           COPY FD-NOTAS.
 
        FD  AL-APROV.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-AL-APROV.cpy'.
-           
+           COPY FD-AL-APROV.
+
+       FD  MATRICULA.
+           COPY FD-MATRICULA.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
+
+       FD  CONTROLE.
+           COPY FD-CONTROLE.
 
       ******************************************************************
        WORKING-STORAGE SECTION.
 
-       01  WS-REGISTRO-NT                     PIC X(60) VALUE SPACE.
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-MATRICULA              PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+       01  WS-CAMINHO-CONTROLE               PIC X(80).
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-NT.
-           03 ID-NT                          PIC 9(03).
+           03 ID-NT                          PIC 9(05).
            03 NM-NT                          PIC X(20).
            03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
            03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
            03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
 
-       01  WS-REGISTRO-AL                    PIC X(50) VALUE SPACE.
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-AL.
-           03 ID-AL                          PIC 9(03).
+           03 ID-AL                          PIC 9(05).
            03 NM-AL                          PIC X(20).
            03 TL-AL                          PIC X(20).
-       
-       01  WS-REGISTRO-DP                    PIC X(50) VALUE SPACE.
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+              88 SIT-AL-ATIVO                VALUE 'A' SPACE.
+              88 SIT-AL-INATIVO               VALUE 'I'.
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-DP.
-           03 ID-DP                          PIC 9(03).
+           03 ID-DP                          PIC 9(05).
            03 NM-DP                          PIC X(20).
            03 NT-DP                          PIC 9(02)V99.
-        
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+              88 ARRED-OK                    VALUE 'S'.
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
        01  WS-NUM.                            
            03 WS-NUM1                        PIC 9(02)V99.
            03 WS-NUM2                        PIC 9(02)V99.
@@ -95,7 +161,16 @@
            03 WS-MD                          PIC 9(02)V99.
            
        77  WS-FS                             PIC 99.
-           88 FS-OK                          VALUE 0.     
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-AUD                         PIC 99.
+           88 FS-AUD-OK                      VALUE 0.
+
+       77  WS-FS-CTL                         PIC 99.
+           88 FS-CTL-OK                      VALUE 0.
+
+       77  WS-TIPO-CONTROLE                  PIC X(10).
+       77  WS-PROX-NUMERO                    PIC 9(05).
 
        77  WS-EXT                            PIC X.
            88 EXT-OK                         VALUE 'F' FALSE 'N'.
@@ -104,16 +179,36 @@
 
        77  SAIDERA                           PIC X.
 
+       77  WS-VALIDO                         PIC X.
+           88 VALIDO-OK                      VALUE 'S'.
+
+       77  WS-QTD-DIGITOS                    PIC 9(02).
+
+       77  WS-MATRICULADO                    PIC X.
+           88 MATRICULADO-OK                 VALUE 'S'.
+
+       77  WS-EXISTE-ALUNO                   PIC X.
+           88 EXISTE-ALUNO-OK                VALUE 'S'.
+
+       77  WS-EXISTE-DISCIPLINA              PIC X.
+           88 EXISTE-DISC-OK                 VALUE 'S'.
+
       ******************************************************************
        LINKAGE SECTION.
        01  LK-COM-AREA.
            03 LK-MENSAGEM                     PIC X(40).
            03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
            
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
 
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
            DISPLAY ' '
            DISPLAY '***************************************************'
            DISPLAY 'CADASTRO DE ' LK-MENSAGEM
@@ -125,6 +220,61 @@
            PERFORM P400-FIM
            .
 
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-MATRICULA FROM ENVIRONMENT 'MATRICULA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-MATRICULA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-CONTROLE FROM ENVIRONMENT 'CONTROLE_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'CONTROLE.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-CONTROLE
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
        P000-CADASTRA.
            EVALUATE LK-ITEM
               WHEN '1'
@@ -133,6 +283,8 @@
                  PERFORM P002-CADASTRO-DISCIPLINA
               WHEN '3'
                  PERFORM P003-CADASTRA-NOTA
+              WHEN '4'
+                 PERFORM P004-CADASTRA-MATRICULA
            END-EVALUATE
 
            .
@@ -141,36 +293,110 @@
            
        P001-CADASTRO-ALUNO.
            SET EXT-OK TO TRUE
-       
-              DISPLAY 'Numero para identificaçao: '
-              ACCEPT ID-AL
+
+           MOVE 'N' TO WS-VALIDO
+           PERFORM UNTIL VALIDO-OK
               DISPLAY 'Nome: '
               ACCEPT NM-AL
               DISPLAY 'Numero para contato: '
               ACCEPT TL-AL
-       
+              DISPLAY 'Nome do responsavel: '
+              ACCEPT NM-RESP-AL
+              DISPLAY 'Telefone do responsavel: '
+              ACCEPT TL-RESP-AL
+              DISPLAY 'Unidade escolar: '
+              ACCEPT UNID-AL
+
+              MOVE 'S' TO WS-VALIDO
+
+              IF NM-AL EQUAL SPACE
+                 DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              MOVE ZERO TO WS-QTD-DIGITOS
+              INSPECT TL-AL TALLYING WS-QTD-DIGITOS
+                 FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                         ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+              IF WS-QTD-DIGITOS < 8
+                 DISPLAY 'TELEFONE INVALIDO. Informe ao menos 8 '
+                         'digitos.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF NM-RESP-AL EQUAL SPACE
+                 DISPLAY 'NOME DO RESPONSAVEL NAO PODE FICAR EM '
+                         'BRANCO.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              MOVE ZERO TO WS-QTD-DIGITOS
+              INSPECT TL-RESP-AL TALLYING WS-QTD-DIGITOS
+                 FOR ALL '0' ALL '1' ALL '2' ALL '3' ALL '4'
+                         ALL '5' ALL '6' ALL '7' ALL '8' ALL '9'
+              IF WS-QTD-DIGITOS < 8
+                 DISPLAY 'TELEFONE DO RESPONSAVEL INVALIDO. Informe '
+                         'ao menos 8 digitos.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+           END-PERFORM
+
+           MOVE 'ALUNOS' TO WS-TIPO-CONTROLE
+           PERFORM P850-PROXIMO-NUMERO THRU P850-FIM
+           MOVE WS-PROX-NUMERO TO ID-AL
+
+           DISPLAY ' '
+           DISPLAY 'CONFIRA OS DADOS INFORMADOS:'
+           DISPLAY 'ID:       'ID-AL
+           DISPLAY 'Nome:     'NM-AL
+           DISPLAY 'Telefone: 'TL-AL
+           DISPLAY 'Responsavel:           'NM-RESP-AL
+           DISPLAY 'Telefone Responsavel:  'TL-RESP-AL
+           DISPLAY 'Unidade Escolar:       'UNID-AL
+           DISPLAY 'TECLE: <S> para confirmar o cadastro ou <QUALQUER '
+                   'TECLA> para cancelar.'
+           ACCEPT WS-CONFIRMA
+
+           IF WS-CONFIRMA EQUAL 'S' OR 's'
+
               OPEN I-O ALUNOS
-       
-              IF WS-FS EQUAL 35 
+
+              IF WS-FS EQUAL 35
                OPEN OUTPUT ALUNOS
               END-IF
-       
+
               IF FS-OK
-                 MOVE ID-AL  TO ID-ALUNO IN REG-ALUNO
-                 MOVE NM-AL  TO NM-ALUNO IN REG-ALUNO
-                 MOVE TL-AL  TO TL-ALUNO IN REG-ALUNO
-       
+                 MOVE ID-AL       TO ID-ALUNO IN REG-ALUNO
+                 MOVE NM-AL       TO NM-ALUNO IN REG-ALUNO
+                 MOVE TL-AL       TO TL-ALUNO IN REG-ALUNO
+                 MOVE NM-RESP-AL  TO NM-RESPONSAVEL IN REG-ALUNO
+                 MOVE TL-RESP-AL  TO TL-RESPONSAVEL IN REG-ALUNO
+                 MOVE UNID-AL     TO UNIDADE-ALUNO IN REG-ALUNO
+                 SET ALUNO-ATIVO  TO TRUE
+
               WRITE REG-ALUNO
-                 INVALID KEY 
+                 INVALID KEY
                     DISPLAY 'ALUNO JA CADASTRADA'
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  NOT INVALID KEY
                     DISPLAY 'ALUNO CADASTRADO COM SUCESSO'
-       
+                    MOVE 'INCLUSAO'  TO AUD-OPERACAO
+                    MOVE 'ALUNOS'    TO AUD-ARQUIVO
+                    MOVE ID-AL       TO AUD-CHAVE
+                    MOVE SPACE       TO AUD-VALOR-ANTES
+                    MOVE REG-ALUNO   TO AUD-VALOR-DEPOIS
+                    PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+
               ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
                  GOBACK
               END-IF
-       
+
               CLOSE ALUNOS
+           ELSE
+              DISPLAY 'CADASTRO NAO REALIZADO.'
+           END-IF
 
            DISPLAY ' '
            DISPLAY 'TECLE '   
@@ -183,36 +409,155 @@
        P002-CADASTRO-DISCIPLINA.
            SET EXT-OK TO TRUE
 
-              DISPLAY 'Numero para identificaçao: '
-              ACCEPT ID-DP
+           MOVE 'N' TO WS-VALIDO
+           PERFORM UNTIL VALIDO-OK
               DISPLAY 'Nome: '
               ACCEPT NM-DP
               DISPLAY 'Nota minima parar aprovacao: '
               ACCEPT NT-DP
+              DISPLAY 'Nota maxima da escala (ex: 10,00): '
+              ACCEPT WS-NTMAX-DP
+              DISPLAY 'Peso do 1o, 2o, 3o e 4o trimestre (ex: 0,25 '
+                      'cada para peso igual):'
+              ACCEPT WS-PESO1-DP
+              ACCEPT WS-PESO2-DP
+              ACCEPT WS-PESO3-DP
+              ACCEPT WS-PESO4-DP
+              DISPLAY 'Operador de aprovacao <>> ou <>=>: '
+              ACCEPT WS-OP-DP
+              DISPLAY 'Arredondar a media anual ao calcular? <S> Sim '
+                      'ou <N> Nao (trunca): '
+              ACCEPT WS-ARRED-DP
+              DISPLAY 'Frequencia minima exigida para aprovacao '
+                      '(%, ex: 75,00): '
+              ACCEPT WS-FREQMIN-DP
+
+              MOVE 'S' TO WS-VALIDO
+
+              IF NM-DP EQUAL SPACE
+                 DISPLAY 'NOME NAO PODE FICAR EM BRANCO.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF NT-DP NOT NUMERIC
+                 DISPLAY 'NOTA MINIMA INVALIDA.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF WS-NTMAX-DP NOT NUMERIC OR WS-NTMAX-DP EQUAL ZERO
+                 DISPLAY 'NOTA MAXIMA INVALIDA. Informe um valor '
+                         'maior que zero.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF WS-NTMAX-DP NUMERIC AND NT-DP NUMERIC
+                 AND NT-DP > WS-NTMAX-DP
+                 DISPLAY 'NOTA MINIMA NAO PODE SER MAIOR QUE A NOTA '
+                         'MAXIMA.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF WS-PESO1-DP NOT NUMERIC OR WS-PESO2-DP NOT NUMERIC
+                 OR WS-PESO3-DP NOT NUMERIC OR WS-PESO4-DP NOT NUMERIC
+                 DISPLAY 'PESOS INVALIDOS. Informe valores numericos.'
+                 MOVE 'N' TO WS-VALIDO
+              ELSE
+                 IF (WS-PESO1-DP + WS-PESO2-DP + WS-PESO3-DP
+                    + WS-PESO4-DP) NOT EQUAL 1
+                    DISPLAY 'A SOMA DOS PESOS DOS TRIMESTRES DEVE SER '
+                            'IGUAL A 1,00.'
+                    MOVE 'N' TO WS-VALIDO
+                 END-IF
+              END-IF
+
+              IF WS-OP-DP NOT EQUAL '>' AND WS-OP-DP NOT EQUAL '>='
+                 DISPLAY 'OPERADOR INVALIDO. Informe > ou >=.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF WS-ARRED-DP NOT EQUAL 'S' AND WS-ARRED-DP NOT EQUAL 's'
+                 AND WS-ARRED-DP NOT EQUAL 'N' AND WS-ARRED-DP
+                 NOT EQUAL 'n'
+                 DISPLAY 'RESPOSTA INVALIDA. Informe S ou N.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+
+              IF WS-FREQMIN-DP NOT NUMERIC OR WS-FREQMIN-DP > 100
+                 DISPLAY 'FREQUENCIA MINIMA INVALIDA. Informe um valor '
+                         'entre 0,00 e 100,00.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+           END-PERFORM
+
+           IF WS-ARRED-DP EQUAL 's'
+              MOVE 'S' TO WS-ARRED-DP
+           END-IF
+           IF WS-ARRED-DP EQUAL 'n'
+              MOVE 'N' TO WS-ARRED-DP
+           END-IF
+
+           MOVE 'DISCIPLINAS' TO WS-TIPO-CONTROLE
+           PERFORM P850-PROXIMO-NUMERO THRU P850-FIM
+           MOVE WS-PROX-NUMERO TO ID-DP
+
+           DISPLAY ' '
+           DISPLAY 'CONFIRA OS DADOS INFORMADOS:'
+           DISPLAY 'ID:            'ID-DP
+           DISPLAY 'Nome:          'NM-DP
+           DISPLAY 'Nota minima:   'NT-DP
+           DISPLAY 'Nota maxima:   'WS-NTMAX-DP
+           DISPLAY 'Pesos 1-4:     'WS-PESO1-DP' 'WS-PESO2-DP' '
+                   WS-PESO3-DP' 'WS-PESO4-DP
+           DISPLAY 'Operador:      'WS-OP-DP
+           DISPLAY 'Arredonda media:'WS-ARRED-DP
+           DISPLAY 'Frequencia min:'WS-FREQMIN-DP
+           DISPLAY 'TECLE: <S> para confirmar o cadastro ou <QUALQUER '
+                   'TECLA> para cancelar.'
+           ACCEPT WS-CONFIRMA
+
+           IF WS-CONFIRMA EQUAL 'S' OR 's'
 
               OPEN I-O DISCIPLINAS
 
-              IF WS-FS EQUAL 35 
+              IF WS-FS EQUAL 35
                  OPEN OUTPUT DISCIPLINAS
               END-IF
 
               IF FS-OK
-                 MOVE ID-DP  TO ID-DISCIPLINA IN REG-DISCIPLINA
-                 MOVE NM-DP  TO NM-DISCIPLINA IN REG-DISCIPLINA
-                 MOVE NT-DP  TO NT-DISCIPLINA IN REG-DISCIPLINA
-              
+                 MOVE ID-DP       TO ID-DISCIPLINA IN REG-DISCIPLINA
+                 MOVE NM-DP       TO NM-DISCIPLINA IN REG-DISCIPLINA
+                 MOVE NT-DP       TO NT-DISCIPLINA IN REG-DISCIPLINA
+                 MOVE WS-PESO1-DP TO PESO-TRI1      IN REG-DISCIPLINA
+                 MOVE WS-PESO2-DP TO PESO-TRI2      IN REG-DISCIPLINA
+                 MOVE WS-PESO3-DP TO PESO-TRI3      IN REG-DISCIPLINA
+                 MOVE WS-PESO4-DP TO PESO-TRI4      IN REG-DISCIPLINA
+                 MOVE WS-OP-DP    TO OP-APROVACAO   IN REG-DISCIPLINA
+                 MOVE WS-NTMAX-DP TO NT-MAXIMA       IN REG-DISCIPLINA
+                 MOVE WS-ARRED-DP TO ARRED-APROVACAO IN REG-DISCIPLINA
+                 MOVE WS-FREQMIN-DP TO FREQ-MINIMA   IN REG-DISCIPLINA
+
               WRITE REG-DISCIPLINA
-                 INVALID KEY 
+                 INVALID KEY
                     DISPLAY 'DISCIPLINA JA CADASTRADA'
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  NOT INVALID KEY
                     DISPLAY 'DISCIPLINA CADASTRADO COM SUCESSO'
+                    MOVE 'INCLUSAO'     TO AUD-OPERACAO
+                    MOVE 'DISCIPLINAS'  TO AUD-ARQUIVO
+                    MOVE ID-DP          TO AUD-CHAVE
+                    MOVE SPACE          TO AUD-VALOR-ANTES
+                    MOVE REG-DISCIPLINA TO AUD-VALOR-DEPOIS
+                    PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
               ELSE
                  DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
-                 DISPLAY 'FILE STATUS: ' WS-FS
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
               END-IF
 
               CLOSE DISCIPLINAS
-            
+           ELSE
+              DISPLAY 'CADASTRO NAO REALIZADO.'
+           END-IF
+
            DISPLAY ' '
            DISPLAY 'TECLE '   
                    ' <QUALQUER TECLA> para novo cadastro, ou <F> para'
@@ -232,22 +577,100 @@
 
            SET EXT-OK TO FALSE
 
-           DISPLAY 'Insira o ID da inclusao: '
-           ACCEPT ID-NT
-
-           
-
            PERFORM P100-CONSULTA-ALUNO      THRU P100-FIM UNTIL EXT-OK
            SET EXT-OK TO FALSE
 
            PERFORM P200-CONSULTA-DISCIPLINA THRU P200-FIM UNTIL EXT-OK
            SET EXT-OK TO FALSE
 
+           MOVE 'NOTAS' TO WS-TIPO-CONTROLE
+           PERFORM P850-PROXIMO-NUMERO THRU P850-FIM
+           MOVE WS-PROX-NUMERO TO ID-NT
+           DISPLAY 'ID DA INCLUSAO: 'ID-NT
+
            PERFORM P300-MEDIA               THRU P300-FIM UNTIL EXT-OK
            
            .
        P003-FIM.
 
+       P004-CADASTRA-MATRICULA.
+           SET EXT-OK TO TRUE
+
+           DISPLAY 'Informe o ID do aluno: '
+           ACCEPT ID-ALUNO-MAT
+           DISPLAY 'Informe o ID da disciplina: '
+           ACCEPT ID-DISCIPLINA-MAT
+
+           MOVE 'N' TO WS-EXISTE-ALUNO
+           SET FS-OK TO TRUE
+           OPEN INPUT ALUNOS
+           IF FS-OK
+              MOVE ID-ALUNO-MAT TO ID-ALUNO
+              READ ALUNOS
+                 KEY IS ID-ALUNO
+                    INVALID KEY
+                       DISPLAY 'O ALUNO INFORMADO NAO EXISTE'
+                    NOT INVALID KEY
+                       MOVE 'S' TO WS-EXISTE-ALUNO
+              END-READ
+              CLOSE ALUNOS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
+           END-IF
+
+           MOVE 'N' TO WS-EXISTE-DISCIPLINA
+           SET FS-OK TO TRUE
+           OPEN INPUT DISCIPLINAS
+           IF FS-OK
+              MOVE ID-DISCIPLINA-MAT TO ID-DISCIPLINA IN REG-DISCIPLINA
+              READ DISCIPLINAS
+                 KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                    INVALID KEY
+                       DISPLAY 'A DISCIPLINA INFORMADA NAO EXISTE'
+                    NOT INVALID KEY
+                       MOVE 'S' TO WS-EXISTE-DISCIPLINA
+              END-READ
+              CLOSE DISCIPLINAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
+           END-IF
+
+           IF EXISTE-ALUNO-OK AND EXISTE-DISC-OK
+              SET FS-OK TO TRUE
+              OPEN I-O MATRICULA
+
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT MATRICULA
+              END-IF
+
+              IF FS-OK
+                 WRITE REG-MATRICULA
+                    INVALID KEY
+                       DISPLAY 'ALUNO JA MATRICULADO NESTA DISCIPLINA'
+                       PERFORM P900-TRATA-STATUS THRU P900-FIM
+                    NOT INVALID KEY
+                       DISPLAY 'MATRICULA REALIZADA COM SUCESSO'
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+
+              CLOSE MATRICULA
+           ELSE
+              DISPLAY 'MATRICULA NAO REALIZADA. VERIFIQUE O ALUNO E A '
+                      'DISCIPLINA INFORMADOS.'
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'TECLE '
+                   ' <QUALQUER TECLA> para nova matricula, ou <F> para'
+                   ' retornar ao menu.' ACCEPT WS-EXT
+
+           .
+       P004-FIM.
+
        P100-CONSULTA-ALUNO.
 
            SET FS-OK  TO TRUE
@@ -261,15 +684,19 @@
 
               READ ALUNOS INTO WS-REGISTRO-AL
                  KEY IS ID-ALUNO
-                    INVALID KEY 
+                    INVALID KEY
                        DISPLAY 'O ALUNO NAO EXISTE'
-                    NOT INVALID KEY 
+                    NOT INVALID KEY
+                       IF SIT-AL-INATIVO
+                          DISPLAY 'ALUNO COM MATRICULA INATIVA. NAO E '
+                                  'PERMITIDO LANCAR NOTA.'
+                       ELSE
                        MOVE 'F' TO WS-EXT
                        DISPLAY NM-AL
 
                        DISPLAY 'TECLE: '
                                '<S> para confirmar ou'
-                               ' <QUALQUER TECLA> para cancelar a ' 
+                               ' <QUALQUER TECLA> para cancelar a '
                                'operacao.' ACCEPT WS-CONFIRMA
                                IF WS-CONFIRMA EQUAL 'S' OR 's'
                                  MOVE NM-AL TO NM-NT
@@ -278,10 +705,11 @@
                                  CLOSE ALUNOS
                                  PERFORM P400-FIM
                                END-IF
+                       END-IF
            
-           ELSE 
+           ELSE
               DISPLAY 'Erro ao abrir o arquivo de alunos.'
-              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
            END-IF
 
            CLOSE ALUNOS
@@ -298,34 +726,62 @@
 
            IF FS-OK
               DISPLAY 'Informe o numero de ID da disciplina: '
-              ACCEPT ID-DISCIPLINA
+              ACCEPT ID-DISCIPLINA IN REG-DISCIPLINA
 
               READ DISCIPLINAS INTO WS-REGISTRO-DP
-                 KEY IS ID-DISCIPLINA
-                    INVALID KEY 
+                 KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                    INVALID KEY
                        DISPLAY 'A DISCPLINA NAO EXISTE'
                        PERFORM P200-CONSULTA-DISCIPLINA
-                 NOT INVALID KEY 
+                 NOT INVALID KEY
                        MOVE 'F' TO WS-EXT
                        DISPLAY NM-DP
 
                         DISPLAY 'TECLE: '
                                 '<S> para confirmar ou'
-                                ' <QUALQUER TECLA> para cancelar a ' 
+                                ' <QUALQUER TECLA> para cancelar a '
                                 'operacao.' ACCEPT WS-CONFIRMA
                                 IF WS-CONFIRMA EQUAL 'S' OR 's'
                                   MOVE NM-DP TO DP-NT
+                                  MOVE ID-DP TO IDDP-NT
                                   MOVE NT-DP TO WS-MD
 
+                                  MOVE ID-ALUNO TO ID-ALUNO-MAT
+                                  MOVE ID-DP TO ID-DISCIPLINA-MAT
+                                  MOVE 'N' TO WS-MATRICULADO
+                                  OPEN INPUT MATRICULA
+                                  IF FS-OK
+                                     READ MATRICULA
+                                        KEY IS CHAVE-MATRICULA
+                                           INVALID KEY
+                                              DISPLAY 'ALUNO NAO '
+                                                 'MATRICULADO NESTA '
+                                                 'DISCIPLINA.'
+                                           NOT INVALID KEY
+                                              MOVE 'S'
+                                                   TO WS-MATRICULADO
+                                     END-READ
+                                     CLOSE MATRICULA
+                                  ELSE
+                                     DISPLAY 'ALUNO NAO '
+                                        'MATRICULADO NESTA '
+                                        'DISCIPLINA.'
+                                  END-IF
+
+                                  IF NOT MATRICULADO-OK
+                                     CLOSE DISCIPLINAS
+                                     PERFORM P400-FIM
+                                  END-IF
+
                                 ELSE
                                   DISPLAY 'Operacao cancelada.'
                                   CLOSE DISCIPLINAS
                                   PERFORM P400-FIM
                                 END-IF
 
-           ELSE 
+           ELSE
               DISPLAY 'Erro ao abrir o arquivo de alunos.'
-              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
            END-IF
 
            CLOSE DISCIPLINAS
@@ -334,67 +790,175 @@
        P200-FIM.
 
        P300-MEDIA.
-           
+
            SET FS-OK  TO TRUE
 
-           DISPLAY 'informe a nota do primeiro trimestre: '
-           ACCEPT WS-NUM1
+           DISPLAY 'ESCALA DE NOTAS DA DISCIPLINA: 0 a 'WS-NTMAX-DP
 
-           DISPLAY 'informe a nota do segundo trimestre: '
-           ACCEPT WS-NUM2
+           MOVE 'N' TO WS-VALIDO
+           PERFORM UNTIL VALIDO-OK
+              DISPLAY 'informe a nota do primeiro trimestre: '
+              ACCEPT WS-NUM1
 
-           DISPLAY 'informe a nota do terceiro trimestre: '
-           ACCEPT WS-NUM3
+              DISPLAY 'informe a nota do segundo trimestre: '
+              ACCEPT WS-NUM2
+
+              DISPLAY 'informe a nota do terceiro trimestre: '
+              ACCEPT WS-NUM3
+
+              DISPLAY 'informe a nota do quarto trimestre: '
+              ACCEPT WS-NUM4
+
+              MOVE 'S' TO WS-VALIDO
+
+              IF WS-NUM1 NOT NUMERIC OR WS-NUM1 > WS-NTMAX-DP
+                 OR WS-NUM2 NOT NUMERIC OR WS-NUM2 > WS-NTMAX-DP
+                 OR WS-NUM3 NOT NUMERIC OR WS-NUM3 > WS-NTMAX-DP
+                 OR WS-NUM4 NOT NUMERIC OR WS-NUM4 > WS-NTMAX-DP
+                 DISPLAY 'NOTA FORA DA ESCALA. Informe valores entre '
+                         '0 e 'WS-NTMAX-DP
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-VALIDO
+           PERFORM UNTIL VALIDO-OK
+              DISPLAY 'informe o ano letivo: '
+              ACCEPT ANO-NT
+
+              MOVE 'S' TO WS-VALIDO
+              IF ANO-NT NOT NUMERIC OR ANO-NT EQUAL ZERO
+                 DISPLAY 'ANO LETIVO INVALIDO. Informe um ano com 4 '
+                         'digitos maior que zero.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-VALIDO
+           PERFORM UNTIL VALIDO-OK
+              DISPLAY 'informe o percentual de frequencia do aluno no '
+                      'ano letivo (%): '
+              ACCEPT FREQ-NT
+
+              MOVE 'S' TO WS-VALIDO
+              IF FREQ-NT NOT NUMERIC OR FREQ-NT > 100
+                 DISPLAY 'FREQUENCIA INVALIDA. Informe um valor entre '
+                         '0,00 e 100,00.'
+                 MOVE 'N' TO WS-VALIDO
+              END-IF
+           END-PERFORM
+
+           MOVE ZERO TO REC-NT
+
+           IF ARRED-OK
+              COMPUTE MD-NT ROUNDED =
+              (WS-NUM1 * WS-PESO1-DP) + (WS-NUM2 * WS-PESO2-DP)
+              + (WS-NUM3 * WS-PESO3-DP) + (WS-NUM4 * WS-PESO4-DP)
+           ELSE
+              COMPUTE MD-NT =
+              (WS-NUM1 * WS-PESO1-DP) + (WS-NUM2 * WS-PESO2-DP)
+              + (WS-NUM3 * WS-PESO3-DP) + (WS-NUM4 * WS-PESO4-DP)
+           END-IF
 
-           DISPLAY 'informe a nota do quarto trimestre: '
-           ACCEPT WS-NUM4
-           
-           COMPUTE MD-NT = 
-           (WS-NUM1 + WS-NUM2 + WS-NUM3 + WS-NUM4) / 4
-           
            DISPLAY ' '
            DISPLAY 'MEDIA: 'MD-NT', MEDIA NECESSARIA PARA APROVACAO: '
            WS-MD
-           
+
            DISPLAY ' '
-           IF MD-NT > WS-MD
-              MOVE 'APROVADO' TO ST-NT 
-              DISPLAY 'ALUNO 'ST-NT
-              DISPLAY ' '
+           IF FREQ-NT < WS-FREQMIN-DP
+              DISPLAY 'ALUNO REPROVADO POR FALTA (FREQUENCIA ABAIXO '
+                      'DO MINIMO EXIGIDO DE 'WS-FREQMIN-DP'%).'
+              MOVE 'REPROVADO' TO ST-NT
+           ELSE
+              EVALUATE TRUE
+                 WHEN WS-OP-DP EQUAL '>=' AND MD-NT >= WS-MD
+                    MOVE 'APROVADO' TO ST-NT
+                 WHEN WS-OP-DP EQUAL '>' AND MD-NT > WS-MD
+                    MOVE 'APROVADO' TO ST-NT
+                 WHEN OTHER
+                    MOVE 'N' TO WS-VALIDO
+                    PERFORM UNTIL VALIDO-OK
+                       DISPLAY 'ALUNO NAO ATINGIU A MEDIA. Informe a '
+                               'nota'
+                       DISPLAY 'de recuperacao (0 se nao houver, '
+                               'escala 0 a 'WS-NTMAX-DP'): '
+                       ACCEPT REC-NT
+
+                       MOVE 'S' TO WS-VALIDO
+                       IF REC-NT NOT NUMERIC OR REC-NT > WS-NTMAX-DP
+                          DISPLAY 'NOTA FORA DA ESCALA. Informe um '
+                                  'valor entre 0 e 'WS-NTMAX-DP
+                          MOVE 'N' TO WS-VALIDO
+                       END-IF
+                    END-PERFORM
+                    IF REC-NT NOT EQUAL ZERO
+                       IF ARRED-OK
+                          COMPUTE MD-NT ROUNDED = (MD-NT + REC-NT) / 2
+                       ELSE
+                          COMPUTE MD-NT = (MD-NT + REC-NT) / 2
+                       END-IF
+                    END-IF
+                    IF (WS-OP-DP EQUAL '>=' AND MD-NT >= WS-MD)
+                       OR (WS-OP-DP EQUAL '>' AND MD-NT > WS-MD)
+                       MOVE 'APROVADO' TO ST-NT
+                    ELSE
+                       MOVE 'REPROVADO' TO ST-NT
+                    END-IF
+              END-EVALUATE
+           END-IF
+
+           DISPLAY 'ALUNO 'ST-NT
+           DISPLAY ' '
+
+           IF ST-NT EQUAL 'APROVADO'
 
               OPEN I-O AL-APROV
 
-              IF WS-FS EQUAL 35 
+              IF WS-FS EQUAL 35
                  OPEN OUTPUT AL-APROV
               END-IF
-                 
+
                  IF FS-OK
 
                     MOVE ID-NT  TO ID-INC-APROV  IN REG-AL-APROV
                     MOVE NM-NT  TO NM-ALUNO      IN REG-AL-APROV
                     MOVE DP-NT  TO NM-DISCIPLINA IN REG-AL-APROV
+                    MOVE IDDP-NT TO ID-DISCIPLINA IN REG-AL-APROV
                     MOVE MD-NT  TO MD-NOTA       IN REG-AL-APROV
+                    MOVE REC-NT TO REC-NOTA      IN REG-AL-APROV
                     MOVE ST-NT  TO ST-ALUNO      IN REG-AL-APROV
-            
+                    MOVE ANO-NT TO ANO-LETIVO    IN REG-AL-APROV
+                    MOVE FREQ-NT TO FREQ-NOTA    IN REG-AL-APROV
+
                     WRITE REG-AL-APROV
-                    INVALID KEY 
+                    INVALID KEY
                        DISPLAY 'MEDIA JA CADASTRADA NOS APROVADOS'
+                       PERFORM P900-TRATA-STATUS THRU P900-FIM
                     NOT INVALID KEY
                        DISPLAY 'CADASTRADO COM SUCESSO NA LISTA DE '
                                'APROVADOS'
+                       MOVE 'INCLUSAO'    TO AUD-OPERACAO
+                       MOVE 'AL-APROV'    TO AUD-ARQUIVO
+                       MOVE ID-NT         TO AUD-CHAVE
+                       MOVE SPACE         TO AUD-VALOR-ANTES
+                       MOVE REG-AL-APROV  TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 ELSE
+                    DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS'
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  END-IF
 
-           ELSE 
-              MOVE 'REPROVADO' TO ST-NT
-              DISPLAY 'ALUNO 'ST-NT
            END-IF
-           
+
            DISPLAY ' '
            DISPLAY 'ID da inclusao: 'ID-NT
            DISPLAY 'Nome do aluno:  'NM-NT
            DISPLAY 'Disciplina:     'DP-NT
+           DISPLAY 'ID Disciplina:  'IDDP-NT
            DISPLAY 'Media Anual:    'MD-NT
            DISPLAY 'Situacao:       'ST-NT
+           DISPLAY 'Ano Letivo:     'ANO-NT
+           DISPLAY 'Frequencia:     'FREQ-NT'%'
 
            OPEN I-O NOTAS
 
@@ -407,19 +971,30 @@
                  MOVE ID-NT  TO ID-INCLUSAO   IN REG-NOTAS
                  MOVE NM-NT  TO NM-ALUNO      IN REG-NOTAS
                  MOVE DP-NT  TO NM-DISCIPLINA IN REG-NOTAS
+                 MOVE IDDP-NT TO ID-DISCIPLINA IN REG-NOTAS
                  MOVE MD-NT  TO MD-NOTA       IN REG-NOTAS
+                 MOVE REC-NT TO REC-NOTA      IN REG-NOTAS
                  MOVE ST-NT  TO ST-ALUNO      IN REG-NOTAS
-            
+                 MOVE ANO-NT TO ANO-LETIVO    IN REG-NOTAS
+                 MOVE FREQ-NT TO FREQ-NOTA    IN REG-NOTAS
+
                  WRITE REG-NOTAS
-                    INVALID KEY 
+                    INVALID KEY
                        DISPLAY ' '
                        DISPLAY 'MEDIA JA CADASTRADA'
+                       PERFORM P900-TRATA-STATUS THRU P900-FIM
                     NOT INVALID KEY
                        DISPLAY ' '
                        DISPLAY 'MEDIA CADASTRADO COM SUCESSO'
+                       MOVE 'INCLUSAO' TO AUD-OPERACAO
+                       MOVE 'NOTAS'    TO AUD-ARQUIVO
+                       MOVE ID-NT      TO AUD-CHAVE
+                       MOVE SPACE      TO AUD-VALOR-ANTES
+                       MOVE REG-NOTAS  TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
               ELSE
                  DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS'
-                 DISPLAY 'FILE STATUS: ' WS-FS
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
               END-IF
 
            CLOSE NOTAS
@@ -435,11 +1010,156 @@
                    END-IF
            .
        P300-FIM.
-           
-          
-       
 
-           
+
+
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 34
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 34).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 37
+                 DISPLAY 'MODO DE ABERTURA NAO SUPORTADO PELO '
+                         'ARQUIVO (FILE STATUS 37).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 43
+                 DISPLAY 'NENHUM REGISTRO CORRENTE PARA REWRITE/'
+                         'DELETE (FILE STATUS 43).'
+              WHEN 44
+                 DISPLAY 'TAMANHO DE REGISTRO INVALIDO '
+                         '(FILE STATUS 44).'
+              WHEN 46
+                 DISPLAY 'LEITURA SEQUENCIAL APOS FIM DE ARQUIVO '
+                         '(FILE STATUS 46).'
+              WHEN 47
+                 DISPLAY 'ABERTURA NEGADA, OPERACAO NAO PERMITIDA '
+                         '(FILE STATUS 47).'
+              WHEN 48
+                 DISPLAY 'ABERTURA NEGADA, ARQUIVO SOMENTE LEITURA '
+                         '(FILE STATUS 48).'
+              WHEN 49
+                 DISPLAY 'ABERTURA NEGADA, MODO INCOMPATIVEL '
+                         '(FILE STATUS 49).'
+              WHEN 91
+                 DISPLAY 'ARQUIVO INDISPONIVEL, VERIFIQUE PERMISSOES '
+                         '(FILE STATUS 91).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN 99
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 99).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'SSH_CONNECTION'
+                 ON EXCEPTION MOVE SPACE TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'TERMINAL'
+                 ON EXCEPTION MOVE 'LOCAL' TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+
+           MOVE 'PROGINCL' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
+       P850-PROXIMO-NUMERO.
+
+           MOVE WS-TIPO-CONTROLE TO CHAVE-CONTROLE
+
+           OPEN I-O CONTROLE
+
+           IF WS-FS-CTL EQUAL 35
+              OPEN OUTPUT CONTROLE
+              CLOSE CONTROLE
+              OPEN I-O CONTROLE
+           END-IF
+
+           IF FS-CTL-OK
+              READ CONTROLE
+                 KEY IS CHAVE-CONTROLE
+                    INVALID KEY
+                       MOVE WS-TIPO-CONTROLE TO CHAVE-CONTROLE
+                       MOVE 1 TO ULTIMO-NUMERO
+                       MOVE 1 TO WS-PROX-NUMERO
+                       WRITE REG-CONTROLE
+                    NOT INVALID KEY
+                       ADD 1 TO ULTIMO-NUMERO
+                       MOVE ULTIMO-NUMERO TO WS-PROX-NUMERO
+                       REWRITE REG-CONTROLE
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE CONTROLE.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-CTL
+           END-IF
+
+           CLOSE CONTROLE
+
+           .
+       P850-FIM.
+
        P400-FIM.
            GOBACK.
        END PROGRAM PROGINCL.
