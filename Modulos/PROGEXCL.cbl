@@ -14,84 +14,222 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUNOS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/ALUNOS.dat'
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS RANDOM
            RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT DISCIPLINAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/DISCIPLINAS.dat'
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS RANDOM
            RECORD KEY ID-DISCIPLINA
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT NOTAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/NOTAS.dat'
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC
            RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-       
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  ALUNOS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-ALUNOS.cpy'.
-           
+           COPY FD-ALUNOS.
+
 
        FD  DISCIPLINAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-DISCIPLINAS.cpy'.
+           COPY FD-DISCIPLINAS.
 
        FD  NOTAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-NOTAS.cpy'.
-           
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
 
       ******************************************************************
        WORKING-STORAGE SECTION.
-       
-       01  WS-REGISTRO                      PIC X(50) VALUE SPACE.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+
+       01  WS-REGISTRO                      PIC X(92) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO.
-           03 WS-ID                         PIC 9(03).
+           03 WS-ID                         PIC 9(05).
            03 WS-NM                         PIC X(20).
            03 WS-DP                         PIC X(20).
+           03 WS-IDDP                       PIC 9(05).
            03 WS-NT                         PIC 9(02)V99.
+           03 WS-REC                        PIC 9(02)V99.
            03 WS-ST                         PIC X(10).
+           03 WS-ANO                        PIC 9(04).
 
        77  WS-FS                            PIC 99.
-           88 FS-OK                        VALUE 0.     
+           88 FS-OK                        VALUE 0.
+
+       77  WS-FS-AUD                        PIC 99.
+           88 FS-AUD-OK                    VALUE 0.
 
        77  WS-EXT                           PIC X.
            88 EXT-OK              VALUE 'F' FALSE 'N'.
 
        77  WS-CONFIRMA                      PIC X.
 
+       77  WS-MODO-BUSCA                    PIC X.
+
+       77  WS-NM-ALUNO-ATUAL                PIC X(20).
+
+       77  WS-QTD-VINC                      PIC 9(03).
+
+       77  WS-BLOQUEIA                      PIC X.
+           88 BLOQUEIA-OK                  VALUE 'S'.
+
+       77  WS-EOF-VINC                      PIC X.
+           88 EOF-VINC-OK                  VALUE 'F' FALSE 'N'.
+
+       77  WS-SENHA-EXCLUSAO                PIC X(10).
+       77  WS-SENHA-INFORMADA               PIC X(10).
+
+       77  WS-AUTORIZADO                    PIC X.
+           88 AUTORIZADO-OK                VALUE 'S'.
+
       ******************************************************************
        LINKAGE SECTION.
        01  LK-COM-AREA.
            03 LK-MENSAGEM                     PIC X(40).
            03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
            
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
-           
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
            DISPLAY ' '
            DISPLAY '***************************************************'
            DISPLAY 'EXLUSAO DE 'LK-MENSAGEM
            DISPLAY '***************************************************'
-           SET EXT-OK TO FALSE
-           
-           PERFORM P100-EXCLUIR THRU P100-FIM UNTIL EXT-OK
+
+           PERFORM P005-AUTORIZA THRU P005-FIM
+
+           IF AUTORIZADO-OK
+              SET EXT-OK TO FALSE
+              PERFORM P100-EXCLUIR THRU P100-FIM UNTIL EXT-OK
+           ELSE
+              DISPLAY 'ACESSO NEGADO. OPERACAO DE EXCLUSAO CANCELADA.'
+           END-IF
+
            PERFORM P200-FIM
            .
 
+       P005-AUTORIZA.
+
+           MOVE 'N' TO WS-AUTORIZADO
+
+           ACCEPT WS-SENHA-EXCLUSAO FROM ENVIRONMENT 'EXCLUSAO_SENHA'
+              ON EXCEPTION MOVE '1234' TO WS-SENHA-EXCLUSAO
+           END-ACCEPT
+
+           DISPLAY 'ESTA OPERACAO EXIGE AUTORIZACAO.'
+           DISPLAY 'Informe a senha de autorizacao para exclusao: '
+           ACCEPT WS-SENHA-INFORMADA
+
+           IF WS-SENHA-INFORMADA EQUAL WS-SENHA-EXCLUSAO
+              MOVE 'S' TO WS-AUTORIZADO
+           ELSE
+              MOVE 'EXCLUSAO'    TO AUD-OPERACAO
+              MOVE LK-MENSAGEM   TO AUD-ARQUIVO
+              MOVE SPACE         TO AUD-CHAVE
+              MOVE 'ACESSO NEGADO - SENHA INVALIDA'
+                                 TO AUD-VALOR-ANTES
+              MOVE SPACE         TO AUD-VALOR-DEPOIS
+              PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           END-IF
+
+           .
+       P005-FIM.
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
        P100-EXCLUIR.
 
            SET EXT-OK TO TRUE 
@@ -102,44 +240,112 @@
                  OPEN I-O ALUNOS
 
                  IF FS-OK
+                    DISPLAY 'Buscar por <I> ID ou <N> Nome: '
+                    ACCEPT WS-MODO-BUSCA
+
+                    IF WS-MODO-BUSCA EQUAL 'N' OR 'n'
+                       DISPLAY 'Informe o nome do aluno que deseja '
+                          'excluir: '
+                       ACCEPT NM-ALUNO OF REG-ALUNO
+                       READ ALUNOS INTO WS-REGISTRO
+                          KEY IS NM-ALUNO OF REG-ALUNO
+                             INVALID KEY
+                                DISPLAY 'Aluno nao cadastrado.'
+                             NOT INVALID KEY
+                                DISPLAY 'ID: 'WS-ID ' Nome: 'WS-NM
+                                DISPLAY '***************************'
+
+                                MOVE WS-NM TO WS-NM-ALUNO-ATUAL
+                                PERFORM P150-VERIFICA-VINCULOS
+                                   THRU P150-FIM
+
+                                IF NOT BLOQUEIA-OK
+                                DISPLAY
+                                   'TECLE: '
+                                   '<S> para exluir o aluno atual ou'
+                                   ' <QUALQUER TECLA> para cancelar '
+                                   'a exclusaO.' ACCEPT WS-CONFIRMA
+                                   IF WS-CONFIRMA EQUAL 'S' OR 's'
+                                     MOVE 'EXCLUSAO' TO AUD-OPERACAO
+                                     MOVE 'ALUNOS'   TO AUD-ARQUIVO
+                                     MOVE WS-ID      TO AUD-CHAVE
+                                     MOVE WS-REGISTRO
+                                          TO AUD-VALOR-ANTES
+                                     MOVE SPACE TO AUD-VALOR-DEPOIS
+                                     DELETE ALUNOS RECORD
+                                     IF NOT FS-OK
+                                        PERFORM P900-TRATA-STATUS
+                                           THRU P900-FIM
+                                     ELSE
+                                        DISPLAY 'Aluno excluido.'
+                                        PERFORM P800-GRAVA-AUDITORIA
+                                           THRU P800-FIM
+                                     END-IF
+                                   ELSE
+                                     DISPLAY 'Exclusao cancelada.'
+                                   END-IF
+                                END-IF
+                       END-READ
+                    ELSE
                     DISPLAY 'Informe o numero de identificacao do aluno'
                     ' que deseja excluir: 'ACCEPT ID-ALUNO
 
                     READ ALUNOS INTO WS-REGISTRO
                        KEY IS ID-ALUNO
-                          INVALID KEY 
+                          INVALID KEY
                              DISPLAY 'Aluno nao cadastrado.'
-                          NOT INVALID KEY 
+                          NOT INVALID KEY
                              DISPLAY 'ID: 'WS-ID ' Nome: 'WS-NM
                              DISPLAY '*********************************'
 
-                             DISPLAY 
+                             MOVE WS-NM TO WS-NM-ALUNO-ATUAL
+                             PERFORM P150-VERIFICA-VINCULOS
+                                THRU P150-FIM
+
+                             IF NOT BLOQUEIA-OK
+                             DISPLAY
                                     'TECLE: '
                                     '<S> para exluir o aluno atual ou'
-                                    ' <QUALQUER TECLA> para cancelar a ' 
+                                    ' <QUALQUER TECLA> para cancelar a '
                                     'exclusaO.' ACCEPT WS-CONFIRMA
                                     IF WS-CONFIRMA EQUAL 'S' OR 's'
-                                      DELETE ALUNOS RECORD 
+                                      MOVE 'EXCLUSAO' TO AUD-OPERACAO
+                                      MOVE 'ALUNOS'   TO AUD-ARQUIVO
+                                      MOVE WS-ID      TO AUD-CHAVE
+                                      MOVE WS-REGISTRO
+                                           TO AUD-VALOR-ANTES
+                                      MOVE SPACE TO AUD-VALOR-DEPOIS
+                                      DELETE ALUNOS RECORD
+                                      IF NOT FS-OK
+                                         PERFORM P900-TRATA-STATUS
+                                            THRU P900-FIM
+                                      ELSE
                                          DISPLAY 'Aluno excluido.'
+                                         PERFORM P800-GRAVA-AUDITORIA
+                                            THRU P800-FIM
+                                      END-IF
                                     ELSE
                                       DISPLAY 'Exclusao cancelada.'
                                     END-IF
+                             END-IF
+                    END-IF
 
-                 ELSE 
+                 ELSE
                     DISPLAY 'Erro ao abrir o arquivo de alunos.'
-                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  END-IF
 
                  CLOSE ALUNOS
-                    
+
               WHEN '2'
                  OPEN I-O DISCIPLINAS
 
                  IF FS-OK
                     DISPLAY 'Informe o numero de identifcacao da discip'
-                    'lina que deseja excluir: 'ACCEPT ID-DISCIPLINA
+                    'lina que deseja excluir: '
+                    ACCEPT ID-DISCIPLINA IN REG-DISCIPLINA
                     READ DISCIPLINAS INTO WS-REGISTRO
-                       KEY IS ID-DISCIPLINA
+                       KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
                           INVALID KEY 
                              DISPLAY 'Disciplina nao cadastrado.'
                           NOT INVALID KEY
@@ -152,14 +358,28 @@
                                     ' ou <QUALQUER TECLA> para cancelar' 
                                     ' a exclusao.' ACCEPT WS-CONFIRMA
                                     IF WS-CONFIRMA EQUAL 'S' OR 's'
-                                      DELETE DISCIPLINAS RECORD 
+                                      MOVE 'EXCLUSAO' TO AUD-OPERACAO
+                                      MOVE 'DISCIPLINAS'
+                                           TO AUD-ARQUIVO
+                                      MOVE WS-ID      TO AUD-CHAVE
+                                      MOVE WS-REGISTRO
+                                           TO AUD-VALOR-ANTES
+                                      MOVE SPACE TO AUD-VALOR-DEPOIS
+                                      DELETE DISCIPLINAS RECORD
+                                      IF NOT FS-OK
+                                         PERFORM P900-TRATA-STATUS
+                                            THRU P900-FIM
+                                      ELSE
                                          DISPLAY 'Disciplina excluido.'
+                                         PERFORM P800-GRAVA-AUDITORIA
+                                            THRU P800-FIM
+                                      END-IF
                                     ELSE
                                       DISPLAY 'Exclusao cancelada.'
                                     END-IF
-                 ELSE 
-                    DISPLAY 'Erro ao abrir o arquivo de alunos.'
-                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                 ELSE
+                    DISPLAY 'Erro ao abrir o arquivo de disciplinas.'
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  END-IF
 
                  CLOSE DISCIPLINAS
@@ -175,11 +395,13 @@
                           INVALID KEY 
                              DISPLAY 'inclusao nao cadastrado.'
                           NOT INVALID KEY
-                             DISPLAY 'ID: 'WS-ID 
+                             DISPLAY 'ID: 'WS-ID
                                      ' Nome: 'WS-NM
                                      ' Disciplina: 'WS-DP
                                      ' Media: 'WS-NT
+                                     ' Recuperacao: 'WS-REC
                                      ' Situacao: 'WS-ST
+                                     ' Ano Letivo: 'WS-ANO
                              DISPLAY '*********************************'
 
                              DISPLAY 
@@ -188,14 +410,27 @@
                                     ' ou <QUALQUER TECLA> para cancelar' 
                                     ' a exclusao.' ACCEPT WS-CONFIRMA
                                     IF WS-CONFIRMA EQUAL 'S' OR 's'
-                                      DELETE NOTAS RECORD 
+                                      MOVE 'EXCLUSAO' TO AUD-OPERACAO
+                                      MOVE 'NOTAS'    TO AUD-ARQUIVO
+                                      MOVE WS-ID      TO AUD-CHAVE
+                                      MOVE WS-REGISTRO
+                                           TO AUD-VALOR-ANTES
+                                      MOVE SPACE TO AUD-VALOR-DEPOIS
+                                      DELETE NOTAS RECORD
+                                      IF NOT FS-OK
+                                         PERFORM P900-TRATA-STATUS
+                                            THRU P900-FIM
+                                      ELSE
                                          DISPLAY 'Disciplina excluido.'
+                                         PERFORM P800-GRAVA-AUDITORIA
+                                            THRU P800-FIM
+                                      END-IF
                                     ELSE
                                       DISPLAY 'Exclusao cancelada.'
                                     END-IF
-                 ELSE 
-                    DISPLAY 'Erro ao abrir o arquivo de alunos.'
-                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                 ELSE
+                    DISPLAY 'Erro ao abrir o arquivo de notas.'
+                    PERFORM P900-TRATA-STATUS THRU P900-FIM
                  END-IF
 
                  CLOSE NOTAS
@@ -216,7 +451,167 @@
            .
        P100-FIM.
 
-           
+
+       P150-VERIFICA-VINCULOS.
+
+           MOVE ZERO TO WS-QTD-VINC
+           MOVE 'N' TO WS-BLOQUEIA
+
+           SET FS-OK TO TRUE
+           OPEN INPUT NOTAS
+           IF FS-OK
+              SET EOF-VINC-OK TO FALSE
+              PERFORM UNTIL EOF-VINC-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO
+                    AT END
+                       SET EOF-VINC-OK TO TRUE
+                    NOT AT END
+                       IF WS-NM EQUAL WS-NM-ALUNO-ATUAL
+                          ADD 1 TO WS-QTD-VINC
+                       END-IF
+              END-PERFORM
+           END-IF
+           CLOSE NOTAS
+
+           SET FS-OK TO TRUE
+           OPEN INPUT AL-APROV
+           IF FS-OK
+              SET EOF-VINC-OK TO FALSE
+              PERFORM UNTIL EOF-VINC-OK
+                 READ AL-APROV NEXT RECORD INTO WS-REGISTRO
+                    AT END
+                       SET EOF-VINC-OK TO TRUE
+                    NOT AT END
+                       IF WS-NM EQUAL WS-NM-ALUNO-ATUAL
+                          ADD 1 TO WS-QTD-VINC
+                       END-IF
+              END-PERFORM
+           END-IF
+           CLOSE AL-APROV
+
+           IF WS-QTD-VINC GREATER THAN ZERO
+              MOVE 'S' TO WS-BLOQUEIA
+              DISPLAY 'ATENCAO: EXISTEM ' WS-QTD-VINC
+                      ' REGISTRO(S) DE NOTAS/APROVADOS PARA ESTE ALUNO.'
+              DISPLAY 'EXCLUSAO BLOQUEADA PARA EVITAR REGISTROS '
+                      'ORFAOS. EXCLUA AS NOTAS PRIMEIRO.'
+           END-IF
+
+           .
+       P150-FIM.
+
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 34
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 34).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 37
+                 DISPLAY 'MODO DE ABERTURA NAO SUPORTADO PELO '
+                         'ARQUIVO (FILE STATUS 37).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 43
+                 DISPLAY 'NENHUM REGISTRO CORRENTE PARA REWRITE/'
+                         'DELETE (FILE STATUS 43).'
+              WHEN 44
+                 DISPLAY 'TAMANHO DE REGISTRO INVALIDO '
+                         '(FILE STATUS 44).'
+              WHEN 46
+                 DISPLAY 'LEITURA SEQUENCIAL APOS FIM DE ARQUIVO '
+                         '(FILE STATUS 46).'
+              WHEN 47
+                 DISPLAY 'ABERTURA NEGADA, OPERACAO NAO PERMITIDA '
+                         '(FILE STATUS 47).'
+              WHEN 48
+                 DISPLAY 'ABERTURA NEGADA, ARQUIVO SOMENTE LEITURA '
+                         '(FILE STATUS 48).'
+              WHEN 49
+                 DISPLAY 'ABERTURA NEGADA, MODO INCOMPATIVEL '
+                         '(FILE STATUS 49).'
+              WHEN 91
+                 DISPLAY 'ARQUIVO INDISPONIVEL, VERIFIQUE PERMISSOES '
+                         '(FILE STATUS 91).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN 99
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 99).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'SSH_CONNECTION'
+                 ON EXCEPTION MOVE SPACE TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'TERMINAL'
+                 ON EXCEPTION MOVE 'LOCAL' TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+
+           MOVE 'PROGEXCL' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
        P200-FIM.
            GOBACK.
        END PROGRAM PROGEXCL.
