@@ -14,25 +14,38 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUNOS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/ALUNOS.dat'
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS RANDOM
            RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
            FILE STATUS IS WS-FS.
 
-           SELECT DISCIPLINAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/DISCIPLINAS.dat'
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS RANDOM
            RECORD KEY ID-DISCIPLINA
            FILE STATUS IS WS-FS.
 
-           SELECT NOTAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/NOTAS.dat'
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM 
+           ACCESS MODE IS DYNAMIC
            RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
            FILE STATUS IS WS-FS.
 
 
@@ -41,42 +54,66 @@
        FILE SECTION.
 
        FD  ALUNOS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-ALUNOS.cpy'.
-           
+           COPY FD-ALUNOS.
+
 
        FD  DISCIPLINAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-DISCIPLINAS.cpy'.
+           COPY FD-DISCIPLINAS.
 
        FD  NOTAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-NOTAS.cpy'.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
 
 
       ******************************************************************
        WORKING-STORAGE SECTION.
-       
-        01  WS-REGISTRO-NT                     PIC X(60) VALUE SPACE.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+
+        01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-NT.
-           03 ID-NT                          PIC 9(03).
+           03 ID-NT                          PIC 9(05).
            03 NM-NT                          PIC X(20).
            03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
            03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
            03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
 
-       01  WS-REGISTRO-AL                    PIC X(50) VALUE SPACE.
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-AL.
-           03 ID-AL                          PIC 9(03).
+           03 ID-AL                          PIC 9(05).
            03 NM-AL                          PIC X(20).
            03 TL-AL                          PIC X(20).
-       
-       01  WS-REGISTRO-DP                    PIC X(50) VALUE SPACE.
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-DP.
-           03 ID-DP                          PIC 9(03).
+           03 ID-DP                          PIC 9(05).
            03 NM-DP                          PIC X(20).
            03 NT-DP                          PIC 9(02)V99.
-       
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
               77  WS-FS                           PIC 99.
            88 FS-OK                        VALUE 0.
 
@@ -86,27 +123,71 @@
        77  WS-EXT                          PIC X.
            88 EXT-OK              VALUE 'F' FALSE 'N'.
 
+       77  WS-MODO-BUSCA                   PIC X.
+
+       77  WS-NM-BUSCA                     PIC X(20).
+
 
       ******************************************************************
        LINKAGE SECTION.
        01  LK-COM-AREA.
            03 LK-MENSAGEM                     PIC X(40).
            03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
            
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
-           
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
            DISPLAY ' '
            DISPLAY '***************************************************'
            DISPLAY 'CONSULTA DE 'LK-MENSAGEM
            DISPLAY '***************************************************'
            SET EXT-OK TO FALSE
-           
+
            PERFORM P100-CONSULTA THRU P100-FIM UNTIL EXT-OK
            PERFORM P200-FIM
            .
 
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
        P100-CONSULTA.
 
            SET EOF-OK TO FALSE
@@ -117,20 +198,48 @@
                  OPEN INPUT ALUNOS
 
                  IF FS-OK
-                    DISPLAY 'Informe o numero de identificacao do aluno'
-                    ' que deseja consultar: 'ACCEPT ID-ALUNO
-
-                    READ ALUNOS INTO WS-REGISTRO-AL
-                       KEY IS ID-ALUNO
-                          INVALID KEY 
-                             DISPLAY 'Aluno nao cadastrado.'
-                          NOT INVALID KEY 
-                             DISPLAY 'ID: 'ID-AL
-                                     ' Nome: 'NM-AL
-                                     ' Telefone: 'TL-AL
-                             DISPLAY '*********************************'
-
-                 ELSE 
+                    DISPLAY 'Buscar por <I> ID ou <N> Nome: '
+                    ACCEPT WS-MODO-BUSCA
+
+                    IF WS-MODO-BUSCA EQUAL 'N' OR 'n'
+                       DISPLAY 'Informe o nome do aluno que deseja '
+                          'consultar: '
+                       ACCEPT NM-ALUNO OF REG-ALUNO
+
+                       READ ALUNOS INTO WS-REGISTRO-AL
+                          KEY IS NM-ALUNO OF REG-ALUNO
+                             INVALID KEY
+                                DISPLAY 'Aluno nao cadastrado.'
+                             NOT INVALID KEY
+                                DISPLAY 'ID: 'ID-AL
+                                        ' Nome: 'NM-AL
+                                        ' Telefone: 'TL-AL
+                                DISPLAY 'Responsavel: 'NM-RESP-AL
+                                        ' Telefone: 'TL-RESP-AL
+                                DISPLAY 'Unidade Escolar: 'UNID-AL
+                                DISPLAY '****************************'
+                       END-READ
+                    ELSE
+                       DISPLAY 'Informe o numero de identificacao do '
+                          'aluno que deseja consultar: '
+                       ACCEPT ID-ALUNO
+
+                       READ ALUNOS INTO WS-REGISTRO-AL
+                          KEY IS ID-ALUNO
+                             INVALID KEY
+                                DISPLAY 'Aluno nao cadastrado.'
+                             NOT INVALID KEY
+                                DISPLAY 'ID: 'ID-AL
+                                        ' Nome: 'NM-AL
+                                        ' Telefone: 'TL-AL
+                                DISPLAY 'Responsavel: 'NM-RESP-AL
+                                        ' Telefone: 'TL-RESP-AL
+                                DISPLAY 'Unidade Escolar: 'UNID-AL
+                                DISPLAY '****************************'
+                       END-READ
+                    END-IF
+
+                 ELSE
                     DISPLAY 'Erro ao abrir o arquivo de alunos.'
                     DISPLAY 'FILE STATUS ERROR: ' WS-FS
                  END-IF
@@ -142,15 +251,18 @@
 
                  IF FS-OK
                     DISPLAY 'Informe o numero de identifcacao da discip'
-                    'lina que deseja consultar: 'ACCEPT ID-DISCIPLINA
+                    'lina que deseja consultar: '
+                    ACCEPT ID-DISCIPLINA IN REG-DISCIPLINA
                     READ DISCIPLINAS INTO WS-REGISTRO-DP
-                       KEY IS ID-DISCIPLINA
+                       KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
                           INVALID KEY 
                              DISPLAY 'Disciplina nao cadastrada.'
-                          NOT INVALID KEY 
-                             DISPLAY 'ID: 'NM-DP 
+                          NOT INVALID KEY
+                             DISPLAY 'ID: 'NM-DP
                                      ' Nome: 'NM-DP
                                      ' Nota minima: ' NT-DP
+                                     ' Nota maxima: ' WS-NTMAX-DP
+                                     ' Freq minima: ' WS-FREQMIN-DP
                              DISPLAY '*********************************'
 
 
@@ -165,29 +277,110 @@
                    OPEN INPUT NOTAS
 
                  IF FS-OK
-                    DISPLAY 'Informe o ID da inclusao que deseja consul'
-                    'tar: 'ACCEPT ID-INCLUSAO
-                    READ NOTAS INTO WS-REGISTRO-NT
-                       KEY IS ID-INCLUSAO
-                          INVALID KEY 
-                             DISPLAY 'Inclusao nao cadastrado.'
+                    DISPLAY 'Buscar por <I> Inclusao ou <A> Aluno: '
+                    ACCEPT WS-MODO-BUSCA
+
+                    IF WS-MODO-BUSCA EQUAL 'A' OR 'a'
+                       DISPLAY 'Informe o nome do aluno que deseja '
+                          'consultar: '
+                       ACCEPT NM-ALUNO IN REG-NOTAS
+                       MOVE NM-ALUNO IN REG-NOTAS TO WS-NM-BUSCA
+
+                       START NOTAS KEY IS EQUAL NM-ALUNO IN REG-NOTAS
+                          INVALID KEY
+                             DISPLAY 'Aluno sem notas lancadas.'
+                             SET EOF-OK TO TRUE
                           NOT INVALID KEY
-                             DISPLAY 'ID inclusao: 'ID-NT 
-                                     ' Nome: 'NM-NT
-                                     ' Disciplina: 'DP-NT
-                                     ' Media: 'MD-NT
-                                     ' Situacao:'ST-NT
-                             DISPLAY '*********************************'
+                             SET EOF-OK TO FALSE
+                       END-START
+
+                       PERFORM UNTIL EOF-OK
+                          READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                             AT END
+                                SET EOF-OK TO TRUE
+                             NOT AT END
+                                IF NM-NT NOT EQUAL WS-NM-BUSCA
+                                   SET EOF-OK TO TRUE
+                                ELSE
+                                   DISPLAY 'ID inclusao: 'ID-NT
+                                           ' Disciplina: 'DP-NT
+                                           ' Media: 'MD-NT
+                                           ' Situacao:'ST-NT
+                                           ' Ano Letivo: 'ANO-NT
+                                           ' Frequencia: 'FREQ-NT
+                                   DISPLAY '*************************'
+                                END-IF
+                       END-PERFORM
+                    ELSE
+                       DISPLAY 'Informe o ID da inclusao que deseja '
+                          'consultar: '
+                       ACCEPT ID-INCLUSAO
+                       READ NOTAS INTO WS-REGISTRO-NT
+                          KEY IS ID-INCLUSAO
+                             INVALID KEY
+                                DISPLAY 'Inclusao nao cadastrado.'
+                             NOT INVALID KEY
+                                DISPLAY 'ID inclusao: 'ID-NT
+                                        ' Nome: 'NM-NT
+                                        ' Disciplina: 'DP-NT
+                                        ' ID Disciplina: 'IDDP-NT
+                                        ' Media: 'MD-NT
+                                        ' Situacao:'ST-NT
+                                        ' Ano Letivo: 'ANO-NT
+                                        ' Frequencia: 'FREQ-NT
+                                DISPLAY '*****************************'
+                       END-READ
+                    END-IF
+
+                 ELSE
+                    DISPLAY 'Erro ao abrir o arquivo de alunos.'
+                    DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                 END-IF
 
+                 CLOSE NOTAS
 
-                 ELSE 
+              WHEN '4'
+                 OPEN INPUT AL-APROV
+
+                 IF FS-OK
+                    DISPLAY 'Informe o nome do aluno que deseja '
+                       'consultar: '
+                    ACCEPT NM-ALUNO IN REG-AL-APROV
+                    MOVE NM-ALUNO IN REG-AL-APROV TO WS-NM-BUSCA
+
+                    START AL-APROV
+                       KEY IS EQUAL NM-ALUNO IN REG-AL-APROV
+                          INVALID KEY
+                             DISPLAY 'Aluno sem matricula aprovada.'
+                             SET EOF-OK TO TRUE
+                          NOT INVALID KEY
+                             SET EOF-OK TO FALSE
+                    END-START
+
+                    PERFORM UNTIL EOF-OK
+                       READ AL-APROV NEXT RECORD INTO WS-REGISTRO-NT
+                          AT END
+                             SET EOF-OK TO TRUE
+                          NOT AT END
+                             IF NM-NT NOT EQUAL WS-NM-BUSCA
+                                SET EOF-OK TO TRUE
+                             ELSE
+                                DISPLAY 'ID inclusao: 'ID-NT
+                                        ' Disciplina: 'DP-NT
+                                        ' Media: 'MD-NT
+                                        ' Situacao:'ST-NT
+                                        ' Ano Letivo: 'ANO-NT
+                                        ' Frequencia: 'FREQ-NT
+                                DISPLAY '*************************'
+                             END-IF
+                    END-PERFORM
+
+                 ELSE
                     DISPLAY 'Erro ao abrir o arquivo de alunos.'
                     DISPLAY 'FILE STATUS ERROR: ' WS-FS
                  END-IF
 
-                 CLOSE DISCIPLINAS
-                 
-
+                 CLOSE AL-APROV
 
            END-EVALUATE
            
