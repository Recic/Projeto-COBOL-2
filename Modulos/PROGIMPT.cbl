@@ -0,0 +1,861 @@
+      ******************************************************************
+      * Author: Renan Cicero
+      * Date: 10/03/2023
+      * Purpose: Modulo de Importacao/Restauracao do Desafio 3
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGIMPT.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-DISCIPLINA
+           FILE STATUS IS WS-FS.
+
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT MATRICULA ASSIGN TO
+           WS-CAMINHO-MATRICULA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY CHAVE-MATRICULA
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
+           SELECT EXP-ALUNOS ASSIGN TO
+           WS-CAMINHO-EXP-ALUNOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-EXP-DISCIPLINAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-NOTAS ASSIGN TO
+           WS-CAMINHO-EXP-NOTAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-AL-APROV ASSIGN TO
+           WS-CAMINHO-EXP-AL-APROV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-MATRICULA ASSIGN TO
+           WS-CAMINHO-EXP-MATRICULA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY FD-ALUNOS.
+
+       FD  DISCIPLINAS.
+           COPY FD-DISCIPLINAS.
+
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  MATRICULA.
+           COPY FD-MATRICULA.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
+
+       FD  EXP-ALUNOS.
+       01  REG-EXP-ALUNOS                    PIC X(80).
+
+       FD  EXP-DISCIPLINAS.
+       01  REG-EXP-DISCIPLINAS               PIC X(100).
+
+       FD  EXP-NOTAS.
+       01  REG-EXP-NOTAS                     PIC X(120).
+
+       FD  EXP-AL-APROV.
+       01  REG-EXP-AL-APROV                  PIC X(120).
+
+       FD  EXP-MATRICULA.
+       01  REG-EXP-MATRICULA                 PIC X(40).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-MATRICULA              PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+
+       01  WS-CAMINHO-EXP-ALUNOS             PIC X(80).
+       01  WS-CAMINHO-EXP-DISCIPLINAS        PIC X(80).
+       01  WS-CAMINHO-EXP-NOTAS              PIC X(80).
+       01  WS-CAMINHO-EXP-AL-APROV           PIC X(80).
+       01  WS-CAMINHO-EXP-MATRICULA          PIC X(80).
+
+       01  WS-LINHA-IMPORT                   PIC X(150) VALUE SPACE.
+
+      * Campos intermediarios da desmontagem (UNSTRING) da linha de
+      * ALUNOS.csv - os campos numericos sao vistos por REDEFINES do
+      * campo alfanumerico correspondente, sem conversao de valor,
+      * pois a exportacao grava os digitos ja na posicao implicita
+      * de decimais do campo original (sem separador).
+       01  WS-IMP-ID-AL                      PIC X(05).
+       01  WS-IMP-ID-AL-NUM REDEFINES WS-IMP-ID-AL
+                                             PIC 9(05).
+       01  WS-IMP-NM-AL                      PIC X(20).
+       01  WS-IMP-TL-AL                      PIC X(20).
+       01  WS-IMP-NM-RESP-AL                 PIC X(20).
+       01  WS-IMP-TL-RESP-AL                 PIC X(20).
+       01  WS-IMP-UNID-AL                    PIC X(04).
+
+       01  WS-IMP-ID-DP                      PIC X(05).
+       01  WS-IMP-ID-DP-NUM REDEFINES WS-IMP-ID-DP
+                                             PIC 9(05).
+       01  WS-IMP-NM-DP                      PIC X(20).
+       01  WS-IMP-NT-DP                      PIC X(04).
+       01  WS-IMP-NT-DP-NUM REDEFINES WS-IMP-NT-DP
+                                             PIC 9(02)V99.
+       01  WS-IMP-PESO1-DP                   PIC X(03).
+       01  WS-IMP-PESO1-DP-NUM REDEFINES WS-IMP-PESO1-DP
+                                             PIC 9V99.
+       01  WS-IMP-PESO2-DP                   PIC X(03).
+       01  WS-IMP-PESO2-DP-NUM REDEFINES WS-IMP-PESO2-DP
+                                             PIC 9V99.
+       01  WS-IMP-PESO3-DP                   PIC X(03).
+       01  WS-IMP-PESO3-DP-NUM REDEFINES WS-IMP-PESO3-DP
+                                             PIC 9V99.
+       01  WS-IMP-PESO4-DP                   PIC X(03).
+       01  WS-IMP-PESO4-DP-NUM REDEFINES WS-IMP-PESO4-DP
+                                             PIC 9V99.
+       01  WS-IMP-OP-DP                      PIC X(02).
+       01  WS-IMP-NTMAX-DP                   PIC X(04).
+       01  WS-IMP-NTMAX-DP-NUM REDEFINES WS-IMP-NTMAX-DP
+                                             PIC 9(02)V99.
+       01  WS-IMP-ARRED-DP                   PIC X(01).
+       01  WS-IMP-FREQMIN-DP                 PIC X(05).
+       01  WS-IMP-FREQMIN-DP-NUM REDEFINES WS-IMP-FREQMIN-DP
+                                             PIC 9(03)V99.
+
+       01  WS-IMP-ID-NT                      PIC X(05).
+       01  WS-IMP-ID-NT-NUM REDEFINES WS-IMP-ID-NT
+                                             PIC 9(05).
+       01  WS-IMP-NM-NT                      PIC X(20).
+       01  WS-IMP-DP-NT                      PIC X(20).
+       01  WS-IMP-IDDP-NT                    PIC X(05).
+       01  WS-IMP-IDDP-NT-NUM REDEFINES WS-IMP-IDDP-NT
+                                             PIC 9(05).
+       01  WS-IMP-MD-NT                      PIC X(04).
+       01  WS-IMP-MD-NT-NUM REDEFINES WS-IMP-MD-NT
+                                             PIC 9(02)V99.
+       01  WS-IMP-REC-NT                     PIC X(04).
+       01  WS-IMP-REC-NT-NUM REDEFINES WS-IMP-REC-NT
+                                             PIC 9(02)V99.
+       01  WS-IMP-ST-NT                      PIC X(10).
+       01  WS-IMP-ANO-NT                     PIC X(04).
+       01  WS-IMP-ANO-NT-NUM REDEFINES WS-IMP-ANO-NT
+                                             PIC 9(04).
+       01  WS-IMP-FREQ-NT                    PIC X(05).
+       01  WS-IMP-FREQ-NT-NUM REDEFINES WS-IMP-FREQ-NT
+                                             PIC 9(03)V99.
+
+       01  WS-IMP-ID-AL-MAT                  PIC X(05).
+       01  WS-IMP-ID-AL-MAT-NUM REDEFINES WS-IMP-ID-AL-MAT
+                                             PIC 9(05).
+       01  WS-IMP-ID-DP-MAT                  PIC X(05).
+       01  WS-IMP-ID-DP-MAT-NUM REDEFINES WS-IMP-ID-DP-MAT
+                                             PIC 9(05).
+
+       77  WS-FS                             PIC 99.
+           88 FS-OK                        VALUE 0.
+
+       77  WS-FS-AUD                         PIC 99.
+           88 FS-AUD-OK                    VALUE 0.
+
+       77  WS-FS-EXP                         PIC 99.
+           88 FS-EXP-OK                    VALUE 0.
+
+       77  WS-EOF                            PIC X.
+           88 EOF-OK              VALUE 'F' FALSE 'N'.
+
+       77  WS-EXT                            PIC X.
+           88 EXT-OK              VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                           PIC 9(005) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 LK-MENSAGEM                     PIC X(40).
+           03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
+
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'IMPORTACAO/RESTAURACAO DE DADOS'
+           DISPLAY '***************************************************'
+           SET EXT-OK TO FALSE
+
+           PERFORM P100-MENU THRU P100-FIM UNTIL EXT-OK
+           PERFORM P950-FIM
+           .
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-MATRICULA FROM ENVIRONMENT 'MATRICULA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-MATRICULA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-ALUNOS FROM ENVIRONMENT
+              'EXP_ALUNOS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.csv'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-DISCIPLINAS FROM ENVIRONMENT
+              'EXP_DISCIPLINAS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.csv'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-NOTAS FROM ENVIRONMENT 'EXP_NOTAS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.csv'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-AL-APROV FROM ENVIRONMENT
+              'EXP_AL_APROV_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.csv'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-MATRICULA FROM ENVIRONMENT
+              'EXP_MATRICULA_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.csv'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-MATRICULA
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
+       P100-MENU.
+
+           MOVE SPACE TO WS-EXT
+           DISPLAY ' '
+           DISPLAY '|                                                 |'
+           DISPLAY '|           1 - Importar Alunos                   |'
+           DISPLAY '|           2 - Importar Disciplinas              |'
+           DISPLAY '|           3 - Importar Notas                    |'
+           DISPLAY '|           4 - Importar Aprovados                |'
+           DISPLAY '|           5 - Importar Matricula                |'
+           DISPLAY '|           6 - Importar Todos os Arquivos        |'
+           DISPLAY '|                                                 |'
+           DISPLAY '|           F - Retornar ao Menu                  |'
+           DISPLAY '|                                                 |'
+           DISPLAY 'Selecione uma opcao: ' ACCEPT WS-EXT
+
+           EVALUATE WS-EXT
+              WHEN '1'
+                 PERFORM P200-IMPORTA-ALUNOS THRU P200-FIM
+              WHEN '2'
+                 PERFORM P210-IMPORTA-DISCIPLINAS THRU P210-FIM
+              WHEN '3'
+                 PERFORM P220-IMPORTA-NOTAS THRU P220-FIM
+              WHEN '4'
+                 PERFORM P230-IMPORTA-AL-APROV THRU P230-FIM
+              WHEN '5'
+                 PERFORM P240-IMPORTA-MATRICULA THRU P240-FIM
+              WHEN '6'
+                 PERFORM P200-IMPORTA-ALUNOS THRU P200-FIM
+                 PERFORM P210-IMPORTA-DISCIPLINAS THRU P210-FIM
+                 PERFORM P220-IMPORTA-NOTAS THRU P220-FIM
+                 PERFORM P230-IMPORTA-AL-APROV THRU P230-FIM
+                 PERFORM P240-IMPORTA-MATRICULA THRU P240-FIM
+              WHEN 'F'
+                 SET EXT-OK TO TRUE
+              WHEN 'f'
+                 SET EXT-OK TO TRUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA !'
+           END-EVALUATE
+           .
+       P100-FIM.
+
+       P200-IMPORTA-ALUNOS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-EXP-OK TO TRUE
+           OPEN INPUT EXP-ALUNOS
+
+           IF NOT FS-EXP-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP DE ALUNOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+           ELSE
+              SET FS-OK TO TRUE
+              OPEN I-O ALUNOS
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT ALUNOS
+                 CLOSE ALUNOS
+                 OPEN I-O ALUNOS
+              END-IF
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM P205-LE-GRAVA-ALUNO THRU P205-FIM
+                    UNTIL EOF-OK
+                 CLOSE ALUNOS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE ALUNOS IMPORTADO(S) '
+                    'DE ' WS-CAMINHO-EXP-ALUNOS
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+              CLOSE EXP-ALUNOS
+           END-IF
+           .
+       P200-FIM.
+
+       P205-LE-GRAVA-ALUNO.
+
+           READ EXP-ALUNOS NEXT RECORD INTO WS-LINHA-IMPORT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 UNSTRING WS-LINHA-IMPORT DELIMITED BY ';'
+                    INTO WS-IMP-ID-AL, WS-IMP-NM-AL, WS-IMP-TL-AL,
+                         WS-IMP-NM-RESP-AL, WS-IMP-TL-RESP-AL,
+                         WS-IMP-UNID-AL
+                 MOVE WS-IMP-ID-AL-NUM TO ID-ALUNO
+                 MOVE WS-IMP-NM-AL     TO NM-ALUNO IN REG-ALUNO
+                 MOVE WS-IMP-TL-AL     TO TL-ALUNO
+                 MOVE WS-IMP-NM-RESP-AL TO NM-RESPONSAVEL
+                 MOVE WS-IMP-TL-RESP-AL TO TL-RESPONSAVEL
+                 MOVE WS-IMP-UNID-AL   TO UNIDADE-ALUNO
+                 WRITE REG-ALUNO
+                    INVALID KEY
+                       DISPLAY 'ALUNO ' ID-ALUNO ' JA CADASTRADO, '
+                          'REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CONT
+                       MOVE 'IMPORTACAO' TO AUD-OPERACAO
+                       MOVE 'ALUNOS'     TO AUD-ARQUIVO
+                       MOVE ID-ALUNO     TO AUD-CHAVE
+                       MOVE SPACE        TO AUD-VALOR-ANTES
+                       MOVE REG-ALUNO    TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 END-WRITE
+           END-READ
+           .
+       P205-FIM.
+
+       P210-IMPORTA-DISCIPLINAS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-EXP-OK TO TRUE
+           OPEN INPUT EXP-DISCIPLINAS
+
+           IF NOT FS-EXP-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP DE '
+                 'DISCIPLINAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+           ELSE
+              SET FS-OK TO TRUE
+              OPEN I-O DISCIPLINAS
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT DISCIPLINAS
+                 CLOSE DISCIPLINAS
+                 OPEN I-O DISCIPLINAS
+              END-IF
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM P215-LE-GRAVA-DISCIPLINA THRU P215-FIM
+                    UNTIL EOF-OK
+                 CLOSE DISCIPLINAS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE DISCIPLINAS '
+                    'IMPORTADO(S) DE ' WS-CAMINHO-EXP-DISCIPLINAS
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS.'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+              CLOSE EXP-DISCIPLINAS
+           END-IF
+           .
+       P210-FIM.
+
+       P215-LE-GRAVA-DISCIPLINA.
+
+           READ EXP-DISCIPLINAS NEXT RECORD INTO WS-LINHA-IMPORT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 UNSTRING WS-LINHA-IMPORT DELIMITED BY ';'
+                    INTO WS-IMP-ID-DP, WS-IMP-NM-DP, WS-IMP-NT-DP,
+                         WS-IMP-PESO1-DP, WS-IMP-PESO2-DP,
+                         WS-IMP-PESO3-DP, WS-IMP-PESO4-DP,
+                         WS-IMP-OP-DP, WS-IMP-NTMAX-DP,
+                         WS-IMP-ARRED-DP, WS-IMP-FREQMIN-DP
+                 MOVE WS-IMP-ID-DP-NUM    TO
+                    ID-DISCIPLINA IN REG-DISCIPLINA
+                 MOVE WS-IMP-NM-DP        TO NM-DISCIPLINA
+                    IN REG-DISCIPLINA
+                 MOVE WS-IMP-NT-DP-NUM    TO NT-DISCIPLINA
+                 MOVE WS-IMP-PESO1-DP-NUM TO PESO-TRI1
+                 MOVE WS-IMP-PESO2-DP-NUM TO PESO-TRI2
+                 MOVE WS-IMP-PESO3-DP-NUM TO PESO-TRI3
+                 MOVE WS-IMP-PESO4-DP-NUM TO PESO-TRI4
+                 MOVE WS-IMP-OP-DP        TO OP-APROVACAO
+                 MOVE WS-IMP-NTMAX-DP-NUM TO NT-MAXIMA
+                 MOVE WS-IMP-ARRED-DP     TO ARRED-APROVACAO
+                 MOVE WS-IMP-FREQMIN-DP-NUM TO FREQ-MINIMA
+                 WRITE REG-DISCIPLINA
+                    INVALID KEY
+                       DISPLAY 'DISCIPLINA '
+                          ID-DISCIPLINA IN REG-DISCIPLINA
+                          ' JA CADASTRADA, REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CONT
+                       MOVE 'IMPORTACAO'  TO AUD-OPERACAO
+                       MOVE 'DISCIPLINAS' TO AUD-ARQUIVO
+                       MOVE ID-DISCIPLINA IN REG-DISCIPLINA
+                          TO AUD-CHAVE
+                       MOVE SPACE         TO AUD-VALOR-ANTES
+                       MOVE REG-DISCIPLINA TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 END-WRITE
+           END-READ
+           .
+       P215-FIM.
+
+       P220-IMPORTA-NOTAS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-EXP-OK TO TRUE
+           OPEN INPUT EXP-NOTAS
+
+           IF NOT FS-EXP-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+           ELSE
+              SET FS-OK TO TRUE
+              OPEN I-O NOTAS
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT NOTAS
+                 CLOSE NOTAS
+                 OPEN I-O NOTAS
+              END-IF
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM P225-LE-GRAVA-NOTA THRU P225-FIM
+                    UNTIL EOF-OK
+                 CLOSE NOTAS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE NOTAS IMPORTADO(S) '
+                    'DE ' WS-CAMINHO-EXP-NOTAS
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+              CLOSE EXP-NOTAS
+           END-IF
+           .
+       P220-FIM.
+
+       P225-LE-GRAVA-NOTA.
+
+           READ EXP-NOTAS NEXT RECORD INTO WS-LINHA-IMPORT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 UNSTRING WS-LINHA-IMPORT DELIMITED BY ';'
+                    INTO WS-IMP-ID-NT, WS-IMP-NM-NT, WS-IMP-DP-NT,
+                         WS-IMP-IDDP-NT, WS-IMP-MD-NT, WS-IMP-REC-NT,
+                         WS-IMP-ST-NT, WS-IMP-ANO-NT, WS-IMP-FREQ-NT
+                 MOVE WS-IMP-ID-NT-NUM  TO ID-INCLUSAO
+                 MOVE WS-IMP-NM-NT      TO NM-ALUNO IN REG-NOTAS
+                 MOVE WS-IMP-DP-NT      TO NM-DISCIPLINA IN REG-NOTAS
+                 MOVE WS-IMP-IDDP-NT-NUM TO ID-DISCIPLINA IN REG-NOTAS
+                 MOVE WS-IMP-MD-NT-NUM  TO MD-NOTA IN REG-NOTAS
+                 MOVE WS-IMP-REC-NT-NUM TO REC-NOTA IN REG-NOTAS
+                 MOVE WS-IMP-ST-NT      TO ST-ALUNO IN REG-NOTAS
+                 MOVE WS-IMP-ANO-NT-NUM TO ANO-LETIVO IN REG-NOTAS
+                 MOVE WS-IMP-FREQ-NT-NUM TO FREQ-NOTA IN REG-NOTAS
+                 WRITE REG-NOTAS
+                    INVALID KEY
+                       DISPLAY 'INCLUSAO ' ID-INCLUSAO
+                          ' JA CADASTRADA, REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CONT
+                       MOVE 'IMPORTACAO' TO AUD-OPERACAO
+                       MOVE 'NOTAS'      TO AUD-ARQUIVO
+                       MOVE ID-INCLUSAO  TO AUD-CHAVE
+                       MOVE SPACE        TO AUD-VALOR-ANTES
+                       MOVE REG-NOTAS    TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 END-WRITE
+           END-READ
+           .
+       P225-FIM.
+
+       P230-IMPORTA-AL-APROV.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-EXP-OK TO TRUE
+           OPEN INPUT EXP-AL-APROV
+
+           IF NOT FS-EXP-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP DE '
+                 'APROVADOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+           ELSE
+              SET FS-OK TO TRUE
+              OPEN I-O AL-APROV
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT AL-APROV
+                 CLOSE AL-APROV
+                 OPEN I-O AL-APROV
+              END-IF
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM P235-LE-GRAVA-AL-APROV THRU P235-FIM
+                    UNTIL EOF-OK
+                 CLOSE AL-APROV
+                 DISPLAY WS-CONT ' REGISTRO(S) DE APROVADOS '
+                    'IMPORTADO(S) DE ' WS-CAMINHO-EXP-AL-APROV
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS.'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+              CLOSE EXP-AL-APROV
+           END-IF
+           .
+       P230-FIM.
+
+       P235-LE-GRAVA-AL-APROV.
+
+           READ EXP-AL-APROV NEXT RECORD INTO WS-LINHA-IMPORT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 UNSTRING WS-LINHA-IMPORT DELIMITED BY ';'
+                    INTO WS-IMP-ID-NT, WS-IMP-NM-NT, WS-IMP-DP-NT,
+                         WS-IMP-IDDP-NT, WS-IMP-MD-NT, WS-IMP-REC-NT,
+                         WS-IMP-ST-NT, WS-IMP-ANO-NT, WS-IMP-FREQ-NT
+                 MOVE WS-IMP-ID-NT-NUM  TO ID-INC-APROV
+                 MOVE WS-IMP-NM-NT      TO NM-ALUNO IN REG-AL-APROV
+                 MOVE WS-IMP-DP-NT      TO
+                    NM-DISCIPLINA IN REG-AL-APROV
+                 MOVE WS-IMP-IDDP-NT-NUM TO
+                    ID-DISCIPLINA IN REG-AL-APROV
+                 MOVE WS-IMP-MD-NT-NUM  TO MD-NOTA IN REG-AL-APROV
+                 MOVE WS-IMP-REC-NT-NUM TO REC-NOTA IN REG-AL-APROV
+                 MOVE WS-IMP-ST-NT      TO ST-ALUNO IN REG-AL-APROV
+                 MOVE WS-IMP-ANO-NT-NUM TO ANO-LETIVO IN REG-AL-APROV
+                 MOVE WS-IMP-FREQ-NT-NUM TO
+                    FREQ-NOTA IN REG-AL-APROV
+                 WRITE REG-AL-APROV
+                    INVALID KEY
+                       DISPLAY 'INCLUSAO ' ID-INC-APROV
+                          ' JA CADASTRADA, REGISTRO IGNORADO.'
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CONT
+                       MOVE 'IMPORTACAO' TO AUD-OPERACAO
+                       MOVE 'AL-APROV'   TO AUD-ARQUIVO
+                       MOVE ID-INC-APROV TO AUD-CHAVE
+                       MOVE SPACE        TO AUD-VALOR-ANTES
+                       MOVE REG-AL-APROV TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 END-WRITE
+           END-READ
+           .
+       P235-FIM.
+
+       P240-IMPORTA-MATRICULA.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-EXP-OK TO TRUE
+           OPEN INPUT EXP-MATRICULA
+
+           IF NOT FS-EXP-OK
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BACKUP DE '
+                 'MATRICULA.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+           ELSE
+              SET FS-OK TO TRUE
+              OPEN I-O MATRICULA
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT MATRICULA
+                 CLOSE MATRICULA
+                 OPEN I-O MATRICULA
+              END-IF
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM P245-LE-GRAVA-MATRICULA THRU P245-FIM
+                    UNTIL EOF-OK
+                 CLOSE MATRICULA
+                 DISPLAY WS-CONT ' REGISTRO(S) DE MATRICULA '
+                    'IMPORTADO(S) DE ' WS-CAMINHO-EXP-MATRICULA
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA.'
+                 PERFORM P900-TRATA-STATUS THRU P900-FIM
+              END-IF
+              CLOSE EXP-MATRICULA
+           END-IF
+           .
+       P240-FIM.
+
+       P245-LE-GRAVA-MATRICULA.
+
+           READ EXP-MATRICULA NEXT RECORD INTO WS-LINHA-IMPORT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 UNSTRING WS-LINHA-IMPORT DELIMITED BY ';'
+                    INTO WS-IMP-ID-AL-MAT, WS-IMP-ID-DP-MAT
+                 MOVE WS-IMP-ID-AL-MAT-NUM TO ID-ALUNO-MAT
+                 MOVE WS-IMP-ID-DP-MAT-NUM TO ID-DISCIPLINA-MAT
+                 WRITE REG-MATRICULA
+                    INVALID KEY
+                       DISPLAY 'MATRICULA JA CADASTRADA, REGISTRO '
+                          'IGNORADO.'
+                    NOT INVALID KEY
+                       ADD 1 TO WS-CONT
+                       MOVE 'IMPORTACAO'    TO AUD-OPERACAO
+                       MOVE 'MATRICULA'     TO AUD-ARQUIVO
+                       MOVE CHAVE-MATRICULA TO AUD-CHAVE
+                       MOVE SPACE           TO AUD-VALOR-ANTES
+                       MOVE REG-MATRICULA   TO AUD-VALOR-DEPOIS
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                 END-WRITE
+           END-READ
+           .
+       P245-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'SSH_CONNECTION'
+                 ON EXCEPTION MOVE SPACE TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'TERMINAL'
+                 ON EXCEPTION MOVE 'LOCAL' TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+
+           MOVE 'PROGIMPT' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 34
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 34).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 37
+                 DISPLAY 'MODO DE ABERTURA NAO SUPORTADO PELO '
+                         'ARQUIVO (FILE STATUS 37).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 43
+                 DISPLAY 'NENHUM REGISTRO CORRENTE PARA REWRITE/'
+                         'DELETE (FILE STATUS 43).'
+              WHEN 44
+                 DISPLAY 'TAMANHO DE REGISTRO INVALIDO '
+                         '(FILE STATUS 44).'
+              WHEN 46
+                 DISPLAY 'LEITURA SEQUENCIAL APOS FIM DE ARQUIVO '
+                         '(FILE STATUS 46).'
+              WHEN 47
+                 DISPLAY 'ABERTURA NEGADA, OPERACAO NAO PERMITIDA '
+                         '(FILE STATUS 47).'
+              WHEN 48
+                 DISPLAY 'ABERTURA NEGADA, ARQUIVO SOMENTE LEITURA '
+                         '(FILE STATUS 48).'
+              WHEN 49
+                 DISPLAY 'ABERTURA NEGADA, MODO INCOMPATIVEL '
+                         '(FILE STATUS 49).'
+              WHEN 91
+                 DISPLAY 'ARQUIVO INDISPONIVEL, VERIFIQUE PERMISSOES '
+                         '(FILE STATUS 91).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN 99
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 99).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P950-FIM.
+           GOBACK.
+       END PROGRAM PROGIMPT.
