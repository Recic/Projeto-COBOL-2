@@ -0,0 +1,448 @@
+      ******************************************************************
+      * Author: Renan Cicero
+      * Date: 20/07/2023
+      * Purpose: Arquivamento de anos letivos encerrados, retirando as
+      *          notas e aprovacoes de anos anteriores dos arquivos
+      *          ativos de NOTAS e AL-APROV e gravando-as em arquivos
+      *          historicos separados.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGARQV.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
+           SELECT HIST-NOTAS ASSIGN TO
+           WS-CAMINHO-HIST-NOTAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-HST.
+
+           SELECT HIST-APROV ASSIGN TO
+           WS-CAMINHO-HIST-APROV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-HST.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
+
+       FD  HIST-NOTAS.
+       01  REG-HIST-NOTAS                     PIC X(77).
+
+       FD  HIST-APROV.
+       01  REG-HIST-APROV                     PIC X(77).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+       01  WS-CAMINHO-HIST-NOTAS             PIC X(80).
+       01  WS-CAMINHO-HIST-APROV             PIC X(80).
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-NT.
+           03 ID-NT                          PIC 9(05).
+           03 NM-NT                          PIC X(20).
+           03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
+           03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
+           03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
+
+       77  WS-FS                             PIC 99.
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-AUD                         PIC 99.
+           88 FS-AUD-OK                      VALUE 0.
+
+       77  WS-FS-HST                         PIC 99.
+           88 FS-HST-OK                      VALUE 0.
+
+       77  WS-EOF                            PIC X.
+           88 EOF-OK                         VALUE 'S' FALSE 'N'.
+
+       77  WS-ANO-LIMITE                     PIC 9(04) VALUE ZERO.
+       77  WS-CONFIRMA                       PIC X.
+
+       77  WS-SENHA-EXCLUSAO                 PIC X(10).
+       77  WS-SENHA-INFORMADA                PIC X(10).
+
+       77  WS-AUTORIZADO                     PIC X.
+           88 AUTORIZADO-OK                  VALUE 'S'.
+
+       77  WS-CONT-LIDOS-NT                  PIC 9(05) VALUE ZERO.
+       77  WS-CONT-ARQ-NT                    PIC 9(05) VALUE ZERO.
+       77  WS-CONT-LIDOS-AP                  PIC 9(05) VALUE ZERO.
+       77  WS-CONT-ARQ-AP                    PIC 9(05) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 LK-MENSAGEM                     PIC X(40).
+           03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'ARQUIVAMENTO DE ANOS LETIVOS ENCERRADOS'
+           DISPLAY '***************************************************'
+
+           PERFORM P005-AUTORIZA THRU P005-FIM
+
+           IF AUTORIZADO-OK
+              DISPLAY 'Informe o ano letivo limite (registros de anos '
+                      'ANTERIORES a este serao arquivados): '
+              ACCEPT WS-ANO-LIMITE
+
+              DISPLAY
+                 'TECLE: <S> para confirmar o arquivamento ou '
+                 '<QUALQUER TECLA> para cancelar: '
+              ACCEPT WS-CONFIRMA
+
+              IF WS-CONFIRMA EQUAL 'S' OR 's'
+                 PERFORM P100-ARQUIVA-NOTAS THRU P100-FIM
+                 PERFORM P200-ARQUIVA-APROV THRU P200-FIM
+
+                 DISPLAY ' '
+                 DISPLAY 'RESUMO DO ARQUIVAMENTO'
+                 DISPLAY 'NOTAS    LIDAS: ' WS-CONT-LIDOS-NT
+                         '  ARQUIVADAS: ' WS-CONT-ARQ-NT
+                 DISPLAY 'AL-APROV LIDOS: ' WS-CONT-LIDOS-AP
+                         '  ARQUIVADOS: ' WS-CONT-ARQ-AP
+              ELSE
+                 DISPLAY 'ARQUIVAMENTO CANCELADO.'
+              END-IF
+           ELSE
+              DISPLAY 'ACESSO NEGADO. OPERACAO DE ARQUIVAMENTO '
+                      'CANCELADA.'
+           END-IF
+
+           PERFORM P950-FIM
+           .
+
+       P005-AUTORIZA.
+
+           MOVE 'N' TO WS-AUTORIZADO
+
+           ACCEPT WS-SENHA-EXCLUSAO FROM ENVIRONMENT 'EXCLUSAO_SENHA'
+              ON EXCEPTION MOVE '1234' TO WS-SENHA-EXCLUSAO
+           END-ACCEPT
+
+           DISPLAY 'ESTA OPERACAO EXIGE AUTORIZACAO.'
+           DISPLAY 'Informe a senha de autorizacao para arquivamento: '
+           ACCEPT WS-SENHA-INFORMADA
+
+           IF WS-SENHA-INFORMADA EQUAL WS-SENHA-EXCLUSAO
+              MOVE 'S' TO WS-AUTORIZADO
+           ELSE
+              MOVE 'EXCLUSAO'    TO AUD-OPERACAO
+              MOVE LK-MENSAGEM   TO AUD-ARQUIVO
+              MOVE SPACE         TO AUD-CHAVE
+              MOVE 'ACESSO NEGADO - SENHA INVALIDA'
+                                 TO AUD-VALOR-ANTES
+              MOVE SPACE         TO AUD-VALOR-DEPOIS
+              PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+           END-IF
+
+           .
+       P005-FIM.
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-HIST-NOTAS FROM ENVIRONMENT
+              'HIST_NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'HIST-NOTAS.dat'    DELIMITED BY SIZE
+                        INTO WS-CAMINHO-HIST-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-HIST-APROV FROM ENVIRONMENT
+              'HIST_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'HIST-APROV.dat'    DELIMITED BY SIZE
+                        INTO WS-CAMINHO-HIST-APROV
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
+       P100-ARQUIVA-NOTAS.
+
+           MOVE ZERO TO WS-CONT-LIDOS-NT
+           MOVE ZERO TO WS-CONT-ARQ-NT
+
+           SET FS-OK TO TRUE
+           OPEN I-O NOTAS
+
+           IF FS-OK
+              SET FS-HST-OK TO TRUE
+              OPEN EXTEND HIST-NOTAS
+
+              IF WS-FS-HST EQUAL 35
+                 OPEN OUTPUT HIST-NOTAS
+              END-IF
+
+              IF NOT FS-HST-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO HISTORICO DE NOTAS.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-HST
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P110-LE-NOTA THRU P110-FIM UNTIL EOF-OK
+                 CLOSE HIST-NOTAS
+              END-IF
+
+              CLOSE NOTAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P100-FIM.
+
+       P110-LE-NOTA.
+
+           READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-CONT-LIDOS-NT
+                 IF ANO-NT < WS-ANO-LIMITE
+                    WRITE REG-HIST-NOTAS FROM WS-REGISTRO-NT
+
+                    MOVE 'ARQUIVADO'    TO AUD-OPERACAO
+                    MOVE 'NOTAS'        TO AUD-ARQUIVO
+                    MOVE ID-NT          TO AUD-CHAVE
+                    MOVE WS-REGISTRO-NT TO AUD-VALOR-ANTES
+                    MOVE SPACE          TO AUD-VALOR-DEPOIS
+
+                    DELETE NOTAS RECORD
+                    IF NOT FS-OK
+                       PERFORM P900-TRATA-STATUS THRU P900-FIM
+                    ELSE
+                       ADD 1 TO WS-CONT-ARQ-NT
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                    END-IF
+                 END-IF
+           END-READ
+           .
+       P110-FIM.
+
+       P200-ARQUIVA-APROV.
+
+           MOVE ZERO TO WS-CONT-LIDOS-AP
+           MOVE ZERO TO WS-CONT-ARQ-AP
+
+           SET FS-OK TO TRUE
+           OPEN I-O AL-APROV
+
+           IF FS-OK
+              SET FS-HST-OK TO TRUE
+              OPEN EXTEND HIST-APROV
+
+              IF WS-FS-HST EQUAL 35
+                 OPEN OUTPUT HIST-APROV
+              END-IF
+
+              IF NOT FS-HST-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO HISTORICO DE '
+                         'APROVADOS.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-HST
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P210-LE-APROV THRU P210-FIM UNTIL EOF-OK
+                 CLOSE HIST-APROV
+              END-IF
+
+              CLOSE AL-APROV
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P200-FIM.
+
+       P210-LE-APROV.
+
+           READ AL-APROV NEXT RECORD INTO WS-REGISTRO-NT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-CONT-LIDOS-AP
+                 IF ANO-NT < WS-ANO-LIMITE
+                    WRITE REG-HIST-APROV FROM WS-REGISTRO-NT
+
+                    MOVE 'ARQUIVADO'    TO AUD-OPERACAO
+                    MOVE 'AL-APROV'     TO AUD-ARQUIVO
+                    MOVE ID-NT          TO AUD-CHAVE
+                    MOVE WS-REGISTRO-NT TO AUD-VALOR-ANTES
+                    MOVE SPACE          TO AUD-VALOR-DEPOIS
+
+                    DELETE AL-APROV RECORD
+                    IF NOT FS-OK
+                       PERFORM P900-TRATA-STATUS THRU P900-FIM
+                    ELSE
+                       ADD 1 TO WS-CONT-ARQ-AP
+                       PERFORM P800-GRAVA-AUDITORIA THRU P800-FIM
+                    END-IF
+                 END-IF
+           END-READ
+           .
+       P210-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              MOVE 'LOTE' TO AUD-TERMINAL
+           END-IF
+
+           MOVE 'PROGARQV' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P950-FIM.
+           GOBACK.
+       END PROGRAM PROGARQV.
