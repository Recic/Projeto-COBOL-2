@@ -14,57 +14,135 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUNOS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/ALUNOS.dat'
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
 
-           SELECT DISCIPLINAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/DISCIPLINAS.dat'
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS RANDOM
            RECORD KEY ID-DISCIPLINA
+           LOCK MODE IS AUTOMATIC
            FILE STATUS IS WS-FS.
-       
+
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           LOCK MODE IS AUTOMATIC
+           FILE STATUS IS WS-FS.
+
+           SELECT AUDITORIA ASSIGN TO
+           WS-CAMINHO-AUDITORIA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-AUD.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  ALUNOS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-ALUNOS.cpy'.
-           
+           COPY FD-ALUNOS.
+
 
        FD  DISCIPLINAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-DISCIPLINAS.cpy'.
+           COPY FD-DISCIPLINAS.
+
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  AUDITORIA.
+           COPY FD-AUDITORIA.
 
 
       ******************************************************************
        WORKING-STORAGE SECTION.
 
-       01  WS-REGISTRO-AL                    PIC X(50) VALUE SPACE.
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-AUDITORIA              PIC X(80).
+
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-AL.
-           03 ID-AL                          PIC 9(03).
+           03 ID-AL                          PIC 9(05).
            03 NM-AL                          PIC X(20).
            03 TL-AL                          PIC X(20).
-       
-       01  WS-REGISTRO-DP                    PIC X(50) VALUE SPACE.
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+              88 SIT-AL-ATIVO                VALUE 'A' SPACE.
+              88 SIT-AL-INATIVO               VALUE 'I'.
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-DP.
-           03 ID-DP                          PIC 9(03).
+           03 ID-DP                          PIC 9(05).
            03 NM-DP                          PIC X(20).
            03 NT-DP                          PIC 9(02)V99.
-        
-       01  WS-NUM.                            
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+              88 ARRED-OK                    VALUE 'S'.
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
+       01  WS-NUM.
            03 WS-NUM1                        PIC 9(02)V99.
            03 WS-NUM2                        PIC 9(02)V99.
            03 WS-NUM3                        PIC 9(02)V99.
            03 WS-NUM4                        PIC 9(02)V99.
            03 WS-MD                          PIC 9(02)V99.
-           
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-NT.
+           03 ID-NT                          PIC 9(05).
+           03 NM-NT                          PIC X(20).
+           03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
+           03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
+           03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
+
+       01  WS-REGISTRO-NT-ANTES               PIC X(77) VALUE SPACE.
+
        77  WS-FS                             PIC 99.
-           88 FS-OK                          VALUE 0.     
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-AUD                         PIC 99.
+           88 FS-AUD-OK                      VALUE 0.
 
        77  WS-EXT                            PIC X.
            88 EXT-OK                         VALUE 'F' FALSE 'N'.
@@ -73,16 +151,34 @@
 
        77  SAIDERA                           PIC X.
 
+       77  WS-VALIDO                         PIC X.
+           88 VALIDO-OK                      VALUE 'S'.
+
+       77  WS-TOL-CONSELHO                   PIC 9V99 VALUE 1,00.
+       77  WS-DIFERENCA                      PIC S9(02)V99.
+
+       77  WS-CONSELHO                       PIC X VALUE 'N'.
+           88 CONSELHO-OK                    VALUE 'S'.
+
+       77  WS-CONSELHO-MOTIVO                PIC X(20) VALUE SPACE.
+       77  WS-CONSELHO-RESPONSAVEL           PIC X(20) VALUE SPACE.
+
       ******************************************************************
        LINKAGE SECTION.
        01  LK-COM-AREA.
            03 LK-MENSAGEM                     PIC X(40).
            03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
            
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
 
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
            DISPLAY ' '
            DISPLAY '***************************************************'
            DISPLAY 'ALTERACAO DE ' LK-MENSAGEM
@@ -94,6 +190,47 @@
            PERFORM P400-FIM
            .
 
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AUDITORIA FROM ENVIRONMENT 'AUDITORIA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AUDITORIA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AUDITORIA
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
        P000-ALTERA.
            EVALUATE LK-ITEM
               WHEN '1'
@@ -126,25 +263,57 @@
                     NOT INVALID KEY 
                        DISPLAY 'Nome Atual: 'NM-AL
                        DISPLAY 'Telefone Atual: 'TL-AL
+                       DISPLAY 'Responsavel Atual: 'NM-RESP-AL
+                       DISPLAY 'Telefone Responsavel Atual: '
+                               TL-RESP-AL
+                       DISPLAY 'Situacao Atual: 'SITUACAO-ALUNO
+                       DISPLAY 'Unidade Escolar Atual: 'UNID-AL
                        DISPLAY '*******************************'
 
                        DISPLAY 'Informe o novo nome: '
                        ACCEPT NM-ALUNO IN REG-ALUNO
                        DISPLAY 'Informe o novo telefone: '
                        ACCEPT TL-ALUNO IN REG-ALUNO
+                       DISPLAY 'Informe o novo nome do responsavel: '
+                       ACCEPT NM-RESPONSAVEL IN REG-ALUNO
+                       DISPLAY 'Informe o novo telefone do '
+                               'responsavel: '
+                       ACCEPT TL-RESPONSAVEL IN REG-ALUNO
+                       DISPLAY 'Situacao da matricula <A> Ativo ou '
+                               '<I> Inativo: '
+                       ACCEPT SITUACAO-ALUNO
+                       IF NOT ALUNO-ATIVO AND NOT ALUNO-INATIVO
+                          SET ALUNO-ATIVO TO TRUE
+                       END-IF
+                       DISPLAY 'Informe a nova unidade escolar: '
+                       ACCEPT UNIDADE-ALUNO IN REG-ALUNO
                        DISPLAY 'TECLE: <S> para confirmar ou <QUALQUER '
                                'TECLA> para manter os dados atuais.'
                                ACCEPT WS-CONFIRMA
                                IF WS-CONFIRMA = 'S' OR 's'
+                                   MOVE 'ALTERACAO' TO AUD-OPERACAO
+                                   MOVE 'ALUNOS'    TO AUD-ARQUIVO
+                                   MOVE ID-AL       TO AUD-CHAVE
+                                   MOVE SPACE       TO AUD-MOTIVO
+                                   MOVE SPACE       TO AUD-RESPONSAVEL
+                                   MOVE WS-REGISTRO-AL
+                                        TO AUD-VALOR-ANTES
                                    REWRITE REG-ALUNO
+                                   IF NOT FS-OK
+                                      PERFORM P900-TRATA-STATUS
+                                         THRU P900-FIM
+                                   END-IF
+                                   MOVE REG-ALUNO   TO AUD-VALOR-DEPOIS
+                                   PERFORM P800-GRAVA-AUDITORIA
+                                      THRU P800-FIM
                                    DISPLAY 'Dados do aluno atualizados.'
-                               ELSE 
+                               ELSE
                                    DISPLAY 'Alteracao nao realizada.'
            ELSE
               DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
-              DISPLAY 'FILE STATUS: ' WS-FS
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
            END-IF
-       
+
            CLOSE ALUNOS
 
            DISPLAY ' '
@@ -164,35 +333,61 @@
        
            IF FS-OK
               DISPLAY  'Informe o ID da disciplina que deseja alterar: '
-              ACCEPT ID-DISCIPLINA
-              
+              ACCEPT ID-DISCIPLINA IN REG-DISCIPLINA
+
               READ DISCIPLINAS INTO WS-REGISTRO-DP
-                 KEY IS ID-DISCIPLINA
-                    INVALID KEY 
+                 KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                    INVALID KEY
                        DISPLAY 'A discplina nao existe'
                     NOT INVALID KEY 
                        DISPLAY 'Nome Atual: 'NM-DP
                        DISPLAY 'Nota minima Atual: 'NT-DP
+                       DISPLAY 'Nota maxima Atual: 'WS-NTMAX-DP
+                       DISPLAY 'Arredondamento Atual: 'WS-ARRED-DP
+                       DISPLAY 'Frequencia Minima Atual: 'WS-FREQMIN-DP
                        DISPLAY '*******************************'
 
                        DISPLAY 'Informe o novo nome: '
                        ACCEPT NM-DISCIPLINA IN REG-DISCIPLINA
                        DISPLAY 'Informe a nova nota minima: '
                        ACCEPT NT-DISCIPLINA IN REG-DISCIPLINA
+                       DISPLAY 'Informe a nova nota maxima: '
+                       ACCEPT NT-MAXIMA IN REG-DISCIPLINA
+                       DISPLAY 'Arredondar a media anual? <S> Sim ou '
+                               '<N> Nao (trunca): '
+                       ACCEPT ARRED-APROVACAO IN REG-DISCIPLINA
+                       DISPLAY 'Informe a nova frequencia minima '
+                               '(%, ex: 75,00): '
+                       ACCEPT FREQ-MINIMA IN REG-DISCIPLINA
                        DISPLAY 'TECLE: <S> para confirmar ou <QUALQUER '
                                'TECLA> para manter os dados atuais.'
                                ACCEPT WS-CONFIRMA
                                IF WS-CONFIRMA = 'S' OR 's'
+                                   MOVE 'ALTERACAO'    TO AUD-OPERACAO
+                                   MOVE 'DISCIPLINAS'  TO AUD-ARQUIVO
+                                   MOVE ID-DP           TO AUD-CHAVE
+                                   MOVE SPACE TO AUD-MOTIVO
+                                   MOVE SPACE TO AUD-RESPONSAVEL
+                                   MOVE WS-REGISTRO-DP
+                                        TO AUD-VALOR-ANTES
                                    REWRITE REG-DISCIPLINA
+                                   IF NOT FS-OK
+                                      PERFORM P900-TRATA-STATUS
+                                         THRU P900-FIM
+                                   END-IF
+                                   MOVE REG-DISCIPLINA
+                                        TO AUD-VALOR-DEPOIS
+                                   PERFORM P800-GRAVA-AUDITORIA
+                                      THRU P800-FIM
                                    DISPLAY 'Dados da disciplna'
                                            ' atualizados.'
-                               ELSE 
+                               ELSE
                                    DISPLAY 'Alteracao nao realizada.'
            ELSE
-              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS'
-              DISPLAY 'FILE STATUS: ' WS-FS
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
            END-IF
-       
+
            CLOSE DISCIPLINAS
 
            DISPLAY ' '
@@ -204,13 +399,440 @@
        P002-FIM.
 
        P003-ALTERA-NOTA.
-           DISPLAY 'Opcao Invalida ! Delete a inclusao de nota cadastr'
-                   'ada e cadastre novamente'
-                   PERFORM P400-FIM
+           SET EXT-OK TO TRUE
+           SET FS-OK TO TRUE
+           MOVE SPACE TO WS-CONFIRMA
+           MOVE SPACE TO WS-CONSELHO-MOTIVO
+           MOVE SPACE TO WS-CONSELHO-RESPONSAVEL
+
+           OPEN I-O NOTAS
+
+           IF WS-FS EQUAL 35
+              OPEN OUTPUT NOTAS
+              CLOSE NOTAS
+              OPEN I-O NOTAS
+           END-IF
+
+           IF FS-OK
+              OPEN INPUT DISCIPLINAS
+           END-IF
+
+           IF FS-OK
+              OPEN I-O AL-APROV
+
+              IF WS-FS EQUAL 35
+                 OPEN OUTPUT AL-APROV
+                 CLOSE AL-APROV
+                 OPEN I-O AL-APROV
+              END-IF
+           END-IF
+
+           IF FS-OK
+              DISPLAY 'Informe o ID da inclusao que deseja alterar: '
+              ACCEPT ID-INCLUSAO OF REG-NOTAS
+
+              READ NOTAS INTO WS-REGISTRO-NT
+                 KEY IS ID-INCLUSAO OF REG-NOTAS
+                    INVALID KEY
+                       DISPLAY 'Inclusao nao cadastrada.'
+                    NOT INVALID KEY
+                       DISPLAY 'Aluno Atual: ' NM-NT
+                       DISPLAY 'Disciplina Atual: ' DP-NT
+                       DISPLAY 'Media Atual: ' MD-NT
+                       DISPLAY 'Recuperacao Atual: ' REC-NT
+                       DISPLAY 'Situacao Atual: ' ST-NT
+                       DISPLAY 'Ano Letivo Atual: ' ANO-NT
+                       DISPLAY 'Frequencia Atual: ' FREQ-NT
+                       DISPLAY '*******************************'
+
+                       MOVE WS-REGISTRO-NT TO WS-REGISTRO-NT-ANTES
+
+                       DISPLAY 'Informe o ID correto da disciplina: '
+                       ACCEPT ID-DISCIPLINA IN REG-DISCIPLINA
+
+                       READ DISCIPLINAS INTO WS-REGISTRO-DP
+                          KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                             INVALID KEY
+                                DISPLAY 'Disciplina nao cadastrada.'
+                                   ' Alteracao cancelada.'
+                             NOT INVALID KEY
+                                DISPLAY 'ESCALA DE NOTAS DA DISCIPLINA:'
+                                   ' 0 a 'WS-NTMAX-DP
+
+                                MOVE 'N' TO WS-VALIDO
+                                PERFORM UNTIL VALIDO-OK
+                                   DISPLAY 'Informe a nova media do '
+                                      'aluno: '
+                                   ACCEPT MD-NT
+
+                                   DISPLAY 'Informe a nova nota de '
+                                      'recuperacao (zero se nao '
+                                      'houve): '
+                                   ACCEPT REC-NT
+
+                                   MOVE 'S' TO WS-VALIDO
+                                   IF MD-NT NOT NUMERIC
+                                      OR MD-NT > WS-NTMAX-DP
+                                      OR REC-NT NOT NUMERIC
+                                      OR REC-NT > WS-NTMAX-DP
+                                      DISPLAY 'NOTA FORA DA ESCALA. '
+                                         'Informe valores entre 0 e '
+                                         WS-NTMAX-DP
+                                      MOVE 'N' TO WS-VALIDO
+                                   END-IF
+                                END-PERFORM
+
+                                MOVE 'N' TO WS-VALIDO
+                                PERFORM UNTIL VALIDO-OK
+                                   DISPLAY 'Informe a nova frequencia '
+                                      '(%): '
+                                   ACCEPT FREQ-NT
+
+                                   MOVE 'S' TO WS-VALIDO
+                                   IF FREQ-NT NOT NUMERIC
+                                      OR FREQ-NT > 100
+                                      DISPLAY 'FREQUENCIA INVALIDA. '
+                                         'Informe um valor entre 0,00 '
+                                         'e 100,00.'
+                                      MOVE 'N' TO WS-VALIDO
+                                   END-IF
+                                END-PERFORM
+
+                                MOVE NM-DP TO DP-NT
+                                MOVE ID-DP TO IDDP-NT
+
+                                IF FREQ-NT < WS-FREQMIN-DP
+                                   DISPLAY 'ALUNO REPROVADO POR FALTA '
+                                      '(FREQUENCIA ABAIXO DO MINIMO '
+                                      'EXIGIDO DE 'WS-FREQMIN-DP'%).'
+                                   MOVE 'REPROVADO' TO ST-NT
+                                ELSE
+                                   EVALUATE TRUE
+                                      WHEN WS-OP-DP EQUAL '>=' AND
+                                           MD-NT >= NT-DP
+                                         MOVE 'APROVADO' TO ST-NT
+                                      WHEN WS-OP-DP EQUAL '>' AND
+                                           MD-NT > NT-DP
+                                         MOVE 'APROVADO' TO ST-NT
+                                      WHEN OTHER
+                                         IF REC-NT GREATER THAN ZERO
+                                            IF ARRED-OK
+                                               COMPUTE WS-MD ROUNDED =
+                                                  (MD-NT + REC-NT) / 2
+                                            ELSE
+                                               COMPUTE WS-MD =
+                                                  (MD-NT + REC-NT) / 2
+                                            END-IF
+                                            MOVE WS-MD TO MD-NT
+                                         END-IF
+                                         IF (WS-OP-DP EQUAL '>=' AND
+                                             MD-NT >= NT-DP)
+                                            OR (WS-OP-DP EQUAL '>' AND
+                                                MD-NT > NT-DP)
+                                            MOVE 'APROVADO' TO ST-NT
+                                         ELSE
+                                            MOVE 'REPROVADO' TO ST-NT
+                                         END-IF
+                                   END-EVALUATE
+                                END-IF
+
+                                MOVE 'N' TO WS-CONSELHO
+                                IF ST-NT EQUAL 'REPROVADO' AND
+                                   FREQ-NT >= WS-FREQMIN-DP
+                                   COMPUTE WS-DIFERENCA =
+                                      NT-DP - MD-NT
+                                   IF WS-DIFERENCA > ZERO AND
+                                      WS-DIFERENCA <= WS-TOL-CONSELHO
+                                      DISPLAY 'ALUNO REPROVADO POR '
+                                         'MEDIA, PORE M DENTRO DA '
+                                         'FAIXA DE ANALISE DO '
+                                         'CONSELHO DE CLASSE '
+                                         '(DIFERENCA DE ' WS-DIFERENCA
+                                         ' PONTO(S)).'
+                                      DISPLAY 'TECLE: <S> para '
+                                         'aprovar por decisao do '
+                                         'Conselho de Classe, ou '
+                                         '<QUALQUER TECLA> para '
+                                         'manter REPROVADO: '
+                                      ACCEPT WS-CONSELHO
+                                      IF CONSELHO-OK
+                                         MOVE 'APROVADO' TO ST-NT
+                                         DISPLAY 'Informe o motivo/'
+                                            'justificativa do '
+                                            'Conselho de Classe: '
+                                         ACCEPT WS-CONSELHO-MOTIVO
+                                         DISPLAY 'Informe o nome do '
+                                            'responsavel pela '
+                                            'decisao do Conselho: '
+                                         ACCEPT WS-CONSELHO-RESPONSAVEL
+                                      ELSE
+                                         MOVE 'N' TO WS-CONSELHO
+                                      END-IF
+                                   END-IF
+                                END-IF
+
+                                DISPLAY 'Nova situacao: ' ST-NT
+                                DISPLAY 'TECLE: <S> para confirmar ou'
+                                   ' <QUALQUER TECLA> para manter os'
+                                   ' dados atuais.'
+                                ACCEPT WS-CONFIRMA
+                                IF WS-CONFIRMA = 'S' OR 's'
+                                   IF CONSELHO-OK
+                                      MOVE 'CONSELHO' TO AUD-OPERACAO
+                                      MOVE WS-CONSELHO-MOTIVO
+                                           TO AUD-MOTIVO
+                                      MOVE WS-CONSELHO-RESPONSAVEL
+                                           TO AUD-RESPONSAVEL
+                                   ELSE
+                                      MOVE 'ALTERACAO' TO AUD-OPERACAO
+                                      MOVE SPACE TO AUD-MOTIVO
+                                      MOVE SPACE TO AUD-RESPONSAVEL
+                                   END-IF
+                                   MOVE 'NOTAS'     TO AUD-ARQUIVO
+                                   MOVE ID-NT        TO AUD-CHAVE
+                                   MOVE WS-REGISTRO-NT-ANTES
+                                        TO AUD-VALOR-ANTES
+
+                                   MOVE ID-NT  TO
+                                      ID-INCLUSAO IN REG-NOTAS
+                                   MOVE NM-NT  TO
+                                      NM-ALUNO IN REG-NOTAS
+                                   MOVE DP-NT  TO
+                                      NM-DISCIPLINA IN REG-NOTAS
+                                   MOVE IDDP-NT TO
+                                      ID-DISCIPLINA IN REG-NOTAS
+                                   MOVE MD-NT  TO
+                                      MD-NOTA IN REG-NOTAS
+                                   MOVE REC-NT TO
+                                      REC-NOTA IN REG-NOTAS
+                                   MOVE ST-NT  TO
+                                      ST-ALUNO IN REG-NOTAS
+                                   MOVE ANO-NT TO
+                                      ANO-LETIVO IN REG-NOTAS
+                                   MOVE FREQ-NT TO
+                                      FREQ-NOTA IN REG-NOTAS
+
+                                   REWRITE REG-NOTAS
+                                   IF NOT FS-OK
+                                      PERFORM P900-TRATA-STATUS
+                                         THRU P900-FIM
+                                   END-IF
+                                   MOVE REG-NOTAS TO AUD-VALOR-DEPOIS
+                                   PERFORM P800-GRAVA-AUDITORIA
+                                      THRU P800-FIM
+
+                                   MOVE ID-NT TO ID-INC-APROV
+                                   READ AL-APROV
+                                      INVALID KEY
+                                         IF ST-NT EQUAL 'APROVADO'
+                                            MOVE ID-NT TO
+                                               ID-INC-APROV
+                                            MOVE NM-NT TO
+                                               NM-ALUNO IN
+                                               REG-AL-APROV
+                                            MOVE DP-NT TO
+                                               NM-DISCIPLINA IN
+                                               REG-AL-APROV
+                                            MOVE IDDP-NT TO
+                                               ID-DISCIPLINA IN
+                                               REG-AL-APROV
+                                            MOVE MD-NT TO
+                                               MD-NOTA IN
+                                               REG-AL-APROV
+                                            MOVE REC-NT TO
+                                               REC-NOTA IN
+                                               REG-AL-APROV
+                                            MOVE ST-NT TO
+                                               ST-ALUNO IN
+                                               REG-AL-APROV
+                                            MOVE ANO-NT TO
+                                               ANO-LETIVO IN
+                                               REG-AL-APROV
+                                            MOVE FREQ-NT TO
+                                               FREQ-NOTA IN
+                                               REG-AL-APROV
+                                            WRITE REG-AL-APROV
+                                            IF NOT FS-OK
+                                               PERFORM P900-TRATA-STATUS
+                                                  THRU P900-FIM
+                                            END-IF
+                                         END-IF
+                                      NOT INVALID KEY
+                                         IF ST-NT EQUAL 'APROVADO'
+                                            MOVE NM-NT TO
+                                               NM-ALUNO IN
+                                               REG-AL-APROV
+                                            MOVE DP-NT TO
+                                               NM-DISCIPLINA IN
+                                               REG-AL-APROV
+                                            MOVE IDDP-NT TO
+                                               ID-DISCIPLINA IN
+                                               REG-AL-APROV
+                                            MOVE MD-NT TO
+                                               MD-NOTA IN
+                                               REG-AL-APROV
+                                            MOVE REC-NT TO
+                                               REC-NOTA IN
+                                               REG-AL-APROV
+                                            MOVE ST-NT TO
+                                               ST-ALUNO IN
+                                               REG-AL-APROV
+                                            MOVE ANO-NT TO
+                                               ANO-LETIVO IN
+                                               REG-AL-APROV
+                                            MOVE FREQ-NT TO
+                                               FREQ-NOTA IN
+                                               REG-AL-APROV
+                                            REWRITE REG-AL-APROV
+                                            IF NOT FS-OK
+                                               PERFORM P900-TRATA-STATUS
+                                                  THRU P900-FIM
+                                            END-IF
+                                         ELSE
+                                            DELETE AL-APROV RECORD
+                                            IF NOT FS-OK
+                                               PERFORM P900-TRATA-STATUS
+                                                  THRU P900-FIM
+                                            END-IF
+                                         END-IF
+                                   END-READ
+
+                                   DISPLAY 'Nota alterada com '
+                                      'sucesso.'
+                                ELSE
+                                   DISPLAY 'Alteracao nao realizada.'
+                                END-IF
+                       END-READ
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DE NOTAS/DISCIPLINAS.'
+              PERFORM P900-TRATA-STATUS THRU P900-FIM
+           END-IF
+
+           CLOSE NOTAS
+           CLOSE DISCIPLINAS
+           CLOSE AL-APROV
+
+           DISPLAY ' '
+           DISPLAY 'TECLE '
+                   ' <QUALQUER TECLA> para nova alteracao, ou <F> para'
+                   ' retornar ao menu.' ACCEPT WS-EXT
+
            .
        P003-FIM.
 
-           
+       P900-TRATA-STATUS.
+
+           EVALUATE WS-FS
+              WHEN 00
+                 CONTINUE
+              WHEN 02
+                 DISPLAY 'AVISO: CHAVE ALTERNATIVA DUPLICADA '
+                         '(FILE STATUS 02).'
+              WHEN 21
+                 DISPLAY 'ERRO DE SEQUENCIA DE CHAVE (FILE STATUS 21).'
+              WHEN 22
+                 DISPLAY 'REGISTRO COM CHAVE DUPLICADA '
+                         '(FILE STATUS 22).'
+              WHEN 23
+                 DISPLAY 'REGISTRO NAO ENCONTRADO (FILE STATUS 23).'
+              WHEN 24
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 24).'
+              WHEN 30
+                 DISPLAY 'ERRO PERMANENTE DE E/S NO ARQUIVO '
+                         '(FILE STATUS 30).'
+              WHEN 34
+                 DISPLAY 'LIMITE DO ARQUIVO EXCEDIDO (FILE STATUS 34).'
+              WHEN 35
+                 DISPLAY 'ARQUIVO NAO ENCONTRADO (FILE STATUS 35).'
+              WHEN 37
+                 DISPLAY 'MODO DE ABERTURA NAO SUPORTADO PELO '
+                         'ARQUIVO (FILE STATUS 37).'
+              WHEN 41
+                 DISPLAY 'ARQUIVO JA ESTA ABERTO (FILE STATUS 41).'
+              WHEN 42
+                 DISPLAY 'ARQUIVO NAO ESTA ABERTO (FILE STATUS 42).'
+              WHEN 43
+                 DISPLAY 'NENHUM REGISTRO CORRENTE PARA REWRITE/'
+                         'DELETE (FILE STATUS 43).'
+              WHEN 44
+                 DISPLAY 'TAMANHO DE REGISTRO INVALIDO '
+                         '(FILE STATUS 44).'
+              WHEN 46
+                 DISPLAY 'LEITURA SEQUENCIAL APOS FIM DE ARQUIVO '
+                         '(FILE STATUS 46).'
+              WHEN 47
+                 DISPLAY 'ABERTURA NEGADA, OPERACAO NAO PERMITIDA '
+                         '(FILE STATUS 47).'
+              WHEN 48
+                 DISPLAY 'ABERTURA NEGADA, ARQUIVO SOMENTE LEITURA '
+                         '(FILE STATUS 48).'
+              WHEN 49
+                 DISPLAY 'ABERTURA NEGADA, MODO INCOMPATIVEL '
+                         '(FILE STATUS 49).'
+              WHEN 91
+                 DISPLAY 'ARQUIVO INDISPONIVEL, VERIFIQUE PERMISSOES '
+                         '(FILE STATUS 91).'
+              WHEN 92
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 92).'
+              WHEN 99
+                 DISPLAY 'REGISTRO BLOQUEADO POR OUTRO TERMINAL. '
+                         'TENTE NOVAMENTE EM INSTANTES '
+                         '(FILE STATUS 99).'
+              WHEN OTHER
+                 DISPLAY 'ERRO NAO MAPEADO NO ARQUIVO. FILE STATUS: '
+                         WS-FS
+           END-EVALUATE
+
+           .
+       P900-FIM.
+
+       P800-GRAVA-AUDITORIA.
+
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+
+           MOVE LK-OPERADOR TO AUD-OPERADOR
+           IF AUD-OPERADOR EQUAL SPACE
+              ACCEPT AUD-OPERADOR FROM ENVIRONMENT 'USER'
+                 ON EXCEPTION MOVE 'DESCONHECIDO' TO AUD-OPERADOR
+              END-ACCEPT
+           END-IF
+
+           MOVE LK-TERMINAL TO AUD-TERMINAL
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'SSH_CONNECTION'
+                 ON EXCEPTION MOVE SPACE TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+           IF AUD-TERMINAL EQUAL SPACE
+              ACCEPT AUD-TERMINAL FROM ENVIRONMENT 'TERMINAL'
+                 ON EXCEPTION MOVE 'LOCAL' TO AUD-TERMINAL
+              END-ACCEPT
+           END-IF
+
+           MOVE 'PROGALTR' TO AUD-PROGRAMA
+
+           OPEN EXTEND AUDITORIA
+
+           IF WS-FS-AUD EQUAL 35
+              OPEN OUTPUT AUDITORIA
+           END-IF
+
+           IF FS-AUD-OK
+              WRITE REG-AUDITORIA
+           ELSE
+              DISPLAY 'ERRO AO GRAVAR AUDITORIA. FILE STATUS: '
+                      WS-FS-AUD
+           END-IF
+
+           CLOSE AUDITORIA
+
+           .
+       P800-FIM.
+
        P400-FIM.
            GOBACK.
        END PROGRAM PROGALTR.
