@@ -0,0 +1,325 @@
+      ******************************************************************
+      * Author: Renan Cicero
+      * Date: 14/09/2023
+      * Purpose: Ficha consolidada do aluno, reunindo em uma unica
+      *          tela os dados de cadastro do aluno e todas as notas
+      *          lancadas, com a situacao de cada disciplina cursada.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGFICH.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY ID-DISCIPLINA
+           FILE STATUS IS WS-FS-DP.
+
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS-NT.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY FD-ALUNOS.
+
+       FD  DISCIPLINAS.
+           COPY FD-DISCIPLINAS.
+
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+
+       01  WS-REGISTRO-AL                    PIC X(90) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-AL.
+           03 ID-AL                          PIC 9(05).
+           03 NM-AL                          PIC X(20).
+           03 TL-AL                          PIC X(20).
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+              88 SIT-AL-ATIVO                VALUE 'A' SPACE.
+              88 SIT-AL-INATIVO              VALUE 'I'.
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(53) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-DP.
+           03 ID-DP                          PIC 9(05).
+           03 NM-DP                          PIC X(20).
+           03 NT-DP                          PIC 9(02)V99.
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+              88 ARRED-OK                    VALUE 'S'.
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
+       01  WS-REGISTRO-NT                    PIC X(77) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-NT.
+           03 ID-NT                          PIC 9(05).
+           03 NM-NT                          PIC X(20).
+           03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
+           03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
+           03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
+
+       77  WS-FS                             PIC 99.
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-DP                          PIC 99.
+           88 FS-DP-OK                       VALUE 0.
+
+       77  WS-FS-NT                          PIC 99.
+           88 FS-NT-OK                       VALUE 0.
+
+       77  WS-EOF                            PIC X.
+           88 EOF-OK                         VALUE 'S' FALSE 'N'.
+
+       77  WS-EXT                            PIC X.
+           88 EXT-OK                         VALUE 'F' FALSE 'N'.
+
+       77  WS-MODO-BUSCA                     PIC X.
+
+       77  WS-NM-BUSCA                       PIC X(20).
+
+       77  WS-ACHOU                          PIC X.
+           88 ACHOU-OK                       VALUE 'S'.
+
+       77  WS-QTD-NOTAS                      PIC 9(03) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 LK-MENSAGEM                     PIC X(40).
+           03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'FICHA DO ALUNO'
+           DISPLAY '***************************************************'
+           SET EXT-OK TO FALSE
+
+           PERFORM P100-FICHA THRU P100-FIM UNTIL EXT-OK
+           PERFORM P950-FIM
+           .
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
+       P100-FICHA.
+
+           MOVE 'N' TO WS-ACHOU
+           SET FS-OK TO TRUE
+           OPEN INPUT ALUNOS
+
+           IF FS-OK
+              DISPLAY 'Buscar por <I> ID ou <N> Nome: '
+              ACCEPT WS-MODO-BUSCA
+
+              IF WS-MODO-BUSCA EQUAL 'N' OR 'n'
+                 DISPLAY 'Informe o nome do aluno que deseja '
+                    'consultar: '
+                 ACCEPT NM-ALUNO OF REG-ALUNO
+
+                 READ ALUNOS INTO WS-REGISTRO-AL
+                    KEY IS NM-ALUNO OF REG-ALUNO
+                       INVALID KEY
+                          DISPLAY 'Aluno nao cadastrado.'
+                       NOT INVALID KEY
+                          MOVE 'S' TO WS-ACHOU
+                 END-READ
+              ELSE
+                 DISPLAY 'Informe o numero de identificacao do '
+                    'aluno que deseja consultar: '
+                 ACCEPT ID-ALUNO
+
+                 READ ALUNOS INTO WS-REGISTRO-AL
+                    KEY IS ID-ALUNO
+                       INVALID KEY
+                          DISPLAY 'Aluno nao cadastrado.'
+                       NOT INVALID KEY
+                          MOVE 'S' TO WS-ACHOU
+                 END-READ
+              END-IF
+
+              CLOSE ALUNOS
+
+              IF ACHOU-OK
+                 DISPLAY ' '
+                 DISPLAY '---------- DADOS DO ALUNO ----------'
+                 DISPLAY 'ID: ' ID-AL ' Nome: ' NM-AL
+                         ' Unidade: ' UNID-AL
+                 DISPLAY 'Telefone: ' TL-AL
+                 DISPLAY 'Responsavel: ' NM-RESP-AL
+                         ' Telefone: ' TL-RESP-AL
+                 IF SIT-AL-INATIVO
+                    DISPLAY 'Situacao da matricula: INATIVA'
+                 ELSE
+                    DISPLAY 'Situacao da matricula: ATIVA'
+                 END-IF
+
+                 PERFORM P200-LISTA-NOTAS THRU P200-FIM
+              END-IF
+           ELSE
+              DISPLAY 'Erro ao abrir o arquivo de alunos.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY
+              'TECLE'
+              ' <QUALQUER TECLA> para nova consulta, ou '
+              '<F> para retornar ao Menu.'
+           ACCEPT WS-EXT
+           .
+       P100-FIM.
+
+       P200-LISTA-NOTAS.
+
+           MOVE NM-AL TO WS-NM-BUSCA
+           MOVE ZERO TO WS-QTD-NOTAS
+           SET FS-NT-OK TO TRUE
+           OPEN INPUT NOTAS
+
+           IF FS-NT-OK
+              SET FS-DP-OK TO TRUE
+              OPEN INPUT DISCIPLINAS
+
+              IF FS-DP-OK
+                 DISPLAY ' '
+                 DISPLAY '------------- NOTAS DO ALUNO ----------------'
+
+                 MOVE WS-NM-BUSCA TO NM-ALUNO IN REG-NOTAS
+                 START NOTAS KEY IS EQUAL NM-ALUNO IN REG-NOTAS
+                    INVALID KEY
+                       DISPLAY 'NENHUMA NOTA LANCADA PARA ESTE ALUNO.'
+                       SET EOF-OK TO TRUE
+                    NOT INVALID KEY
+                       SET EOF-OK TO FALSE
+                 END-START
+
+                 PERFORM UNTIL EOF-OK
+                    READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF NM-NT NOT EQUAL WS-NM-BUSCA
+                             SET EOF-OK TO TRUE
+                          ELSE
+                             ADD 1 TO WS-QTD-NOTAS
+                             MOVE IDDP-NT TO
+                                ID-DISCIPLINA IN REG-DISCIPLINA
+                             READ DISCIPLINAS INTO WS-REGISTRO-DP
+                                KEY IS ID-DISCIPLINA IN REG-DISCIPLINA
+                                   INVALID KEY
+                                      MOVE SPACE TO WS-REGISTRO-DP
+                                      MOVE ZERO  TO WS-FREQMIN-DP
+                                   NOT INVALID KEY
+                                      CONTINUE
+                             END-READ
+
+                             DISPLAY 'Disciplina: ' DP-NT
+                                     ' Media: ' MD-NT
+                                     ' Recuperacao: ' REC-NT
+                                     ' Situacao: ' ST-NT
+                             DISPLAY '   Ano Letivo: ' ANO-NT
+                                     ' Frequencia do Aluno: ' FREQ-NT
+                                     '%  Freq Minima Exigida: '
+                                     WS-FREQMIN-DP '%'
+                             DISPLAY '  ----------------------------'
+                          END-IF
+                 END-PERFORM
+
+                 IF WS-QTD-NOTAS EQUAL ZERO
+                    DISPLAY 'NENHUMA NOTA LANCADA PARA ESTE ALUNO.'
+                 END-IF
+
+                 CLOSE DISCIPLINAS
+              ELSE
+                 DISPLAY 'Erro ao abrir o arquivo de disciplinas.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-DP
+              END-IF
+
+              CLOSE NOTAS
+           ELSE
+              DISPLAY 'Erro ao abrir o arquivo de notas.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS-NT
+           END-IF
+           .
+       P200-FIM.
+
+       P950-FIM.
+           GOBACK.
+       END PROGRAM PROGFICH.
