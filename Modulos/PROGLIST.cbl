@@ -14,81 +14,131 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ALUNOS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/ALUNOS.dat'
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
            FILE STATUS IS WS-FS.
 
-           SELECT DISCIPLINAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/DISCIPLINAS.dat'
+           SELECT BOLETIM ASSIGN TO
+           WS-CAMINHO-BOLETIM
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-BOL.
+
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY ID-DISCIPLINA
            FILE STATUS IS WS-FS.
 
-           SELECT NOTAS ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/NOTAS.dat'
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
            FILE STATUS IS WS-FS.
 
-           SELECT AL-APROV ASSIGN TO 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/AL-APROV.dat'
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
+           ACCESS MODE IS DYNAMIC
            RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
            FILE STATUS IS WS-FS.
-       
+
+           SELECT MATRICULA ASSIGN TO
+           WS-CAMINHO-MATRICULA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY CHAVE-MATRICULA
+           FILE STATUS IS WS-FS.
+
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD  ALUNOS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-ALUNOS.cpy'.
+           COPY FD-ALUNOS.
            
 
        FD  DISCIPLINAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-DISCIPLINAS.cpy'.
+           COPY FD-DISCIPLINAS.
 
        
        FD  NOTAS.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-NOTAS.cpy'.
+           COPY FD-NOTAS.
 
        FD  AL-APROV.
-           COPY 
-           '/home/recic/Dev/Cobol/Desafio M3/Dados/FD-AL-APROV.cpy'.
-           
+           COPY FD-AL-APROV.
+
+       FD  MATRICULA.
+           COPY FD-MATRICULA.
+
+       FD  BOLETIM.
+           COPY FD-BOLETIM.
+
 
       ******************************************************************
        WORKING-STORAGE SECTION.
- 
-       01  WS-REGISTRO-NT                     PIC X(60) VALUE SPACE.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-BOLETIM                PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-MATRICULA              PIC X(80).
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-NT.
-           03 ID-NT                          PIC 9(03).
+           03 ID-NT                          PIC 9(05).
            03 NM-NT                          PIC X(20).
            03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
            03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
            03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
 
-       01  WS-REGISTRO-AL                    PIC X(50) VALUE SPACE.
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-AL.
-           03 ID-AL                          PIC 9(03).
+           03 ID-AL                          PIC 9(05).
            03 NM-AL                          PIC X(20).
            03 TL-AL                          PIC X(20).
-       
-       01  WS-REGISTRO-DP                    PIC X(50) VALUE SPACE.
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
        01  FILLER REDEFINES WS-REGISTRO-DP.
-           03 ID-DP                          PIC 9(03).
+           03 ID-DP                          PIC 9(05).
            03 NM-DP                          PIC X(20).
            03 NT-DP                          PIC 9(02)V99.
-        
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
        77  WS-FS                             PIC 99.
-           88 FS-OK                          VALUE 0.     
+           88 FS-OK                          VALUE 0.
+
+       77  WS-FS-BOL                         PIC 99.
+           88 FS-BOL-OK                      VALUE 0.
 
        77  WS-EXT                            PIC X.
            88 EXT-OK                         VALUE 'F' FALSE 'N'.
@@ -98,18 +148,97 @@
 
        77  WS-CONT                           PIC 9(003) VALUE ZERO.
 
-       77  WS-SIMBORA                        PIC X.
+       77  WS-SIMBORA                        PIC X(02).
+
+       77  WS-DIVERGENCIAS                  PIC 9(003) VALUE ZERO.
+
+       77  WS-FILTRO-DISC-ID                PIC 9(05) VALUE ZERO.
+       77  WS-FILTRO-SIT                    PIC X(10) VALUE SPACE.
+       77  WS-FILTRO-ANO                    PIC 9(04) VALUE ZERO.
+
+       01  WS-LINHA-BOLETIM                 PIC X(80) VALUE SPACE.
+
+       77  WS-MD-BOLETIM                    PIC Z9,99.
+       77  WS-REC-BOLETIM                   PIC Z9,99.
+
+       77  WS-ID-DP-EST                     PIC 9(05) VALUE ZERO.
+       77  WS-NM-DP-EST                     PIC X(20) VALUE SPACE.
+       77  WS-QTD-APROV-EST                 PIC 9(03) VALUE ZERO.
+       77  WS-QTD-REPROV-EST                PIC 9(03) VALUE ZERO.
+       77  WS-SOMA-MEDIA-EST                PIC 9(05)V99 VALUE ZERO.
+       77  WS-MEDIA-TURMA-EST               PIC 9(02)V99 VALUE ZERO.
+
+       77  WS-ID-DP-RANK                    PIC 9(05) VALUE ZERO.
+       77  WS-NM-DP-RANK                    PIC X(20) VALUE SPACE.
+       77  WS-QTD-RANK                      PIC 9(03) VALUE ZERO.
+       77  WS-POS-RANK                      PIC 9(03) VALUE ZERO.
+       77  WS-SUB-RANK                      PIC 9(03) VALUE ZERO.
+       77  WS-SUB2-RANK                     PIC 9(03) VALUE ZERO.
+       77  WS-MAIOR-SUB-RANK                PIC 9(03) VALUE ZERO.
+       77  WS-NM-AUX-RANK                   PIC X(20) VALUE SPACE.
+       77  WS-MD-AUX-RANK                   PIC 9(02)V99 VALUE ZERO.
+
+       01  WS-TAB-RANKING.
+           03 WS-RANK-ITEM OCCURS 200 TIMES.
+              05 WS-RANK-NOME               PIC X(20).
+              05 WS-RANK-MEDIA              PIC 9(02)V99.
+
+       77  WS-JUMP-ID-AL                    PIC 9(05) VALUE ZERO.
+       77  WS-JUMP-ID-DP                    PIC 9(05) VALUE ZERO.
+
+       77  WS-SIT-QTD                       PIC 9(03) VALUE ZERO.
+       77  WS-SIT-IDX                       PIC 9(03) VALUE ZERO.
+
+       77  WS-SIT-ACH                       PIC X VALUE 'N'.
+           88 SIT-ACHADO                    VALUE 'S'.
+
+       01  WS-TAB-SITUACAO.
+           03 WS-SIT-ITEM OCCURS 200 TIMES.
+              05 WS-SIT-NOME                PIC X(20).
+              05 WS-SIT-TOTAL                PIC 9(03).
+              05 WS-SIT-REPROV               PIC 9(03).
+
+       77  WS-PDT-QTD                       PIC 9(03) VALUE ZERO.
+       77  WS-PDT-IDX                       PIC 9(03) VALUE ZERO.
+       77  WS-PDT-CONT                      PIC 9(03) VALUE ZERO.
+
+       77  WS-PDT-ACH                       PIC X VALUE 'N'.
+           88 PDT-ACHADO                    VALUE 'S'.
+
+       01  WS-TAB-LANCADAS.
+           03 WS-PDT-ITEM OCCURS 500 TIMES.
+              05 WS-PDT-NOME                PIC X(20).
+              05 WS-PDT-ID-DISC             PIC 9(05).
+
+       77  WS-DSC-QTD                       PIC 9(03) VALUE ZERO.
+       77  WS-DSC-IDX                       PIC 9(03) VALUE ZERO.
+
+       01  WS-TAB-DISC-PDT.
+           03 WS-DSC-ITEM OCCURS 200 TIMES.
+              05 WS-DSC-ID                  PIC 9(05).
+              05 WS-DSC-NOME                PIC X(20).
+
+       77  WS-QTD-PAGINA                    PIC 9(02) VALUE 20.
+       77  WS-QTD-NA-PAGINA                 PIC 9(02) VALUE ZERO.
+       77  WS-TECLA-PAGINA                  PIC X VALUE SPACE.
+           88 PARAR-LISTAGEM-OK             VALUE 'F' 'f'.
 
       ******************************************************************
        LINKAGE SECTION.
        01  LK-COM-AREA.
            03 LK-MENSAGEM                     PIC X(40).
            03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
            
 
       ******************************************************************
        PROCEDURE DIVISION USING LK-COM-AREA.
 
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
            DISPLAY ' '
            DISPLAY '***************************************************'
            DISPLAY 'LISTA DE ' LK-MENSAGEM
@@ -121,24 +250,87 @@
            PERFORM P200-FIM
            .
 
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-BOLETIM FROM ENVIRONMENT 'BOLETIM_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'BOLETIM.dat'       DELIMITED BY SIZE
+                        INTO WS-CAMINHO-BOLETIM
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-MATRICULA FROM ENVIRONMENT 'MATRICULA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-MATRICULA
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
        P100-LISTA.
 
            SET EOF-OK TO FALSE
            SET FS-OK TO TRUE
            SET WS-CONT TO 0
+           MOVE ZERO TO WS-QTD-NA-PAGINA
 
            EVALUATE LK-ITEM
               WHEN '1'
-                  
-                    OPEN INPUT ALUNOS 
+
+                    DISPLAY 'Informe o ID inicial da listagem '
+                       '(0 para listar desde o comeco): '
+                    ACCEPT WS-JUMP-ID-AL
+
+                    OPEN INPUT ALUNOS
+                    IF FS-OK AND WS-JUMP-ID-AL NOT EQUAL ZERO
+                       MOVE WS-JUMP-ID-AL TO ID-ALUNO OF REG-ALUNO
+                       START ALUNOS KEY IS GREATER THAN OR EQUAL
+                          ID-ALUNO OF REG-ALUNO
+                             INVALID KEY
+                                DISPLAY 'NENHUM REGISTRO ENCONTRADO A '
+                                   'PARTIR DO ID INFORMADO.'
+                                SET EOF-OK TO TRUE
+                       END-START
+                    END-IF
                     PERFORM UNTIL EOF-OK
-                    IF FS-OK 
+                    IF FS-OK
                        PERFORM UNTIL EOF-OK
-                          READ ALUNOS INTO WS-REGISTRO-AL
-                             AT END 
+                          READ ALUNOS NEXT RECORD INTO WS-REGISTRO-AL
+                             AT END
                                 SET EOF-OK TO TRUE
-                             NOT AT END 
-                             ADD 1 TO WS-CONT 
+                             NOT AT END
+                             ADD 1 TO WS-CONT
                              DISPLAY 'CADASTRO '
                                       WS-CONT
                                       ': '
@@ -147,6 +339,12 @@
                                       NM-AL
                                       ' - '
                                       TL-AL
+                                      ' - '
+                                      UNID-AL
+                             IF NOT EOF-OK
+                                PERFORM P095-CONTROLE-PAGINA THRU
+                                   P095-FIM
+                             END-IF
                        END-PERFORM
                     ELSE
                        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
@@ -158,10 +356,25 @@
                     CLOSE ALUNOS
    
               WHEN '2'
-   
-                    OPEN INPUT DISCIPLINAS 
+
+                    DISPLAY 'Informe o ID inicial da listagem '
+                       '(0 para listar desde o comeco): '
+                    ACCEPT WS-JUMP-ID-DP
+
+                    OPEN INPUT DISCIPLINAS
+                    IF FS-OK AND WS-JUMP-ID-DP NOT EQUAL ZERO
+                       MOVE WS-JUMP-ID-DP TO ID-DISCIPLINA IN
+                          REG-DISCIPLINA
+                       START DISCIPLINAS KEY IS GREATER THAN OR EQUAL
+                          ID-DISCIPLINA IN REG-DISCIPLINA
+                             INVALID KEY
+                                DISPLAY 'NENHUM REGISTRO ENCONTRADO A '
+                                   'PARTIR DO ID INFORMADO.'
+                                SET EOF-OK TO TRUE
+                       END-START
+                    END-IF
                     PERFORM UNTIL EOF-OK
-                    IF FS-OK 
+                    IF FS-OK
                        PERFORM UNTIL EOF-OK
                           READ DISCIPLINAS INTO WS-REGISTRO-DP
                              AT END 
@@ -176,6 +389,12 @@
                                       NM-DP
                                       ' - '
                                       NT-DP
+                                      ' - '
+                                      WS-NTMAX-DP
+                             IF NOT EOF-OK
+                                PERFORM P095-CONTROLE-PAGINA THRU
+                                   P095-FIM
+                             END-IF
                        END-PERFORM
                     ELSE
                        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DICIPLINAs'
@@ -185,12 +404,52 @@
                     END-PERFORM
    
                     CLOSE DISCIPLINAS
-   
+
+              WHEN '4'
+
+                    OPEN INPUT MATRICULA
+                    PERFORM UNTIL EOF-OK
+                    IF FS-OK
+                       PERFORM UNTIL EOF-OK
+                          READ MATRICULA
+                             AT END
+                                SET EOF-OK TO TRUE
+                             NOT AT END
+                             ADD 1 TO WS-CONT
+                             DISPLAY 'MATRICULA '
+                                      WS-CONT
+                                      ': ALUNO '
+                                      ID-ALUNO-MAT
+                                      ' - DISCIPLINA '
+                                      ID-DISCIPLINA-MAT
+                             IF NOT EOF-OK
+                                PERFORM P095-CONTROLE-PAGINA THRU
+                                   P095-FIM
+                             END-IF
+                       END-PERFORM
+                    ELSE
+                       DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA.'
+                       DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                       GOBACK
+                    END-IF
+                    END-PERFORM
+
+                    CLOSE MATRICULA
+
               WHEN '3'
                  DISPLAY '|                                           |'
                  DISPLAY '|         1 - Lista Geral                   |'
-                 DISPLAY '|         2 - Lista de Aprovados            |'     
-                 DISPLAY '|                                           |'        
+                 DISPLAY '|         2 - Lista de Aprovados            |'
+                 DISPLAY '|         3 - Reconciliacao x Aprovados     |'
+                 DISPLAY '|         4 - Lista Filtrada                |'
+                 DISPLAY '|         5 - Boletim do Aluno              |'
+                 DISPLAY '|         6 - Estatisticas por Disciplina   |'
+                 DISPLAY '|         7 - Lista de Reprovados (Contato  |'
+                 DISPLAY '|             do Responsavel)               |'
+                 DISPLAY '|         8 - Ranking por Disciplina        |'
+                 DISPLAY '|         9 - Situacao Final do Aluno       |'
+                 DISPLAY '|             (Todas as Disciplinas)        |'
+                 DISPLAY '|        10 - Notas Pendentes de Lancamento |'
                  DISPLAY '|                                           |'
                  DISPLAY '|           F - ENCERRAR                    |'
                  DISPLAY '|                                           |'
@@ -203,17 +462,18 @@
                     SET EOF-OK TO FALSE
                     SET FS-OK TO TRUE
                     SET WS-CONT TO 0
+                    MOVE ZERO TO WS-QTD-NA-PAGINA
                     INITIALIZE WS-REGISTRO-NT
 
-                    OPEN INPUT NOTAS 
+                    OPEN INPUT NOTAS
                     PERFORM UNTIL EOF-OK
-                    IF FS-OK 
+                    IF FS-OK
                        PERFORM UNTIL EOF-OK
                           READ NOTAS INTO WS-REGISTRO-NT
-                             AT END 
+                             AT END
                                 SET EOF-OK TO TRUE
-                             NOT AT END 
-                             ADD 1 TO WS-CONT 
+                             NOT AT END
+                             ADD 1 TO WS-CONT
                                 DISPLAY 'INCLUSAO '
                                    WS-CONT
                                    ': '
@@ -226,6 +486,12 @@
                                    MD-NT
                                    ' - '
                                    ST-NT
+                                   ' - '
+                                   ANO-NT
+                                IF NOT EOF-OK
+                                   PERFORM P095-CONTROLE-PAGINA THRU
+                                      P095-FIM
+                                END-IF
                        END-PERFORM
                     ELSE
                        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
@@ -233,23 +499,24 @@
                        GOBACK
                     END-IF
                     END-PERFORM
-   
-                    CLOSE NOTAS    
 
-                 WHEN '2' 
+                    CLOSE NOTAS
+
+                 WHEN '2'
                     SET EOF-OK TO FALSE
                     SET FS-OK TO TRUE
                     SET WS-CONT TO 0
+                    MOVE ZERO TO WS-QTD-NA-PAGINA
 
-                    OPEN INPUT AL-APROV 
+                    OPEN INPUT AL-APROV
                     PERFORM UNTIL EOF-OK
-                    IF FS-OK 
+                    IF FS-OK
                        PERFORM UNTIL EOF-OK
                           READ AL-APROV INTO WS-REGISTRO-NT
-                             AT END 
+                             AT END
                                 SET EOF-OK TO TRUE
-                             NOT AT END 
-                             ADD 1 TO WS-CONT 
+                             NOT AT END
+                             ADD 1 TO WS-CONT
                                   DISPLAY 'INCLUSAO '
                                    WS-CONT
                                    ': '
@@ -262,6 +529,12 @@
                                    MD-NT
                                    ' - '
                                    ST-NT
+                                   ' - '
+                                   ANO-NT
+                                  IF NOT EOF-OK
+                                     PERFORM P095-CONTROLE-PAGINA THRU
+                                        P095-FIM
+                                  END-IF
                        END-PERFORM
                     ELSE
                        DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
@@ -269,15 +542,764 @@
                        GOBACK
                     END-IF
                     END-PERFORM
-   
+
                     CLOSE AL-APROV
-                 WHEN OTHER 
+
+                 WHEN '3'
+                    PERFORM P700-RECONCILIA THRU P700-FIM
+
+                 WHEN '4'
+                    PERFORM P800-LISTA-FILTRADA THRU P800-FIM
+
+                 WHEN '5'
+                    PERFORM P900-BOLETIM THRU P900-FIM
+
+                 WHEN '6'
+                    PERFORM P910-ESTATISTICA THRU P910-FIM
+
+                 WHEN '7'
+                    PERFORM P920-REPROVADOS THRU P920-FIM
+
+                 WHEN '8'
+                    PERFORM P930-RANKING THRU P930-FIM
+
+                 WHEN '9'
+                    PERFORM P940-SITUACAO-FINAL THRU P940-FIM
+
+                 WHEN '10'
+                    PERFORM P950-NOTAS-PENDENTES THRU P950-FIM
+
+                 WHEN OTHER
                     DISPLAY 'Opcao invalida'
            END-EVALUATE
            .
        P100-FIM.
 
-           
+       P095-CONTROLE-PAGINA.
+
+           ADD 1 TO WS-QTD-NA-PAGINA
+           IF WS-QTD-NA-PAGINA >= WS-QTD-PAGINA
+              MOVE ZERO TO WS-QTD-NA-PAGINA
+              DISPLAY '--- TECLE ENTER PARA CONTINUAR OU F PARA '
+                 'ENCERRAR A LISTAGEM ---'
+              ACCEPT WS-TECLA-PAGINA
+              IF PARAR-LISTAGEM-OK
+                 SET EOF-OK TO TRUE
+              END-IF
+           END-IF
+           .
+       P095-FIM.
+
+       P700-RECONCILIA.
+
+           MOVE ZERO TO WS-DIVERGENCIAS
+           DISPLAY ' '
+           DISPLAY 'RECONCILIACAO NOTAS x AL-APROV'
+           DISPLAY ' '
+
+           SET FS-OK TO TRUE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              OPEN INPUT AL-APROV
+           END-IF
+
+           IF FS-OK
+              SET EOF-OK TO FALSE
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF ST-NT EQUAL 'APROVADO'
+                          MOVE ID-NT TO ID-INC-APROV
+                          READ AL-APROV
+                             INVALID KEY
+                                ADD 1 TO WS-DIVERGENCIAS
+                                DISPLAY 'SEM REGISTRO EM AL-APROV - '
+                                   'INCLUSAO ' ID-NT ' ALUNO ' NM-NT
+                          END-READ
+                       END-IF
+                 END-READ
+              END-PERFORM
+
+              SET EOF-OK TO FALSE
+              PERFORM UNTIL EOF-OK
+                 READ AL-APROV NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       MOVE ID-NT TO ID-INCLUSAO
+                       READ NOTAS
+                          INVALID KEY
+                             ADD 1 TO WS-DIVERGENCIAS
+                             DISPLAY 'SEM REGISTRO EM NOTAS - '
+                                'INCLUSAO ' ID-NT ' ALUNO ' NM-NT
+                       END-READ
+                 END-READ
+              END-PERFORM
+
+           ELSE
+              DISPLAY 'ERRO AO ABRIR OS ARQUIVOS DE NOTAS/APROVADOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE NOTAS
+           CLOSE AL-APROV
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE DIVERGENCIAS ENCONTRADAS: '
+                   WS-DIVERGENCIAS
+
+           .
+       P700-FIM.
+
+       P800-LISTA-FILTRADA.
+
+           MOVE ZERO  TO WS-FILTRO-DISC-ID
+           MOVE SPACE TO WS-FILTRO-SIT
+           MOVE ZERO  TO WS-FILTRO-ANO
+           DISPLAY 'Informe o ID da disciplina para filtrar (ou zero '
+                   'para todas): '
+           ACCEPT WS-FILTRO-DISC-ID
+           DISPLAY 'Informe a situacao APROVADO/REPROVADO (ou deixe '
+                   'em branco para todas): '
+           ACCEPT WS-FILTRO-SIT
+           DISPLAY 'Informe o ano letivo para filtrar (ou zero para '
+                   'todos): '
+           ACCEPT WS-FILTRO-ANO
+
+           SET EOF-OK TO FALSE
+           SET FS-OK TO TRUE
+           SET WS-CONT TO 0
+           MOVE ZERO TO WS-QTD-NA-PAGINA
+
+           OPEN INPUT NOTAS
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF (WS-FILTRO-DISC-ID EQUAL ZERO OR
+                           IDDP-NT EQUAL WS-FILTRO-DISC-ID) AND
+                          (WS-FILTRO-SIT EQUAL SPACE OR
+                           ST-NT EQUAL WS-FILTRO-SIT) AND
+                          (WS-FILTRO-ANO EQUAL ZERO OR
+                           ANO-NT EQUAL WS-FILTRO-ANO)
+                          ADD 1 TO WS-CONT
+                          DISPLAY 'INCLUSAO '
+                             WS-CONT
+                             ': '
+                             ID-NT
+                             ' - '
+                             NM-NT
+                             ' - '
+                             DP-NT
+                             ' - '
+                             MD-NT
+                             ' - '
+                             ST-NT
+                             ' - '
+                             ANO-NT
+                          IF NOT EOF-OK
+                             PERFORM P095-CONTROLE-PAGINA THRU
+                                P095-FIM
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE NOTAS
+
+           DISPLAY ' '
+           DISPLAY 'TOTAL DE REGISTROS LISTADOS: ' WS-CONT
+
+           .
+       P800-FIM.
+
+       P900-BOLETIM.
+
+           MOVE ZERO TO WS-CONT
+           DISPLAY 'Informe o ID do aluno para o boletim: '
+           ACCEPT ID-ALUNO
+
+           SET FS-OK TO TRUE
+           OPEN INPUT ALUNOS
+
+           IF FS-OK
+              READ ALUNOS INTO WS-REGISTRO-AL
+                 KEY IS ID-ALUNO
+                    INVALID KEY
+                       DISPLAY 'ALUNO NAO CADASTRADO.'
+                    NOT INVALID KEY
+                       SET FS-BOL-OK TO TRUE
+                       OPEN OUTPUT BOLETIM
+                       IF NOT FS-BOL-OK
+                          DISPLAY 'ERRO AO ABRIR O ARQUIVO DE BOLETIM.'
+                          DISPLAY 'FILE STATUS ERROR: ' WS-FS-BOL
+                       ELSE
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          MOVE 'BOLETIM DO ALUNO'
+                             TO WS-LINHA-BOLETIM(1:17)
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          MOVE 'NOME: ' TO WS-LINHA-BOLETIM(1:6)
+                          MOVE NM-AL TO WS-LINHA-BOLETIM(7:20)
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          MOVE 'TELEFONE: ' TO WS-LINHA-BOLETIM(1:10)
+                          MOVE TL-AL TO WS-LINHA-BOLETIM(11:20)
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          MOVE 'UNIDADE: ' TO WS-LINHA-BOLETIM(1:9)
+                          MOVE UNID-AL TO WS-LINHA-BOLETIM(10:04)
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          MOVE SPACE TO WS-LINHA-BOLETIM
+                          MOVE 'DISCIPLINA' TO WS-LINHA-BOLETIM(1:20)
+                          MOVE 'MEDIA' TO WS-LINHA-BOLETIM(22:10)
+                          MOVE 'RECUP' TO WS-LINHA-BOLETIM(33:10)
+                          MOVE 'SITUACAO' TO WS-LINHA-BOLETIM(44:10)
+                          MOVE 'ANO' TO WS-LINHA-BOLETIM(55:04)
+                          WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+
+                          SET EOF-OK TO FALSE
+                          SET FS-OK TO TRUE
+                          OPEN INPUT NOTAS
+                          IF FS-OK
+                             PERFORM UNTIL EOF-OK
+                                READ NOTAS NEXT RECORD
+                                   INTO WS-REGISTRO-NT
+                                   AT END
+                                      SET EOF-OK TO TRUE
+                                   NOT AT END
+                                      IF NM-NT EQUAL NM-AL
+                                         ADD 1 TO WS-CONT
+                                         MOVE SPACE TO WS-LINHA-BOLETIM
+                                         MOVE DP-NT
+                                            TO WS-LINHA-BOLETIM(1:20)
+                                         MOVE MD-NT TO WS-MD-BOLETIM
+                                         MOVE WS-MD-BOLETIM
+                                            TO WS-LINHA-BOLETIM(22:10)
+                                         MOVE REC-NT TO WS-REC-BOLETIM
+                                         MOVE WS-REC-BOLETIM
+                                            TO WS-LINHA-BOLETIM(33:10)
+                                         MOVE ST-NT
+                                            TO WS-LINHA-BOLETIM(44:10)
+                                         MOVE ANO-NT
+                                            TO WS-LINHA-BOLETIM(55:04)
+                                         WRITE REG-BOLETIM
+                                            FROM WS-LINHA-BOLETIM
+                                      END-IF
+                                END-READ
+                             END-PERFORM
+                             CLOSE NOTAS
+                          ELSE
+                             DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+                             DISPLAY 'FILE STATUS ERROR: ' WS-FS
+                          END-IF
+
+                          IF WS-CONT EQUAL ZERO
+                             MOVE SPACE TO WS-LINHA-BOLETIM
+                             MOVE 'NENHUMA NOTA LANCADA PARA ALUNO.'
+                                TO WS-LINHA-BOLETIM(1:34)
+                             WRITE REG-BOLETIM FROM WS-LINHA-BOLETIM
+                          END-IF
+
+                          CLOSE BOLETIM
+                          DISPLAY 'BOLETIM GRAVADO EM BOLETIM.dat'
+                       END-IF
+              END-READ
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE ALUNOS
+
+           .
+       P900-FIM.
+
+       P910-ESTATISTICA.
+
+           MOVE ZERO TO WS-QTD-APROV-EST
+           MOVE ZERO TO WS-QTD-REPROV-EST
+           MOVE ZERO TO WS-SOMA-MEDIA-EST
+           MOVE ZERO TO WS-MEDIA-TURMA-EST
+
+           DISPLAY 'Informe o ID da disciplina para as estatisticas: '
+           ACCEPT WS-ID-DP-EST
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT DISCIPLINAS
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ DISCIPLINAS INTO WS-REGISTRO-DP
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF ID-DP EQUAL WS-ID-DP-EST
+                          MOVE NM-DP TO WS-NM-DP-EST
+                          SET EOF-OK TO TRUE
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE DISCIPLINAS
+
+           IF WS-NM-DP-EST EQUAL SPACE
+              DISPLAY 'Disciplina nao cadastrada.'
+           END-IF
+
+           IF WS-NM-DP-EST EQUAL SPACE
+              GO TO P910-FIM
+           END-IF
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF IDDP-NT EQUAL WS-ID-DP-EST
+                          ADD MD-NT TO WS-SOMA-MEDIA-EST
+                          IF ST-NT EQUAL 'APROVADO'
+                             ADD 1 TO WS-QTD-APROV-EST
+                          ELSE
+                             ADD 1 TO WS-QTD-REPROV-EST
+                          END-IF
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE NOTAS
+
+           DISPLAY ' '
+           DISPLAY 'DISCIPLINA: ' WS-NM-DP-EST
+           DISPLAY 'APROVADOS: '  WS-QTD-APROV-EST
+           DISPLAY 'REPROVADOS: ' WS-QTD-REPROV-EST
+
+           IF (WS-QTD-APROV-EST + WS-QTD-REPROV-EST) GREATER THAN ZERO
+              COMPUTE WS-MEDIA-TURMA-EST ROUNDED =
+                 WS-SOMA-MEDIA-EST /
+                 (WS-QTD-APROV-EST + WS-QTD-REPROV-EST)
+              DISPLAY 'MEDIA DA TURMA: ' WS-MEDIA-TURMA-EST
+           ELSE
+              DISPLAY 'NENHUM LANCAMENTO ENCONTRADO PARA A DISCIPLINA.'
+           END-IF
+
+           .
+       P910-FIM.
+
+       P920-REPROVADOS.
+
+           SET WS-CONT TO 0
+           MOVE ZERO TO WS-QTD-NA-PAGINA
+           DISPLAY ' '
+           DISPLAY 'LISTA DE REPROVADOS - CONTATO DO RESPONSAVEL'
+           DISPLAY ' '
+
+           SET FS-OK TO TRUE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              SET FS-OK TO TRUE
+              OPEN INPUT ALUNOS
+
+              IF FS-OK
+                 SET EOF-OK TO FALSE
+                 PERFORM UNTIL EOF-OK
+                    READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          IF ST-NT EQUAL 'REPROVADO'
+                             MOVE NM-NT TO NM-ALUNO OF REG-ALUNO
+                             READ ALUNOS INTO WS-REGISTRO-AL
+                                KEY IS NM-ALUNO OF REG-ALUNO
+                                   INVALID KEY
+                                      DISPLAY 'ALUNO ' NM-NT
+                                         ' NAO CADASTRADO EM ALUNOS.'
+                                   NOT INVALID KEY
+                                      ADD 1 TO WS-CONT
+                                      DISPLAY 'ALUNO: ' NM-NT
+                                              ' DISCIPLINA: ' DP-NT
+                                              ' MEDIA: ' MD-NT
+                                      DISPLAY '   RESPONSAVEL: '
+                                              NM-RESP-AL
+                                              ' TELEFONE: '
+                                              TL-RESP-AL
+                                      DISPLAY '*******************'
+                                      IF NOT EOF-OK
+                                         PERFORM P095-CONTROLE-PAGINA
+                                            THRU P095-FIM
+                                      END-IF
+                             END-READ
+                          END-IF
+                 END-PERFORM
+                 CLOSE ALUNOS
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              END-IF
+              CLOSE NOTAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY WS-CONT ' ALUNO(S) REPROVADO(S) ENCONTRADO(S).'
+           .
+       P920-FIM.
+
+       P930-RANKING.
+
+           MOVE ZERO  TO WS-QTD-RANK
+           MOVE SPACE TO WS-NM-DP-RANK
+
+           DISPLAY ' '
+           DISPLAY 'Informe o ID da disciplina para o ranking: '
+           ACCEPT WS-ID-DP-RANK
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT DISCIPLINAS
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ DISCIPLINAS INTO WS-REGISTRO-DP
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF ID-DP EQUAL WS-ID-DP-RANK
+                          MOVE NM-DP TO WS-NM-DP-RANK
+                          SET EOF-OK TO TRUE
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE DISCIPLINAS
+
+           IF WS-NM-DP-RANK EQUAL SPACE
+              DISPLAY 'Disciplina nao cadastrada.'
+              GO TO P930-FIM
+           END-IF
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF IDDP-NT EQUAL WS-ID-DP-RANK
+                          AND WS-QTD-RANK LESS THAN 200
+                          ADD 1 TO WS-QTD-RANK
+                          MOVE NM-NT TO WS-RANK-NOME (WS-QTD-RANK)
+                          MOVE MD-NT TO WS-RANK-MEDIA (WS-QTD-RANK)
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE NOTAS
+
+           IF WS-QTD-RANK EQUAL ZERO
+              DISPLAY 'NENHUM LANCAMENTO ENCONTRADO PARA A DISCIPLINA.'
+              GO TO P930-FIM
+           END-IF
+
+           PERFORM P935-ORDENA-RANKING THRU P935-FIM
+
+           DISPLAY ' '
+           DISPLAY 'RANKING DA DISCIPLINA: ' WS-NM-DP-RANK
+           DISPLAY ' '
+
+           SET EOF-OK TO FALSE
+           MOVE ZERO TO WS-QTD-NA-PAGINA
+           PERFORM VARYING WS-POS-RANK FROM 1 BY 1
+              UNTIL WS-POS-RANK > WS-QTD-RANK OR EOF-OK
+              DISPLAY WS-POS-RANK 'o LUGAR: '
+                      WS-RANK-NOME (WS-POS-RANK)
+                      ' - MEDIA: ' WS-RANK-MEDIA (WS-POS-RANK)
+              IF NOT EOF-OK
+                 PERFORM P095-CONTROLE-PAGINA THRU P095-FIM
+              END-IF
+           END-PERFORM
+           SET EOF-OK TO FALSE
+
+           .
+       P930-FIM.
+
+       P935-ORDENA-RANKING.
+
+           PERFORM VARYING WS-SUB-RANK FROM 1 BY 1
+              UNTIL WS-SUB-RANK > WS-QTD-RANK
+              MOVE WS-SUB-RANK TO WS-MAIOR-SUB-RANK
+              PERFORM VARYING WS-SUB2-RANK FROM WS-SUB-RANK BY 1
+                 UNTIL WS-SUB2-RANK > WS-QTD-RANK
+                 IF WS-RANK-MEDIA (WS-SUB2-RANK) GREATER THAN
+                    WS-RANK-MEDIA (WS-MAIOR-SUB-RANK)
+                    MOVE WS-SUB2-RANK TO WS-MAIOR-SUB-RANK
+                 END-IF
+              END-PERFORM
+              IF WS-MAIOR-SUB-RANK NOT EQUAL WS-SUB-RANK
+                 MOVE WS-RANK-NOME (WS-SUB-RANK)  TO WS-NM-AUX-RANK
+                 MOVE WS-RANK-MEDIA (WS-SUB-RANK) TO WS-MD-AUX-RANK
+                 MOVE WS-RANK-NOME (WS-MAIOR-SUB-RANK)
+                    TO WS-RANK-NOME (WS-SUB-RANK)
+                 MOVE WS-RANK-MEDIA (WS-MAIOR-SUB-RANK)
+                    TO WS-RANK-MEDIA (WS-SUB-RANK)
+                 MOVE WS-NM-AUX-RANK
+                    TO WS-RANK-NOME (WS-MAIOR-SUB-RANK)
+                 MOVE WS-MD-AUX-RANK
+                    TO WS-RANK-MEDIA (WS-MAIOR-SUB-RANK)
+              END-IF
+           END-PERFORM
+
+           .
+       P935-FIM.
+
+       P940-SITUACAO-FINAL.
+
+           MOVE ZERO TO WS-SIT-QTD
+
+           DISPLAY ' '
+           DISPLAY 'SITUACAO FINAL DO ALUNO - TODAS AS DISCIPLINAS'
+           DISPLAY ' '
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       PERFORM P945-LOCALIZA-SITUACAO THRU P945-FIM
+                       ADD 1 TO WS-SIT-TOTAL (WS-SIT-IDX)
+                       IF ST-NT EQUAL 'REPROVADO'
+                          ADD 1 TO WS-SIT-REPROV (WS-SIT-IDX)
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           CLOSE NOTAS
+
+           IF WS-SIT-QTD EQUAL ZERO
+              DISPLAY 'NENHUM LANCAMENTO DE NOTA ENCONTRADO.'
+              GO TO P940-FIM
+           END-IF
+
+           SET EOF-OK TO FALSE
+           MOVE ZERO TO WS-QTD-NA-PAGINA
+           PERFORM VARYING WS-SIT-IDX FROM 1 BY 1
+              UNTIL WS-SIT-IDX > WS-SIT-QTD OR EOF-OK
+              DISPLAY 'ALUNO: ' WS-SIT-NOME (WS-SIT-IDX)
+                      ' - DISCIPLINAS LANCADAS: '
+                      WS-SIT-TOTAL (WS-SIT-IDX)
+              IF WS-SIT-REPROV (WS-SIT-IDX) GREATER THAN ZERO
+                 DISPLAY '   SITUACAO FINAL: REPROVADO ('
+                         WS-SIT-REPROV (WS-SIT-IDX)
+                         ' DISCIPLINA(S) EM REPROVACAO)'
+              ELSE
+                 DISPLAY '   SITUACAO FINAL: APROVADO EM TODAS AS '
+                         'DISCIPLINAS LANCADAS'
+              END-IF
+              DISPLAY '*************************************'
+              IF NOT EOF-OK
+                 PERFORM P095-CONTROLE-PAGINA THRU P095-FIM
+              END-IF
+           END-PERFORM
+           SET EOF-OK TO FALSE
+
+           .
+       P940-FIM.
+
+       P945-LOCALIZA-SITUACAO.
+
+           MOVE 'N' TO WS-SIT-ACH
+
+           PERFORM VARYING WS-SIT-IDX FROM 1 BY 1
+              UNTIL WS-SIT-IDX > WS-SIT-QTD OR SIT-ACHADO
+              IF WS-SIT-NOME (WS-SIT-IDX) EQUAL NM-NT
+                 MOVE 'S' TO WS-SIT-ACH
+              END-IF
+           END-PERFORM
+
+           IF SIT-ACHADO
+              SUBTRACT 1 FROM WS-SIT-IDX
+           ELSE
+              ADD 1 TO WS-SIT-QTD
+              MOVE WS-SIT-QTD TO WS-SIT-IDX
+              MOVE NM-NT TO WS-SIT-NOME (WS-SIT-IDX)
+              MOVE ZERO TO WS-SIT-TOTAL (WS-SIT-IDX)
+              MOVE ZERO TO WS-SIT-REPROV (WS-SIT-IDX)
+           END-IF
+
+           .
+       P945-FIM.
+
+       P950-NOTAS-PENDENTES.
+
+           MOVE ZERO TO WS-PDT-QTD
+           MOVE ZERO TO WS-PDT-CONT
+           MOVE ZERO TO WS-QTD-NA-PAGINA
+
+           DISPLAY ' '
+           DISPLAY 'NOTAS PENDENTES DE LANCAMENTO (MATRICULA X NOTAS)'
+           DISPLAY ' '
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF WS-PDT-QTD < 500
+                          ADD 1 TO WS-PDT-QTD
+                          MOVE NM-NT      TO WS-PDT-NOME (WS-PDT-QTD)
+                          MOVE IDDP-NT    TO WS-PDT-ID-DISC (WS-PDT-QTD)
+                       END-IF
+              END-PERFORM
+              CLOSE NOTAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              GO TO P950-FIM
+           END-IF
+
+           MOVE ZERO TO WS-DSC-QTD
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT DISCIPLINAS
+
+           IF FS-OK
+              PERFORM UNTIL EOF-OK
+                 READ DISCIPLINAS INTO WS-REGISTRO-DP
+                    AT END
+                       SET EOF-OK TO TRUE
+                    NOT AT END
+                       IF WS-DSC-QTD < 200
+                          ADD 1 TO WS-DSC-QTD
+                          MOVE ID-DP TO WS-DSC-ID (WS-DSC-QTD)
+                          MOVE NM-DP TO WS-DSC-NOME (WS-DSC-QTD)
+                       END-IF
+              END-PERFORM
+              CLOSE DISCIPLINAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              GO TO P950-FIM
+           END-IF
+
+           SET FS-OK TO TRUE
+           SET EOF-OK TO FALSE
+           OPEN INPUT MATRICULA
+
+           IF FS-OK
+              SET FS-OK TO TRUE
+              OPEN INPUT ALUNOS
+
+              IF FS-OK
+                 PERFORM UNTIL EOF-OK
+                    READ MATRICULA NEXT RECORD
+                       AT END
+                          SET EOF-OK TO TRUE
+                       NOT AT END
+                          PERFORM P955-VERIFICA-LANCAMENTO
+                             THRU P955-FIM
+                 END-PERFORM
+                 CLOSE ALUNOS
+              ELSE
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS
+              END-IF
+              CLOSE MATRICULA
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY WS-PDT-CONT ' MATRICULA(S) SEM NOTA LANCADA.'
+           .
+       P950-FIM.
+
+       P955-VERIFICA-LANCAMENTO.
+
+           MOVE ID-ALUNO-MAT      TO ID-ALUNO
+           READ ALUNOS INTO WS-REGISTRO-AL
+              KEY IS ID-ALUNO
+                 INVALID KEY
+                    DISPLAY 'ALUNO ' ID-ALUNO-MAT ' NAO CADASTRADO.'
+                    GO TO P955-FIM
+           END-READ
+
+           MOVE 'DISCIPLINA DESCONHECIDA' TO NM-DP
+           PERFORM VARYING WS-DSC-IDX FROM 1 BY 1
+              UNTIL WS-DSC-IDX > WS-DSC-QTD
+              IF WS-DSC-ID (WS-DSC-IDX) EQUAL ID-DISCIPLINA-MAT
+                 MOVE WS-DSC-NOME (WS-DSC-IDX) TO NM-DP
+              END-IF
+           END-PERFORM
+
+           MOVE 'N' TO WS-PDT-ACH
+           PERFORM VARYING WS-PDT-IDX FROM 1 BY 1
+              UNTIL WS-PDT-IDX > WS-PDT-QTD OR PDT-ACHADO
+              IF WS-PDT-NOME (WS-PDT-IDX)    EQUAL NM-AL AND
+                 WS-PDT-ID-DISC (WS-PDT-IDX) EQUAL ID-DISCIPLINA-MAT
+                 MOVE 'S' TO WS-PDT-ACH
+              END-IF
+           END-PERFORM
+
+           IF NOT PDT-ACHADO
+              ADD 1 TO WS-PDT-CONT
+              DISPLAY 'ALUNO: ' NM-AL ' DISCIPLINA: ' NM-DP
+                 ' - NOTA AINDA NAO LANCADA'
+              IF NOT EOF-OK
+                 PERFORM P095-CONTROLE-PAGINA THRU P095-FIM
+              END-IF
+           END-IF
+           .
+       P955-FIM.
+
        P200-FIM.
            GOBACK.
        END PROGRAM PROGLIST.
