@@ -0,0 +1,701 @@
+      ******************************************************************
+      * Author: Renan Cicero
+      * Date: 10/03/2023
+      * Purpose: Modulo de Exportacao do Desafio 3
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEXPT.
+
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS ASSIGN TO
+           WS-CAMINHO-ALUNOS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY ID-ALUNO
+           ALTERNATE RECORD KEY NM-ALUNO
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-DISCIPLINAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY ID-DISCIPLINA
+           FILE STATUS IS WS-FS.
+
+           SELECT NOTAS ASSIGN TO
+           WS-CAMINHO-NOTAS
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY ID-INCLUSAO
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-NOTAS
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT AL-APROV ASSIGN TO
+           WS-CAMINHO-AL-APROV
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY ID-INC-APROV
+           ALTERNATE RECORD KEY NM-ALUNO IN REG-AL-APROV
+           WITH DUPLICATES
+           FILE STATUS IS WS-FS.
+
+           SELECT MATRICULA ASSIGN TO
+           WS-CAMINHO-MATRICULA
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY CHAVE-MATRICULA
+           FILE STATUS IS WS-FS.
+
+           SELECT EXP-ALUNOS ASSIGN TO
+           WS-CAMINHO-EXP-ALUNOS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-DISCIPLINAS ASSIGN TO
+           WS-CAMINHO-EXP-DISCIPLINAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-NOTAS ASSIGN TO
+           WS-CAMINHO-EXP-NOTAS
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-AL-APROV ASSIGN TO
+           WS-CAMINHO-EXP-AL-APROV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXP-MATRICULA ASSIGN TO
+           WS-CAMINHO-EXP-MATRICULA
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+           SELECT EXTR-APROV ASSIGN TO
+           WS-CAMINHO-EXTR-APROV
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS-EXP.
+
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALUNOS.
+           COPY FD-ALUNOS.
+
+       FD  DISCIPLINAS.
+           COPY FD-DISCIPLINAS.
+
+       FD  NOTAS.
+           COPY FD-NOTAS.
+
+       FD  AL-APROV.
+           COPY FD-AL-APROV.
+
+       FD  MATRICULA.
+           COPY FD-MATRICULA.
+
+       FD  EXP-ALUNOS.
+       01  REG-EXP-ALUNOS                    PIC X(80).
+
+       FD  EXP-DISCIPLINAS.
+       01  REG-EXP-DISCIPLINAS               PIC X(100).
+
+       FD  EXP-NOTAS.
+       01  REG-EXP-NOTAS                     PIC X(120).
+
+       FD  EXP-AL-APROV.
+       01  REG-EXP-AL-APROV                  PIC X(120).
+
+       FD  EXP-MATRICULA.
+       01  REG-EXP-MATRICULA                 PIC X(40).
+
+       FD  EXTR-APROV.
+       01  REG-EXTR-APROV                    PIC X(60).
+
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+
+       01  WS-DIR-DADOS-PADRAO
+           PIC X(39) VALUE '/home/recic/Dev/Cobol/Desafio M3/Dados/'.
+
+       01  WS-CAMINHO-ALUNOS                 PIC X(80).
+       01  WS-CAMINHO-DISCIPLINAS            PIC X(80).
+       01  WS-CAMINHO-NOTAS                  PIC X(80).
+       01  WS-CAMINHO-AL-APROV               PIC X(80).
+       01  WS-CAMINHO-MATRICULA              PIC X(80).
+
+       01  WS-CAMINHO-EXP-ALUNOS             PIC X(80).
+       01  WS-CAMINHO-EXP-DISCIPLINAS        PIC X(80).
+       01  WS-CAMINHO-EXP-NOTAS              PIC X(80).
+       01  WS-CAMINHO-EXP-AL-APROV           PIC X(80).
+       01  WS-CAMINHO-EXP-MATRICULA          PIC X(80).
+       01  WS-CAMINHO-EXTR-APROV             PIC X(80).
+
+       01  WS-REGISTRO-AL                    PIC X(92) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-AL.
+           03 ID-AL                          PIC 9(05).
+           03 NM-AL                          PIC X(20).
+           03 TL-AL                          PIC X(20).
+           03 NM-RESP-AL                     PIC X(20).
+           03 TL-RESP-AL                     PIC X(20).
+           03 SIT-AL                         PIC X(01).
+           03 UNID-AL                        PIC X(04).
+
+       01  WS-REGISTRO-DP                    PIC X(56) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-DP.
+           03 ID-DP                          PIC 9(05).
+           03 NM-DP                          PIC X(20).
+           03 NT-DP                          PIC 9(02)V99.
+           03 WS-PESO1-DP                    PIC 9V99.
+           03 WS-PESO2-DP                    PIC 9V99.
+           03 WS-PESO3-DP                    PIC 9V99.
+           03 WS-PESO4-DP                    PIC 9V99.
+           03 WS-OP-DP                       PIC X(02).
+           03 WS-NTMAX-DP                    PIC 9(02)V99.
+           03 WS-ARRED-DP                    PIC X(01).
+           03 WS-FREQMIN-DP                  PIC 9(03)V99.
+
+       01  WS-REGISTRO-NT                     PIC X(77) VALUE SPACE.
+       01  FILLER REDEFINES WS-REGISTRO-NT.
+           03 ID-NT                          PIC 9(05).
+           03 NM-NT                          PIC X(20).
+           03 DP-NT                          PIC X(20).
+           03 IDDP-NT                        PIC 9(05).
+           03 MD-NT                          PIC 9(02)V99.
+           03 REC-NT                         PIC 9(02)V99.
+           03 ST-NT                          PIC X(10).
+           03 ANO-NT                         PIC 9(04).
+           03 FREQ-NT                        PIC 9(03)V99.
+
+       01  WS-LINHA-EXPORT                   PIC X(150) VALUE SPACE.
+
+       77  WS-FS                             PIC 99.
+           88 FS-OK                        VALUE 0.
+
+       77  WS-FS-EXP                         PIC 99.
+           88 FS-EXP-OK                    VALUE 0.
+
+       77  WS-EOF                            PIC X.
+           88 EOF-OK              VALUE 'F' FALSE 'N'.
+
+       77  WS-EXT                            PIC X.
+           88 EXT-OK              VALUE 'F' FALSE 'N'.
+
+       77  WS-CONT                           PIC 9(005) VALUE ZERO.
+
+       77  WS-ANO-EXTR                       PIC 9(04) VALUE ZERO.
+
+      ******************************************************************
+       LINKAGE SECTION.
+       01  LK-COM-AREA.
+           03 LK-MENSAGEM                     PIC X(40).
+           03 LK-ITEM                         PIC 9.
+           03 LK-OPERADOR                     PIC X(20).
+           03 LK-TERMINAL                     PIC X(20).
+           03 LK-SESSAO-DATA                  PIC 9(08).
+           03 LK-SESSAO-HORA                  PIC 9(08).
+
+
+      ******************************************************************
+       PROCEDURE DIVISION USING LK-COM-AREA.
+
+           PERFORM P010-DEFINE-CAMINHOS THRU P010-FIM
+
+           DISPLAY ' '
+           DISPLAY '***************************************************'
+           DISPLAY 'EXPORTACAO DE DADOS'
+           DISPLAY '***************************************************'
+           SET EXT-OK TO FALSE
+
+           PERFORM P100-MENU THRU P100-FIM UNTIL EXT-OK
+           PERFORM P900-FIM
+           .
+
+       P010-DEFINE-CAMINHOS.
+
+           ACCEPT WS-CAMINHO-ALUNOS FROM ENVIRONMENT 'ALUNOS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.dat'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-DISCIPLINAS FROM ENVIRONMENT
+              'DISCIPLINAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.dat'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-NOTAS FROM ENVIRONMENT 'NOTAS_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.dat'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-AL-APROV FROM ENVIRONMENT 'AL_APROV_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.dat'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-MATRICULA FROM ENVIRONMENT 'MATRICULA_DAT'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.dat'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-MATRICULA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-ALUNOS FROM ENVIRONMENT
+              'EXP_ALUNOS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'ALUNOS.csv'        DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-ALUNOS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-DISCIPLINAS FROM ENVIRONMENT
+              'EXP_DISCIPLINAS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'DISCIPLINAS.csv'   DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-DISCIPLINAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-NOTAS FROM ENVIRONMENT 'EXP_NOTAS_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'NOTAS.csv'         DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-NOTAS
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-AL-APROV FROM ENVIRONMENT
+              'EXP_AL_APROV_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'AL-APROV.csv'      DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-AL-APROV
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXP-MATRICULA FROM ENVIRONMENT
+              'EXP_MATRICULA_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'MATRICULA.csv'     DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXP-MATRICULA
+           END-ACCEPT
+
+           ACCEPT WS-CAMINHO-EXTR-APROV FROM ENVIRONMENT
+              'EXTR_APROV_SECRETARIA_CSV'
+              ON EXCEPTION
+                 STRING WS-DIR-DADOS-PADRAO DELIMITED BY SIZE
+                        'APROVADOS-SECRETARIA.csv' DELIMITED BY SIZE
+                        INTO WS-CAMINHO-EXTR-APROV
+           END-ACCEPT
+
+           .
+       P010-FIM.
+
+       P100-MENU.
+
+           MOVE SPACE TO WS-EXT
+           DISPLAY ' '
+           DISPLAY '|                                                 |'
+           DISPLAY '|           1 - Exportar Alunos                   |'
+           DISPLAY '|           2 - Exportar Disciplinas              |'
+           DISPLAY '|           3 - Exportar Notas                    |'
+           DISPLAY '|           4 - Exportar Aprovados                |'
+           DISPLAY '|           5 - Exportar Matricula                |'
+           DISPLAY '|           6 - Exportar Todos os Arquivos        |'
+           DISPLAY '|           7 - Extrato de Aprovados p/ Secretaria|'
+           DISPLAY '|                                                 |'
+           DISPLAY '|           F - Retornar ao Menu                  |'
+           DISPLAY '|                                                 |'
+           DISPLAY 'Selecione uma opcao: ' ACCEPT WS-EXT
+
+           EVALUATE WS-EXT
+              WHEN '1'
+                 PERFORM P200-EXPORTA-ALUNOS THRU P200-FIM
+              WHEN '2'
+                 PERFORM P210-EXPORTA-DISCIPLINAS THRU P210-FIM
+              WHEN '3'
+                 PERFORM P220-EXPORTA-NOTAS THRU P220-FIM
+              WHEN '4'
+                 PERFORM P230-EXPORTA-AL-APROV THRU P230-FIM
+              WHEN '5'
+                 PERFORM P240-EXPORTA-MATRICULA THRU P240-FIM
+              WHEN '6'
+                 PERFORM P200-EXPORTA-ALUNOS THRU P200-FIM
+                 PERFORM P210-EXPORTA-DISCIPLINAS THRU P210-FIM
+                 PERFORM P220-EXPORTA-NOTAS THRU P220-FIM
+                 PERFORM P230-EXPORTA-AL-APROV THRU P230-FIM
+                 PERFORM P240-EXPORTA-MATRICULA THRU P240-FIM
+              WHEN '7'
+                 PERFORM P250-EXTRATO-APROVADOS THRU P250-FIM
+              WHEN 'F'
+                 SET EXT-OK TO TRUE
+              WHEN 'f'
+                 SET EXT-OK TO TRUE
+              WHEN OTHER
+                 DISPLAY 'OPCAO INVALIDA !'
+           END-EVALUATE
+           .
+       P100-FIM.
+
+       P200-EXPORTA-ALUNOS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT ALUNOS
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXP-ALUNOS
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P205-LE-ALUNO THRU P205-FIM UNTIL EOF-OK
+                 CLOSE EXP-ALUNOS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE ALUNOS EXPORTADO(S) '
+                    'PARA ' WS-CAMINHO-EXP-ALUNOS
+              END-IF
+              CLOSE ALUNOS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE ALUNOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P200-FIM.
+
+       P205-LE-ALUNO.
+
+           READ ALUNOS NEXT RECORD INTO WS-REGISTRO-AL
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 MOVE SPACE TO WS-LINHA-EXPORT
+                 STRING ID-AL       DELIMITED BY SIZE
+                        ';'         DELIMITED BY SIZE
+                        NM-AL       DELIMITED BY SIZE
+                        ';'         DELIMITED BY SIZE
+                        TL-AL       DELIMITED BY SIZE
+                        ';'         DELIMITED BY SIZE
+                        NM-RESP-AL  DELIMITED BY SIZE
+                        ';'         DELIMITED BY SIZE
+                        TL-RESP-AL  DELIMITED BY SIZE
+                        ';'         DELIMITED BY SIZE
+                        UNID-AL     DELIMITED BY SIZE
+                        INTO WS-LINHA-EXPORT
+                 WRITE REG-EXP-ALUNOS FROM WS-LINHA-EXPORT
+                 ADD 1 TO WS-CONT
+           END-READ
+           .
+       P205-FIM.
+
+       P210-EXPORTA-DISCIPLINAS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT DISCIPLINAS
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXP-DISCIPLINAS
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P215-LE-DISCIPLINA THRU P215-FIM UNTIL EOF-OK
+                 CLOSE EXP-DISCIPLINAS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE DISCIPLINAS '
+                    'EXPORTADO(S) PARA ' WS-CAMINHO-EXP-DISCIPLINAS
+              END-IF
+              CLOSE DISCIPLINAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE DISCIPLINAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P210-FIM.
+
+       P215-LE-DISCIPLINA.
+
+           READ DISCIPLINAS NEXT RECORD INTO WS-REGISTRO-DP
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 MOVE SPACE TO WS-LINHA-EXPORT
+                 STRING ID-DP        DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        NM-DP        DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        NT-DP        DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-PESO1-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-PESO2-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-PESO3-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-PESO4-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-OP-DP     DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-NTMAX-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-ARRED-DP  DELIMITED BY SIZE
+                        ';'          DELIMITED BY SIZE
+                        WS-FREQMIN-DP DELIMITED BY SIZE
+                        INTO WS-LINHA-EXPORT
+                 WRITE REG-EXP-DISCIPLINAS FROM WS-LINHA-EXPORT
+                 ADD 1 TO WS-CONT
+           END-READ
+           .
+       P215-FIM.
+
+       P220-EXPORTA-NOTAS.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT NOTAS
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXP-NOTAS
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P225-LE-NOTA THRU P225-FIM UNTIL EOF-OK
+                 CLOSE EXP-NOTAS
+                 DISPLAY WS-CONT ' REGISTRO(S) DE NOTAS EXPORTADO(S) '
+                    'PARA ' WS-CAMINHO-EXP-NOTAS
+              END-IF
+              CLOSE NOTAS
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE NOTAS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P220-FIM.
+
+       P225-LE-NOTA.
+
+           READ NOTAS NEXT RECORD INTO WS-REGISTRO-NT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 MOVE SPACE TO WS-LINHA-EXPORT
+                 STRING ID-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        NM-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        DP-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        IDDP-NT   DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        MD-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        REC-NT    DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        ST-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        ANO-NT    DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        FREQ-NT   DELIMITED BY SIZE
+                        INTO WS-LINHA-EXPORT
+                 WRITE REG-EXP-NOTAS FROM WS-LINHA-EXPORT
+                 ADD 1 TO WS-CONT
+           END-READ
+           .
+       P225-FIM.
+
+       P230-EXPORTA-AL-APROV.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT AL-APROV
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXP-AL-APROV
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P235-LE-AL-APROV THRU P235-FIM UNTIL EOF-OK
+                 CLOSE EXP-AL-APROV
+                 DISPLAY WS-CONT ' REGISTRO(S) DE APROVADOS '
+                    'EXPORTADO(S) PARA ' WS-CAMINHO-EXP-AL-APROV
+              END-IF
+              CLOSE AL-APROV
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P230-FIM.
+
+       P235-LE-AL-APROV.
+
+           READ AL-APROV NEXT RECORD INTO WS-REGISTRO-NT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 MOVE SPACE TO WS-LINHA-EXPORT
+                 STRING ID-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        NM-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        DP-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        IDDP-NT   DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        MD-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        REC-NT    DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        ST-NT     DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        ANO-NT    DELIMITED BY SIZE
+                        ';'       DELIMITED BY SIZE
+                        FREQ-NT   DELIMITED BY SIZE
+                        INTO WS-LINHA-EXPORT
+                 WRITE REG-EXP-AL-APROV FROM WS-LINHA-EXPORT
+                 ADD 1 TO WS-CONT
+           END-READ
+           .
+       P235-FIM.
+
+       P240-EXPORTA-MATRICULA.
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT MATRICULA
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXP-MATRICULA
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXPORTACAO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P245-LE-MATRICULA THRU P245-FIM UNTIL EOF-OK
+                 CLOSE EXP-MATRICULA
+                 DISPLAY WS-CONT ' REGISTRO(S) DE MATRICULA '
+                    'EXPORTADO(S) PARA ' WS-CAMINHO-EXP-MATRICULA
+              END-IF
+              CLOSE MATRICULA
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE MATRICULA.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P240-FIM.
+
+       P245-LE-MATRICULA.
+
+           READ MATRICULA NEXT RECORD
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 MOVE SPACE TO WS-LINHA-EXPORT
+                 STRING ID-ALUNO-MAT       DELIMITED BY SIZE
+                        ';'                DELIMITED BY SIZE
+                        ID-DISCIPLINA-MAT  DELIMITED BY SIZE
+                        INTO WS-LINHA-EXPORT
+                 WRITE REG-EXP-MATRICULA FROM WS-LINHA-EXPORT
+                 ADD 1 TO WS-CONT
+           END-READ
+           .
+       P245-FIM.
+
+       P250-EXTRATO-APROVADOS.
+
+           DISPLAY 'Informe o ano letivo do extrato: '
+           ACCEPT WS-ANO-EXTR
+
+           MOVE ZERO TO WS-CONT
+           SET FS-OK TO TRUE
+           OPEN INPUT AL-APROV
+
+           IF FS-OK
+              SET FS-EXP-OK TO TRUE
+              OPEN OUTPUT EXTR-APROV
+
+              IF NOT FS-EXP-OK
+                 DISPLAY 'ERRO AO ABRIR O ARQUIVO DE EXTRATO.'
+                 DISPLAY 'FILE STATUS ERROR: ' WS-FS-EXP
+              ELSE
+                 SET EOF-OK TO FALSE
+                 PERFORM P255-LE-APROV-ANO THRU P255-FIM UNTIL EOF-OK
+                 CLOSE EXTR-APROV
+                 DISPLAY WS-CONT ' REGISTRO(S) DE APROVADOS DE '
+                    WS-ANO-EXTR ' EXPORTADO(S) PARA '
+                    WS-CAMINHO-EXTR-APROV
+              END-IF
+              CLOSE AL-APROV
+           ELSE
+              DISPLAY 'ERRO AO ABRIR O ARQUIVO DE APROVADOS.'
+              DISPLAY 'FILE STATUS ERROR: ' WS-FS
+           END-IF
+           .
+       P250-FIM.
+
+       P255-LE-APROV-ANO.
+
+           READ AL-APROV NEXT RECORD INTO WS-REGISTRO-NT
+              AT END
+                 SET EOF-OK TO TRUE
+              NOT AT END
+                 IF ANO-NT EQUAL WS-ANO-EXTR
+                    MOVE SPACE TO WS-LINHA-EXPORT
+                    STRING ID-NT     DELIMITED BY SIZE
+                           ';'       DELIMITED BY SIZE
+                           NM-NT     DELIMITED BY SIZE
+                           ';'       DELIMITED BY SIZE
+                           DP-NT     DELIMITED BY SIZE
+                           ';'       DELIMITED BY SIZE
+                           MD-NT     DELIMITED BY SIZE
+                           ';'       DELIMITED BY SIZE
+                           ANO-NT    DELIMITED BY SIZE
+                           INTO WS-LINHA-EXPORT
+                    WRITE REG-EXTR-APROV FROM WS-LINHA-EXPORT
+                    ADD 1 TO WS-CONT
+                 END-IF
+           END-READ
+           .
+       P255-FIM.
+
+       P900-FIM.
+           GOBACK.
+       END PROGRAM PROGEXPT.
